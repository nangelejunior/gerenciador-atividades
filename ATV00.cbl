@@ -47,6 +47,7 @@
                                    '=AUXILIARES='.
              05    WS-MSG          PIC     X(73)         VALUE SPACES.
              05    WS-OPCAO        PIC     X(02)         VALUE SPACES.
+             05    WS-OPERADOR     PIC     X(08)         VALUE SPACES.
              05    WS-TECLA        PIC     X(02).
                88  CN-BAIXO                              VALUE '00'.
                88  CN-ESC                                VALUE '01'.
@@ -75,6 +76,12 @@
                                    'ATV03   '.
              05    WS-ATV04        PIC     X(08)         VALUE
                                    'ATV04   '.
+             05    WS-ATV05        PIC     X(08)         VALUE
+                                   'ATV05   '.
+             05    WS-ATV06        PIC     X(08)         VALUE
+                                   'ATV06   '.
+             05    WS-ATV07        PIC     X(08)         VALUE
+                                   'ATV07   '.
       *
        01          FILLER          PIC     X(32)         VALUE
                                    'FFF FIM DA WORKING-STORAGE FFF'.
@@ -92,72 +99,72 @@
       ******************************************************************
            03      SC-BR-SUPERIOR1.
                05  LINE 02 COLUMN 02                     VALUE
-                   'ษอออออออออออออออออออออออออออออออออออออออออออออออออออ
-      -            'อออออออออออออออออออออออออป'.
+                   '
+      -            'ͻ'.
            03      SC-BR-SUPERIOR2.
                05  LINE 04 COLUMN 02                     VALUE
-                   'ออออออออออออออออออออออออออออออออออออออออออออออออออออ
-      -            'อออออออออออออออออออออออออ'.
+                   '
+      -            ''.
       *
       ******************************************************************
       *    BORDA ESQUERDA                                              *
       ******************************************************************
            03      SC-BR-ESQUERDA.
-               05  LINE 03 COLUMN 02                     VALUE 'บ'.
-               05  LINE 04 COLUMN 02                     VALUE 'ฬ'.
-               05  LINE 05 COLUMN 02                     VALUE 'บ'.
-               05  LINE 06 COLUMN 02                     VALUE 'บ'.
-               05  LINE 07 COLUMN 02                     VALUE 'บ'.
-               05  LINE 08 COLUMN 02                     VALUE 'บ'.
-               05  LINE 09 COLUMN 02                     VALUE 'บ'.
-               05  LINE 10 COLUMN 02                     VALUE 'บ'.
-               05  LINE 11 COLUMN 02                     VALUE 'บ'.
-               05  LINE 12 COLUMN 02                     VALUE 'บ'.
-               05  LINE 13 COLUMN 02                     VALUE 'บ'.
-               05  LINE 14 COLUMN 02                     VALUE 'บ'.
-               05  LINE 15 COLUMN 02                     VALUE 'บ'.
-               05  LINE 16 COLUMN 02                     VALUE 'บ'.
-               05  LINE 17 COLUMN 02                     VALUE 'บ'.
-               05  LINE 18 COLUMN 02                     VALUE 'บ'.
-               05  LINE 19 COLUMN 02                     VALUE 'บ'.
-               05  LINE 20 COLUMN 02                     VALUE 'บ'.
-               05  LINE 21 COLUMN 02                     VALUE 'บ'.
-               05  LINE 22 COLUMN 02                     VALUE 'บ'.
-               05  LINE 23 COLUMN 02                     VALUE 'บ'.
+               05  LINE 03 COLUMN 02                     VALUE ''.
+               05  LINE 04 COLUMN 02                     VALUE ''.
+               05  LINE 05 COLUMN 02                     VALUE ''.
+               05  LINE 06 COLUMN 02                     VALUE ''.
+               05  LINE 07 COLUMN 02                     VALUE ''.
+               05  LINE 08 COLUMN 02                     VALUE ''.
+               05  LINE 09 COLUMN 02                     VALUE ''.
+               05  LINE 10 COLUMN 02                     VALUE ''.
+               05  LINE 11 COLUMN 02                     VALUE ''.
+               05  LINE 12 COLUMN 02                     VALUE ''.
+               05  LINE 13 COLUMN 02                     VALUE ''.
+               05  LINE 14 COLUMN 02                     VALUE ''.
+               05  LINE 15 COLUMN 02                     VALUE ''.
+               05  LINE 16 COLUMN 02                     VALUE ''.
+               05  LINE 17 COLUMN 02                     VALUE ''.
+               05  LINE 18 COLUMN 02                     VALUE ''.
+               05  LINE 19 COLUMN 02                     VALUE ''.
+               05  LINE 20 COLUMN 02                     VALUE ''.
+               05  LINE 21 COLUMN 02                     VALUE ''.
+               05  LINE 22 COLUMN 02                     VALUE ''.
+               05  LINE 23 COLUMN 02                     VALUE ''.
       *
       ******************************************************************
       *    BORDA DIREITA                                               *
       ******************************************************************
            03      SC-BR-DIREITA.
-               05  LINE 03 COLUMN 79                     VALUE 'บ'.
-               05  LINE 04 COLUMN 79                     VALUE 'น'.
-               05  LINE 05 COLUMN 79                     VALUE 'บ'.
-               05  LINE 06 COLUMN 79                     VALUE 'บ'.
-               05  LINE 07 COLUMN 79                     VALUE 'บ'.
-               05  LINE 08 COLUMN 79                     VALUE 'บ'.
-               05  LINE 09 COLUMN 79                     VALUE 'บ'.
-               05  LINE 10 COLUMN 79                     VALUE 'บ'.
-               05  LINE 11 COLUMN 79                     VALUE 'บ'.
-               05  LINE 12 COLUMN 79                     VALUE 'บ'.
-               05  LINE 13 COLUMN 79                     VALUE 'บ'.
-               05  LINE 14 COLUMN 79                     VALUE 'บ'.
-               05  LINE 15 COLUMN 79                     VALUE 'บ'.
-               05  LINE 16 COLUMN 79                     VALUE 'บ'.
-               05  LINE 17 COLUMN 79                     VALUE 'บ'.
-               05  LINE 18 COLUMN 79                     VALUE 'บ'.
-               05  LINE 19 COLUMN 79                     VALUE 'บ'.
-               05  LINE 20 COLUMN 79                     VALUE 'บ'.
-               05  LINE 21 COLUMN 79                     VALUE 'บ'.
-               05  LINE 22 COLUMN 79                     VALUE 'บ'.
-               05  LINE 23 COLUMN 79                     VALUE 'บ'.
+               05  LINE 03 COLUMN 79                     VALUE ''.
+               05  LINE 04 COLUMN 79                     VALUE ''.
+               05  LINE 05 COLUMN 79                     VALUE ''.
+               05  LINE 06 COLUMN 79                     VALUE ''.
+               05  LINE 07 COLUMN 79                     VALUE ''.
+               05  LINE 08 COLUMN 79                     VALUE ''.
+               05  LINE 09 COLUMN 79                     VALUE ''.
+               05  LINE 10 COLUMN 79                     VALUE ''.
+               05  LINE 11 COLUMN 79                     VALUE ''.
+               05  LINE 12 COLUMN 79                     VALUE ''.
+               05  LINE 13 COLUMN 79                     VALUE ''.
+               05  LINE 14 COLUMN 79                     VALUE ''.
+               05  LINE 15 COLUMN 79                     VALUE ''.
+               05  LINE 16 COLUMN 79                     VALUE ''.
+               05  LINE 17 COLUMN 79                     VALUE ''.
+               05  LINE 18 COLUMN 79                     VALUE ''.
+               05  LINE 19 COLUMN 79                     VALUE ''.
+               05  LINE 20 COLUMN 79                     VALUE ''.
+               05  LINE 21 COLUMN 79                     VALUE ''.
+               05  LINE 22 COLUMN 79                     VALUE ''.
+               05  LINE 23 COLUMN 79                     VALUE ''.
       *
       ******************************************************************
       *    BORDA INFERIOR                                              *
       ******************************************************************
            03      SC-BR-INFERIOR.
                05  LINE 24 COLUMN 02                     VALUE
-                   'ศอออออออออออออออออออออออออออออออออออออออออออออออออออ
-      -            'อออออออออออออออออออออออออผ'.
+                   '
+      -            'ͼ'.
       *
       ******************************************************************
       *    CAMPOS                                                      *
@@ -165,6 +172,13 @@
            03      SC-TX-TITULO.
                05  LINE 03 COLUMN 22                     VALUE
                    '* P R O G R A M A   C E N T R A L *'.
+           03      SC-TX-OPERADOR.
+               05  LINE 07 COLUMN 16                     VALUE
+                   'OPERADOR.....: '.
+           03      SC-OPERADOR.
+               05  LINE 07 COLUMN 32
+                                   PIC     X(08) USING WS-OPERADOR
+                                   AUTO.
            03      SC-TX-MSG1.
                05  LINE 25 COLUMN 01                     VALUE ' MSG.: '
                    HIGHLIGHT FOREGROUND-COLOR 6 BACKGROUND-COLOR 4.
@@ -184,6 +198,15 @@
            03      SC-TX-OPCAO04.
                05  LINE 16 COLUMN 16                     VALUE
                    'GERAR MOVIMENTO MENSAL/ANUAL DE ATIVIDADES        '.
+           03      SC-TX-OPCAO05.
+               05  LINE 18 COLUMN 16                     VALUE
+                   'CONSULTA DE ATIVIDADES                            '.
+           03      SC-TX-OPCAO06.
+               05  LINE 20 COLUMN 16                     VALUE
+                   'ARQUIVAMENTO DE ATIVIDADES CONCLUIDAS             '.
+           03      SC-TX-OPCAO07.
+               05  LINE 22 COLUMN 16                     VALUE
+                   'ATIVIDADES EM ATRASO                              '.
            03      SC-TX-AUTOR.
                05  LINE 23 COLUMN 04                     VALUE
                    'NEUCLAIR. J. ANGELE JR.'.
@@ -219,6 +242,8 @@
       ******************************************************************
       *
            DISPLAY SC-TELA.
+      *
+           ACCEPT SC-OPERADOR.
       *
            MOVE 1                      TO WS-CT-OPCAO.
       *
@@ -240,7 +265,7 @@
                EVALUATE TRUE
                    WHEN CN-BAIXO
                        ADD 1           TO WS-CT-OPCAO
-                       IF WS-CT-OPCAO  GREATER 4
+                       IF WS-CT-OPCAO  GREATER 7
                            MOVE 1      TO WS-CT-OPCAO
                        END-IF
                        PERFORM RTSELECIONA
@@ -249,7 +274,7 @@
                    WHEN CN-CIMA
                        SUBTRACT 1      FROM WS-CT-OPCAO
                        IF WS-CT-OPCAO  LESS 1
-                           MOVE 4      TO WS-CT-OPCAO
+                           MOVE 7      TO WS-CT-OPCAO
                        END-IF
                        PERFORM RTSELECIONA
                END-EVALUATE
@@ -281,6 +306,15 @@
                WHEN 4
                    DISPLAY '  GERAR MOVIMENTO MENSAL/ANUAL DE ATIVIDADES
       -            '          '        WITH REVERSE-VIDEO AT 1614
+               WHEN 5
+                   DISPLAY '  CONSULTA DE ATIVIDADES
+      -            '          '        WITH REVERSE-VIDEO AT 1814
+               WHEN 6
+                   DISPLAY '  ARQUIVAMENTO DE ATIVIDADES CONCLUIDAS
+      -            '          '        WITH REVERSE-VIDEO AT 2014
+               WHEN 7
+                   DISPLAY '  ATIVIDADES EM ATRASO
+      -            '          '        WITH REVERSE-VIDEO AT 2214
            END-EVALUATE.
       *
       ******************************************************************
@@ -297,12 +331,21 @@
            EVALUATE WS-CT-OPCAO
                WHEN 1
                    CALL WS-ATV01       USING WS-MSG
+                                       WS-OPERADOR
                WHEN 2
                    CALL WS-ATV02       USING WS-MSG
+                                       WS-OPERADOR
                WHEN 3
                    CALL WS-ATV03       USING WS-MSG
+                                       WS-OPERADOR
                WHEN 4
                    CALL WS-ATV04       USING WS-MSG
+               WHEN 5
+                   CALL WS-ATV05       USING WS-MSG
+               WHEN 6
+                   CALL WS-ATV06       USING WS-MSG
+               WHEN 7
+                   CALL WS-ATV07       USING WS-MSG
            END-EVALUATE.
       *
            PERFORM RTSELECIONA.
