@@ -1,727 +1,1958 @@
-      ******************************************************************
-       IDENTIFICATION                  DIVISION.
-      ******************************************************************
-       PROGRAM-ID. ATV04.
-       AUTHOR. NEUCLAIR J ANGELE JUNIOR.
-       DATE-WRITTEN. 22 SET 2011.
-       DATE-COMPILED.
-      *REMARKS. *******************************************************
-      *         *#NOME:# ATV04                                        *
-      *         *******************************************************
-      *         *#TIPO:# BATCH - COBOL-LE                             *
-      *         *******************************************************
-      *         *#FUNC:# GERAR MOVIMENTO DE ATIVIDADES                *
-      *         *******************************************************
-      *         *#ANALISTA:# NEUCLAIR J. ANGELE JUNIOR                *
-      *         *******************************************************
-      *
-      ******************************************************************
-       ENVIRONMENT                     DIVISION.
-      ******************************************************************
-      *
-      ******************************************************************
-       CONFIGURATION                   SECTION.
-      ******************************************************************
-      *
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *
-      ******************************************************************
-       INPUT-OUTPUT                    SECTION.
-      ******************************************************************
-      *
-       FILE-CONTROL.
-           SELECT  SYS010    ASSIGN    TO 'SYS010.DAT'
-                     ORGANIZATION INDEXED
-                     ACCESS MODE DYNAMIC
-                     RECORD KEY FS-CHAVE
-                     ALTERNATE KEY FS-DT-CONCL WITH DUPLICATES
-                     FILE STATUS IS WS-STATUS-SYS010.
-      *
-           SELECT  SYS011    ASSIGN    TO 'SYS011.DAT'
-                     ORGANIZATION INDEXED
-                     ACCESS MODE DYNAMIC
-                     RECORD KEY FD-CHAVE
-                     ALTERNATE KEY FD-DT-CONCL WITH DUPLICATES
-                     FILE STATUS IS WS-STATUS-SYS011.
-      *
-           SELECT  SYS020    ASSIGN    TO 'SYS020.TXT'
-                     ORGANIZATION LINE SEQUENTIAL
-                     FILE STATUS IS WS-STATUS-SYS020.
-      *
-           SELECT  SYS030    ASSIGN    TO 'SYS030.TMP'
-                     FILE STATUS IS WS-STATUS-SYS030.
-      *
-      ******************************************************************
-       DATA                            DIVISION.
-      ******************************************************************
-      *
-      ******************************************************************
-       FILE                            SECTION.
-      ******************************************************************
-      *
-       FD          SYS010
-                              DATA RECORD FS-SYS010.
-      *
-       01          FS-SYS010.
-      *
-           COPY WATV01                 REPLACING ==::== BY ==FS==.
-      *
-       FD          SYS011
-                              DATA RECORD FD-SYS011.
-      *
-       01          FD-SYS011.
-      *
-           COPY WATV01                 REPLACING ==::== BY ==FD==.
-      *
-       FD          SYS020
-                              RECORDING MODE IS F
-                              DATA RECORD FD-SYS020
-                              BLOCK CONTAINS 0 RECORDS
-                              LABEL RECORD IS STANDARD.
-      *
-       01          FD-SYS020.
-           03      FILLER          PIC     X(320)        VALUE SPACES.
-      *
-       SD          SYS030
-                              DATA RECORD SD-SYS030.
-      *
-       01          SD-SYS030.
-      *
-           COPY WATV01                 REPLACING ==::== BY ==SD==.
-      *
-      ******************************************************************
-       WORKING-STORAGE                 SECTION.
-      ******************************************************************
-      *
-       77          FILLER          PIC     X(32)         VALUE
-                                   'III WORKING-STORAGE SECTION III'.
-      *
-       01          WS-WORKING.
-      *
-      ******************************************************************
-      *    AREA DE ACUMULADORES                                        *
-      ******************************************************************
-           03      WS-ACUMULADORES.
-             05    FILLER          PIC     X(14)         VALUE
-                                   '=ACUMULADORES='.
-             05    AC-LIDOS-SYS011 PIC    S9(03) COMP-3  VALUE ZEROS.
-             05    AC-GRAVA-SYS020 PIC    S9(03) COMP-3  VALUE ZEROS.
-      *
-      ******************************************************************
-      *    AREA DE AUXILIARES                                          *
-      ******************************************************************
-           03      WS-AUXILIARES.
-             05    FILLER          PIC     X(12)         VALUE
-                                   '=AUXILIARES='.
-             05    WS-MASCARA      PIC     ZZZ.ZZZ.ZZ9   VALUE ZEROS.
-             05    WS-MSG          PIC     X(73)         VALUE SPACES.
-             05    WS-OPT          PIC     X(01)         VALUE SPACES.
-             05    WS-TECLA        PIC     X(02).
-               88  CN-ESC                                VALUE '01'.
-               88  CN-PF12                               VALUE '93'.
-             05    WS-MES-INI      PIC     9(02)         VALUE ZEROS.
-             05    WS-STATUS-MES   PIC     X(01).
-               88  CN-MES-INI                            VALUE 'I'.
-               88  CN-MES-FIM                            VALUE 'F'.
-             05    WS-DATA-CORR.
-               07  WS-ANO          PIC     X(04)         VALUE SPACES.
-               07  WS-MES          PIC     X(02)         VALUE SPACES.
-               07  WS-DIA          PIC     X(02)         VALUE SPACES.
-      *
-      ******************************************************************
-      *    AREA DE FILE STATUS                                         *
-      ******************************************************************
-           03      WS-FILE-STATUS.
-             05    FILLER          PIC     X(13)         VALUE
-                                   '=FILE STATUS='.
-             05    WS-STATUS-SYS010
-                                   PIC     X(02).
-               88  CN-SYS010-OK                          VALUE '00'.
-               88  CN-SYS010-DPL                         VALUE '02'.
-               88  CN-SYS010-NOK                         VALUE '23'.
-               88  CN-SYS010-EOF                         VALUE '10'.
-      *
-             05    WS-STATUS-SYS011
-                                   PIC     X(02).
-               88  CN-SYS011-OK                          VALUE '00'.
-               88  CN-SYS011-DPL                         VALUE '02'.
-               88  CN-SYS011-NOK                         VALUE '23'.
-               88  CN-SYS011-EOF                         VALUE '10'.
-      *
-             05    WS-STATUS-SYS020
-                                   PIC     X(02).
-               88  CN-SYS020-OK                          VALUE '00'.
-               88  CN-SYS020-NOK                         VALUE '23'.
-               88  CN-SYS020-EOF                         VALUE '10'.
-      *
-             05    WS-STATUS-SYS030
-                                   PIC     X(02).
-               88  CN-SYS030-OK                          VALUE '00'.
-               88  CN-SYS030-NOK                         VALUE '23'.
-               88  CN-SYS030-EOF                         VALUE '10'.
-      *
-      ******************************************************************
-      *    AREA DE MENSAGENS                                           *
-      ******************************************************************
-           03      WS-MENSAGENS.
-             05    FILLER          PIC     X(11)         VALUE
-                                   '=MENSAGENS='.
-             05    WS-MSGARQ-901.
-               07  FILLER          PIC     X(50)         VALUE
-                   '#ATV04.901I - ERRO NO OPEN ARQ. SYS011    STATUS: '.
-               07  WS-RETCOD-901   PIC     X(02)         VALUE ZEROS.
-      *
-             05    WS-MSGARQ-902.
-               07  FILLER          PIC     X(50)         VALUE
-                   '#ATV04.902I - ERRO NO OPEN ARQ. SYS020    STATUS: '.
-               07  WS-RETCOD-902   PIC     X(02)         VALUE ZEROS.
-      *
-             05    WS-MSGARQ-903.
-               07  FILLER          PIC     X(50)         VALUE
-                   '#ATV04.903I - ERRO NO READ ARQ. SYS011    STATUS: '.
-               07  WS-RETCOD-903   PIC     X(02)         VALUE ZEROS.
-      *
-             05    WS-MSGARQ-904.
-               07  FILLER          PIC     X(50)         VALUE
-                   '#ATV04.904I - ARQUIVO SYS011 VAZIO                '.
-      *
-             05    WS-MSGARQ-905.
-               07  FILLER          PIC     X(50)         VALUE
-                   '#ATV04.905I - NAO ENCONTROU REGISTROS     STATUS: '.
-               07  WS-RETCOD-905   PIC     X(02)         VALUE ZEROS.
-      *
-             05    WS-MSGARQ-906.
-               07  FILLER          PIC     X(50)         VALUE
-                   '#ATV04.906I - ERRO NO WRITE ARQ. SYS020   STATUS: '.
-               07  WS-RETCOD-906   PIC     X(02)         VALUE ZEROS.
-      *
-             05    WS-MSGARQ-907.
-               07  FILLER          PIC     X(50)         VALUE
-                   '#ATV04.907I - ERRO NO CLOSE ARQ. SYS011   STATUS: '.
-               07  WS-RETCOD-907   PIC     X(02)         VALUE ZEROS.
-      *
-             05    WS-MSGARQ-908.
-               07  FILLER          PIC     X(50)         VALUE
-                   '#ATV04.908I - ERRO NO CLOSE ARQ. SYS020   STATUS: '.
-               07  WS-RETCOD-908   PIC     X(02)         VALUE ZEROS.
-      *
-             05    WS-MSGARQ-909.
-               07  FILLER          PIC     X(50)         VALUE
-                   '#ATV04.909I - MES SEM MOVIMENTO                   '.
-               07  WS-RETCOD-909   PIC     X(02)         VALUE ZEROS.
-      *
-             05    WS-MSGARQ-999.
-               07  FILLER          PIC     X(35)         VALUE
-                   '#ATV04.999I - TOTAL DE ATIVIDADES: '.
-               07  WS-MASCAR-999   PIC     ZZZ.ZZZ.ZZ9   VALUE ZEROS.
-      *
-      ******************************************************************
-      *    AREA DE SUBROTINAS                                          *
-      ******************************************************************
-           03      WS-SUBROTINAS.
-             05    FILLER          PIC     X(12)         VALUE
-                                   '=SUBROTINAS='.
-      *
-      ******************************************************************
-      *    AREA DE COPYBOOKS                                           *
-      ******************************************************************
-      *
-       01          WS-SYS011.
-      *
-           COPY WATV01                 REPLACING ==::== BY ==WS==.
-      *
-       01          WS-SYS020.
-      *
-           COPY WATV02                 REPLACING ==::== BY ==WS==.
-      *
-       01          FILLER          PIC     X(32)         VALUE
-                                   'FFF FIM DA WORKING-STORAGE FFF'.
-      *
-      ******************************************************************
-       LINKAGE                         SECTION.
-      ******************************************************************
-      *
-       01          LK-MSG          PIC     X(73).
-      *
-      ******************************************************************
-       SCREEN                          SECTION.
-      ******************************************************************
-      *
-       01          SC-SCREEN.
-           03      SC-CONFIG.
-             05    BLANK SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
-      *
-      ******************************************************************
-      *    BORDA SUPERIOR                                              *
-      ******************************************************************
-           03      SC-SUPERIOR.
-             05    LINE 02 COLUMN 02                     VALUE
-                   'ษอออออออออออออออออออออออออออออออออออออออออออออออออออ
-      -            'อออออออออออออออออออออออออป'.
-      *
-      ******************************************************************
-      *    BORDA ESQUERDA                                              *
-      ******************************************************************
-           03      SC-ESQUERDA.
-             05    LINE 03 COLUMN 02                     VALUE 'บ'.
-             05    LINE 04 COLUMN 02                     VALUE 'บ'.
-             05    LINE 05 COLUMN 02                     VALUE 'บ'.
-             05    LINE 06 COLUMN 02                     VALUE 'บ'.
-             05    LINE 07 COLUMN 02                     VALUE 'บ'.
-             05    LINE 08 COLUMN 02                     VALUE 'บ'.
-             05    LINE 09 COLUMN 02                     VALUE 'บ'.
-             05    LINE 10 COLUMN 02                     VALUE 'บ'.
-             05    LINE 11 COLUMN 02                     VALUE 'บ'.
-             05    LINE 12 COLUMN 02                     VALUE 'บ'.
-             05    LINE 13 COLUMN 02                     VALUE 'บ'.
-             05    LINE 14 COLUMN 02                     VALUE 'บ'.
-             05    LINE 15 COLUMN 02                     VALUE 'บ'.
-             05    LINE 16 COLUMN 02                     VALUE 'บ'.
-             05    LINE 17 COLUMN 02                     VALUE 'บ'.
-             05    LINE 18 COLUMN 02                     VALUE 'บ'.
-             05    LINE 19 COLUMN 02                     VALUE 'บ'.
-             05    LINE 20 COLUMN 02                     VALUE 'บ'.
-             05    LINE 21 COLUMN 02                     VALUE 'บ'.
-             05    LINE 22 COLUMN 02                     VALUE 'บ'.
-             05    LINE 23 COLUMN 02                     VALUE 'บ'.
-      *
-      ******************************************************************
-      *    BORDA DIREITA                                               *
-      ******************************************************************
-           03      SC-DIREITA.
-             05    LINE 03 COLUMN 79                     VALUE 'บ'.
-             05    LINE 04 COLUMN 79                     VALUE 'บ'.
-             05    LINE 05 COLUMN 79                     VALUE 'บ'.
-             05    LINE 06 COLUMN 79                     VALUE 'บ'.
-             05    LINE 07 COLUMN 79                     VALUE 'บ'.
-             05    LINE 08 COLUMN 79                     VALUE 'บ'.
-             05    LINE 09 COLUMN 79                     VALUE 'บ'.
-             05    LINE 10 COLUMN 79                     VALUE 'บ'.
-             05    LINE 11 COLUMN 79                     VALUE 'บ'.
-             05    LINE 12 COLUMN 79                     VALUE 'บ'.
-             05    LINE 13 COLUMN 79                     VALUE 'บ'.
-             05    LINE 14 COLUMN 79                     VALUE 'บ'.
-             05    LINE 15 COLUMN 79                     VALUE 'บ'.
-             05    LINE 16 COLUMN 79                     VALUE 'บ'.
-             05    LINE 17 COLUMN 79                     VALUE 'บ'.
-             05    LINE 18 COLUMN 79                     VALUE 'บ'.
-             05    LINE 19 COLUMN 79                     VALUE 'บ'.
-             05    LINE 20 COLUMN 79                     VALUE 'บ'.
-             05    LINE 21 COLUMN 79                     VALUE 'บ'.
-             05    LINE 22 COLUMN 79                     VALUE 'บ'.
-             05    LINE 23 COLUMN 79                     VALUE 'บ'.
-      *
-      ******************************************************************
-      *    BORDA INFERIOR                                              *
-      ******************************************************************
-           03      SC-INFERIOR.
-             05    LINE 24 COLUMN 02                     VALUE
-                   'ศอออออออออออออออออออออออออออออออออออออออออออออออออออ
-      -            'อออออออออออออออออออออออออผ'.
-      *
-      ******************************************************************
-      *    CAMPOS                                                      *
-      ******************************************************************
-           03      SC-TITULO.
-             05    LINE 04 COLUMN 18                     VALUE
-                   '      *** GERAR MOVIMENTO DAS ATIVIDADES ***      '
-                                   HIGHLIGHT FOREGROUND-COLOR 6.
-           03      SC-MES.
-             05    LINE 08 COLUMN 24                     VALUE
-                   'DIGITE O MES.: '.
-             05    LINE 08 COLUMN 39
-                                   PIC     9(02) USING WS-MES-INI
-                                   AUTO.
-           03      SC-MESES.
-             05    LINE 07 COLUMN 44                     VALUE
-                   '                  '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-             05    LINE 08 COLUMN 44                     VALUE
-                   '  01 - JANEIRO    '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-             05    LINE 09 COLUMN 44                     VALUE
-                   '  02 - FEVEREIRO  '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-             05    LINE 10 COLUMN 44                     VALUE
-                   '  03 - MARCO      '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-             05    LINE 11 COLUMN 44                     VALUE
-                   '  04 - ABRIL      '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-             05    LINE 12 COLUMN 44                     VALUE
-                   '  05 - MAIO       '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-             05    LINE 13 COLUMN 44                     VALUE
-                   '  06 - JUNHO      '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-             05    LINE 14 COLUMN 44                     VALUE
-                   '  07 - JULHO      '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-             05    LINE 15 COLUMN 44                     VALUE
-                   '  08 - AGOSTO     '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-             05    LINE 16 COLUMN 44                     VALUE
-                   '  09 - SETEMRO    '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-             05    LINE 17 COLUMN 44                     VALUE
-                   '  10 - OUTUBRO    '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-             05    LINE 18 COLUMN 44                     VALUE
-                   '  11 - NOVEMBRO   '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-             05    LINE 19 COLUMN 44                     VALUE
-                   '  12 - DEZEMBRO   '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-             05    LINE 20 COLUMN 44                     VALUE
-                   '  99 - TODOS      '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-             05    LINE 21 COLUMN 44                     VALUE
-                   '                  '
-                                   HIGHLIGHT BACKGROUND-COLOR 3.
-      *
-      ******************************************************************
-       PROCEDURE                       DIVISION USING LK-MSG.
-      ******************************************************************
-      ******************************************************************
-      *    ROTINA PRINCIPAL                                            *
-      ******************************************************************
-       RTPRINCIPAL                     SECTION.
-      ******************************************************************
-      *
-           PERFORM RTINICIAR.
-      *
-           PERFORM RTPROCESSAR.
-      *
-           PERFORM RTFINALIZAR.
-      *
-      ******************************************************************
-       RTPRINCIPAL-EXIT.               EXIT.
-      ******************************************************************
-      ******************************************************************
-      *    ROTINA INICIAL                                              *
-      ******************************************************************
-       RTINICIAR                       SECTION.
-      ******************************************************************
-      *
-           SORT  SYS030  ON ASCENDING  KEY SD-DT-CONCL
-                                       USING  SYS010
-                                       GIVING SYS011.
-
-           INITIALIZE WS-ACUMULADORES
-                      WS-AUXILIARES
-                      WS-FILE-STATUS
-                      WS-SYS011.
-      *
-           SET CN-MES-INI              TO TRUE.
-      *
-           OPEN INPUT  SYS011
-                OUTPUT SYS020.
-      *
-           IF CN-SYS011-OK
-               CONTINUE
-           ELSE
-               MOVE WS-STATUS-SYS011   TO WS-RETCOD-901
-               MOVE WS-MSGARQ-901      TO WS-MSG
-               PERFORM RTFINALIZAR
-           END-IF.
-      *
-           IF CN-SYS020-OK
-               CONTINUE
-           ELSE
-               MOVE WS-STATUS-SYS020   TO WS-RETCOD-902
-               MOVE WS-MSGARQ-902      TO WS-MSG
-               PERFORM RTFINALIZAR
-           END-IF.
-      *
-           PERFORM RTLER-SYS011.
-      *
-           IF CN-SYS011-EOF
-               MOVE WS-MSGARQ-904      TO WS-MSG
-               PERFORM RTCANCELAR
-           END-IF.
-      *
-           MOVE ZEROS                  TO AC-LIDOS-SYS011.
-      *
-           DISPLAY SC-SCREEN.
-      *
-      ******************************************************************
-       RTINICAR-EXIT.                  EXIT.
-      ******************************************************************
-      ******************************************************************
-      *    ROTINA DE PROCESSAMENTO                                     *
-      ******************************************************************
-       RTPROCESSAR                     SECTION.
-      ******************************************************************
-      *
-           ACCEPT WS-DATA-CORR         FROM DATE YYYYMMDD.
-      *
-           PERFORM                     UNTIL WS-MES-INI GREATER 00 AND
-                                             WS-MES-INI LESS    13 OR
-                                             WS-MES-INI EQUAL   99 OR
-                                             CN-ESC
-               ACCEPT SC-MES
-               ACCEPT WS-TECLA         FROM ESCAPE KEY
-           END-PERFORM.
-      *
-           EVALUATE TRUE
-               WHEN CN-ESC
-                   CONTINUE
-               WHEN WS-MES-INI         EQUAL 99
-                   MOVE SPACES         TO FD-DT-CONCL
-                   PERFORM RTSTART-SYS011
-                   PERFORM RTLER-SYS011
-                   PERFORM             UNTIL CN-SYS011-EOF
-                       IF WS-MES-CONCL OF WS-SYS011
-                                       EQUAL SPACES
-                           CONTINUE
-                       ELSE
-                           PERFORM RTMONTAR-SYS020
-                           PERFORM RTGRAVAR-SYS020
-                       END-IF
-                       PERFORM RTLER-SYS011
-                   END-PERFORM
-               WHEN OTHER
-                   STRING WS-ANO WS-MES-INI '01'
-                                       DELIMITED BY SIZE
-                                       INTO FD-DT-CONCL
-                   PERFORM RTSTART-SYS011
-                   PERFORM RTLER-SYS011
-                   PERFORM             UNTIL CN-MES-FIM OR
-                                             CN-SYS011-EOF
-                       PERFORM RTVERIFICAR
-                   END-PERFORM
-           END-EVALUATE.
-      *
-           PERFORM RTTOTALIZAR.
-      *
-           PERFORM RTFECHAR.
-      *
-      ******************************************************************
-       RTPROCESSAR-EXIT.               EXIT.
-      ******************************************************************
-      ******************************************************************
-      *    ROTINA PARA LEITURA DO ARQUIVO SYS011                       *
-      ******************************************************************
-       RTLER-SYS011                    SECTION.
-      ******************************************************************
-      *
-           READ SYS011 NEXT            INTO WS-SYS011.
-      *
-           EVALUATE TRUE
-               WHEN CN-SYS011-OK
-               WHEN CN-SYS011-DPL
-                   ADD 1               TO AC-LIDOS-SYS011
-               WHEN CN-SYS011-EOF
-                   CONTINUE
-               WHEN OTHER
-                   MOVE WS-STATUS-SYS011
-                                       TO WS-RETCOD-903
-                   MOVE WS-MSGARQ-903  TO WS-MSG
-                   PERFORM RTCANCELAR
-           END-EVALUATE.
-      *
-      ******************************************************************
-       RTLER-SYS011-EXIT.              EXIT.
-      ******************************************************************
-      ******************************************************************
-      *    ROTINA PARA STARTAR O ARQUIVO SYS011                        *
-      ******************************************************************
-       RTSTART-SYS011                  SECTION.
-      ******************************************************************
-      *
-           START SYS011         KEY IS GREATER THAN OR
-                                       EQUAL FD-DT-CONCL
-               INVALID KEY
-                   MOVE WS-STATUS-SYS011
-                                       TO WS-RETCOD-905
-                   MOVE WS-MSGARQ-905  TO WS-MSG
-                   PERFORM RTCANCELAR
-           END-START.
-      *
-      ******************************************************************
-       RTSTART-SYS011-EXIT.            EXIT.
-      ******************************************************************
-      ******************************************************************
-      *    ROTINA PARA MONTAR ARQUIVO SYS020                           *
-      ******************************************************************
-       RTMONTAR-SYS020                 SECTION.
-      ******************************************************************
-      *
-           MOVE WS-SS                  OF WS-SYS011
-                                       TO WS-SS            OF WS-SYS020.
-           MOVE WS-ST                  OF WS-SYS011
-                                       TO WS-ST            OF WS-SYS020.
-           MOVE WS-ANO-RECEB           OF WS-SYS011
-                                       TO WS-ANO-RECEB     OF WS-SYS020.
-           MOVE WS-MES-RECEB           OF WS-SYS011
-                                       TO WS-MES-RECEB     OF WS-SYS020.
-           MOVE WS-DIA-RECEB           OF WS-SYS011
-                                       TO WS-DIA-RECEB     OF WS-SYS020.
-           MOVE WS-ANO-TERM            OF WS-SYS011
-                                       TO WS-ANO-TERM      OF WS-SYS020.
-           MOVE WS-MES-TERM            OF WS-SYS011
-                                       TO WS-MES-TERM      OF WS-SYS020.
-           MOVE WS-DIA-TERM            OF WS-SYS011
-                                       TO WS-DIA-TERM      OF WS-SYS020.
-           MOVE WS-HOR-TERM            OF WS-SYS011
-                                       TO WS-HOR-TERM      OF WS-SYS020.
-           MOVE WS-MIN-TERM            OF WS-SYS011
-                                       TO WS-MIN-TERM      OF WS-SYS020.
-           MOVE WS-SEG-TERM            OF WS-SYS011
-                                       TO WS-SEG-TERM      OF WS-SYS020.
-           MOVE WS-HR-ESFORCO          OF WS-SYS011
-                                       TO WS-HR-ESFORCO    OF WS-SYS020.
-           MOVE WS-NM-SOLIC            OF WS-SYS011
-                                       TO WS-NM-SOLIC      OF WS-SYS020.
-           MOVE WS-TEL-SOLIC           OF WS-SYS011
-                                       TO WS-TEL-SOLIC     OF WS-SYS020.
-           MOVE WS-RAMAL-SOLIC         OF WS-SYS011
-                                       TO WS-RAMAL-SOLIC   OF WS-SYS020.
-           MOVE WS-LINGUAGEM           OF WS-SYS011
-                                       TO WS-LINGUAGEM     OF WS-SYS020.
-           MOVE WS-NM-MOD              OF WS-SYS011
-                                       TO WS-NM-MOD        OF WS-SYS020.
-           MOVE WS-SIGL-SIST           OF WS-SYS011
-                                       TO WS-SIGL-SIST     OF WS-SYS020.
-           MOVE WS-NM-PGM              OF WS-SYS011
-                                       TO WS-NM-PGM        OF WS-SYS020.
-           MOVE WS-VERS-PGM            OF WS-SYS011
-                                       TO WS-VERS-PGM      OF WS-SYS020.
-           MOVE WS-OBS                 OF WS-SYS011
-                                       TO WS-OBS           OF WS-SYS020.
-           MOVE WS-ANO-CONCL           OF WS-SYS011
-                                       TO WS-ANO-CONCL     OF WS-SYS020.
-           MOVE WS-MES-CONCL           OF WS-SYS011
-                                       TO WS-MES-CONCL     OF WS-SYS020.
-           MOVE WS-DIA-CONCL           OF WS-SYS011
-                                       TO WS-DIA-CONCL     OF WS-SYS020.
-           MOVE WS-HOR-CONCL           OF WS-SYS011
-                                       TO WS-HOR-CONCL     OF WS-SYS020.
-           MOVE WS-MIN-CONCL           OF WS-SYS011
-                                       TO WS-MIN-CONCL     OF WS-SYS020.
-           MOVE WS-SEG-CONCL           OF WS-SYS011
-                                       TO WS-SEG-CONCL     OF WS-SYS020.
-           MOVE WS-NR-DUVID            OF WS-SYS011
-                                       TO WS-NR-DUVID      OF WS-SYS020.
-      *
-      ******************************************************************
-       RTMONTAR-SYS020-EXIT.           EXIT.
-      ******************************************************************
-      ******************************************************************
-      *    ROTINA PARA GRAVAR ARQUIVO SYS020                           *
-      ******************************************************************
-       RTGRAVAR-SYS020                 SECTION.
-      ******************************************************************
-      *
-           WRITE FD-SYS020             FROM WS-SYS020.
-      *
-           IF CN-SYS020-OK
-               ADD 1                   TO AC-GRAVA-SYS020
-           ELSE
-               MOVE WS-STATUS-SYS020   TO WS-RETCOD-906
-               MOVE WS-MSGARQ-906      TO WS-MSG
-               PERFORM RTCANCELAR
-           END-IF.
-      *
-      ******************************************************************
-       RTGRAVAR-SYS020-EXIT.           EXIT.
-      ******************************************************************
-      ******************************************************************
-      *    ROTINA PARA VERIFICAR O FIM DO MOVIMENTO                    *
-      ******************************************************************
-       RTVERIFICAR                     SECTION.
-      ******************************************************************
-      *
-           EVALUATE TRUE
-               WHEN WS-MES-CONCL OF WS-SYS011
-                                       LESS    WS-MES-INI
-                   PERFORM RTLER-SYS011
-               WHEN WS-MES-CONCL OF WS-SYS011
-                                       EQUAL   WS-MES-INI
-                   PERFORM RTMONTAR-SYS020
-                   PERFORM RTGRAVAR-SYS020
-                   PERFORM RTLER-SYS011
-               WHEN WS-MES-CONCL OF WS-SYS011
-                                       GREATER WS-MES-INI
-                   SET CN-MES-FIM      TO TRUE
-           END-EVALUATE.
-      *
-      ******************************************************************
-       RTVERIFICAR-EXIT.               EXIT.
-      ******************************************************************
-      ******************************************************************
-      *    ROTINA PARA FECHAMENTO DE ARQUIVOS                          *
-      ******************************************************************
-       RTFECHAR                        SECTION.
-      ******************************************************************
-      *
-           CLOSE SYS011
-                 SYS020.
-      *
-           IF CN-SYS011-OK
-               CONTINUE
-           ELSE
-               MOVE WS-STATUS-SYS011   TO WS-RETCOD-907
-               MOVE WS-MSGARQ-907      TO WS-MSG
-               PERFORM RTFINALIZAR
-           END-IF.
-      *
-           IF CN-SYS020-OK
-               CONTINUE
-           ELSE
-               MOVE WS-STATUS-SYS020   TO WS-RETCOD-908
-               MOVE WS-MSGARQ-908      TO WS-MSG
-               PERFORM RTFINALIZAR
-           END-IF.
-      *
-      ******************************************************************
-       RTFECHAR-EXIT.                  EXIT.
-      ******************************************************************
-      ******************************************************************
-      *    ROTINA PARA TOTALIZAR                                       *
-      ******************************************************************
-       RTTOTALIZAR                     SECTION.
-      ******************************************************************
-      *
-           IF AC-GRAVA-SYS020          LESS OR EQUAL ZEROS
-               MOVE WS-MSGARQ-909      TO WS-MSG
-           ELSE
-               MOVE AC-GRAVA-SYS020    TO WS-MASCAR-999
-               MOVE WS-MSGARQ-999      TO WS-MSG
-           END-IF.
-      *
-      ******************************************************************
-       RTTOTALIZAR-EXIT.               EXIT.
-      ******************************************************************
-      ******************************************************************
-      *    ROTINA PARA CANCELAMENTO DO PROGRAMA                        *
-      ******************************************************************
-       RTCANCELAR                      SECTION.
-      ******************************************************************
-      *
-           PERFORM RTFECHAR.
-      *
-           PERFORM RTFINALIZAR.
-      *
-      ******************************************************************
-       RTCANCELAR-EXIT.                EXIT.
-      ******************************************************************
-      ******************************************************************
-      *    ROTINA FINAL                                                *
-      ******************************************************************
-       RTFINALIZAR                     SECTION.
-      ******************************************************************
-      *
-           MOVE WS-MSG                 TO LK-MSG.
-      *
-           MOVE ZEROS                  TO RETURN-CODE.
-      *
-           GOBACK.
-      *
-      ******************************************************************
-       RTFINALIZAR-EXIT.               EXIT.
-      ******************************************************************
-      ******************************************************************
-      *                        FIM DO PROGRAMA                         *
-      ******************************************************************
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+       PROGRAM-ID. ATV04.
+       AUTHOR. NEUCLAIR J ANGELE JUNIOR.
+       DATE-WRITTEN. 22 SET 2011.
+       DATE-COMPILED.
+      *REMARKS. *******************************************************
+      *         *#NOME:# ATV04                                        *
+      *         *******************************************************
+      *         *#TIPO:# BATCH - COBOL-LE                             *
+      *         *******************************************************
+      *         *#FUNC:# GERAR MOVIMENTO DE ATIVIDADES                *
+      *         *******************************************************
+      *         *#ANALISTA:# NEUCLAIR J. ANGELE JUNIOR                *
+      *         *******************************************************
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      ******************************************************************
+       CONFIGURATION                   SECTION.
+      ******************************************************************
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      ******************************************************************
+       INPUT-OUTPUT                    SECTION.
+      ******************************************************************
+      *
+       FILE-CONTROL.
+           SELECT  SYS010    ASSIGN    TO 'SYS010.DAT'
+                     ORGANIZATION INDEXED
+                     ACCESS MODE DYNAMIC
+                     RECORD KEY FS-CHAVE
+                     ALTERNATE KEY FS-DT-CONCL WITH DUPLICATES
+                     ALTERNATE KEY FS-NM-SOLIC WITH DUPLICATES
+                     FILE STATUS IS WS-STATUS-SYS010.
+      *
+           SELECT  SYS011    ASSIGN    TO 'SYS011.DAT'
+                     ORGANIZATION INDEXED
+                     ACCESS MODE DYNAMIC
+                     RECORD KEY FD-CHAVE
+                     ALTERNATE KEY FD-DT-CONCL WITH DUPLICATES
+                     FILE STATUS IS WS-STATUS-SYS011.
+      *
+           SELECT  SYS020    ASSIGN    TO 'SYS020.TXT'
+                     ORGANIZATION LINE SEQUENTIAL
+                     FILE STATUS IS WS-STATUS-SYS020.
+      *
+           SELECT  SYS030    ASSIGN    TO 'SYS030.TMP'
+                     FILE STATUS IS WS-STATUS-SYS030.
+      *
+           SELECT  SYS021    ASSIGN    TO 'SYS021.LST'
+                     ORGANIZATION LINE SEQUENTIAL
+                     FILE STATUS IS WS-STATUS-SYS021.
+      *
+           SELECT  SYS023    ASSIGN    TO 'SYS023.CSV'
+                     ORGANIZATION LINE SEQUENTIAL
+                     FILE STATUS IS WS-STATUS-SYS023.
+      *
+           SELECT  SYS024    ASSIGN    TO 'SYS024.LST'
+                     ORGANIZATION LINE SEQUENTIAL
+                     FILE STATUS IS WS-STATUS-SYS024.
+      *
+           SELECT  SYS018    ASSIGN    TO 'SYS018.DAT'
+                     ORGANIZATION LINE SEQUENTIAL
+                     FILE STATUS IS WS-STATUS-SYS018.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      ******************************************************************
+       FILE                            SECTION.
+      ******************************************************************
+      *
+       FD          SYS010
+                              DATA RECORD FS-SYS010.
+      *
+       01          FS-SYS010.
+      *
+           COPY WATV01                 REPLACING ==::== BY ==FS==.
+      *
+       FD          SYS011
+                              DATA RECORD FD-SYS011.
+      *
+       01          FD-SYS011.
+      *
+           COPY WATV01                 REPLACING ==::== BY ==FD==.
+      *
+       FD          SYS020
+                              RECORDING MODE IS F
+                              DATA RECORD FD-SYS020
+                              BLOCK CONTAINS 0 RECORDS
+                              LABEL RECORD IS STANDARD.
+      *
+       01          FD-SYS020.
+           03      FILLER          PIC     X(320)        VALUE SPACES.
+      *
+       FD          SYS021
+                              RECORDING MODE IS F
+                              DATA RECORD FD-SYS021
+                              BLOCK CONTAINS 0 RECORDS
+                              LABEL RECORD IS STANDARD.
+      *
+       01          FD-SYS021.
+           03      FILLER          PIC     X(132)        VALUE SPACES.
+      *
+       FD          SYS023
+                              RECORDING MODE IS F
+                              DATA RECORD FD-SYS023
+                              BLOCK CONTAINS 0 RECORDS
+                              LABEL RECORD IS STANDARD.
+      *
+       01          FD-SYS023.
+           03      FILLER          PIC     X(400)        VALUE SPACES.
+      *
+       FD          SYS024
+                              RECORDING MODE IS F
+                              DATA RECORD FD-SYS024
+                              BLOCK CONTAINS 0 RECORDS
+                              LABEL RECORD IS STANDARD.
+      *
+       01          FD-SYS024.
+           03      FILLER          PIC     X(132)        VALUE SPACES.
+      *
+       FD          SYS018
+                              RECORDING MODE IS F
+                              DATA RECORD FD-SYS018
+                              BLOCK CONTAINS 0 RECORDS
+                              LABEL RECORD IS STANDARD.
+      *
+       01          FD-SYS018.
+           03      FD-CKPT-DT-CONCL
+                               PIC     X(08)         VALUE SPACES.
+           03      FD-CKPT-SS      PIC     9(06)         VALUE ZEROS.
+           03      FD-CKPT-ST      PIC     9(06)         VALUE ZEROS.
+           03      FD-CKPT-MES     PIC     9(02)         VALUE ZEROS.
+           03      FD-CKPT-ANO     PIC     X(04)         VALUE SPACES.
+           03      FD-CKPT-GRAVA-SYS020
+                               PIC    S9(03) COMP-3  VALUE ZEROS.
+           03      FD-CKPT-STATUS-ABERTO
+                               PIC    S9(03) COMP-3  VALUE ZEROS.
+           03      FD-CKPT-STATUS-ANDAMENTO
+                               PIC    S9(03) COMP-3  VALUE ZEROS.
+           03      FD-CKPT-STATUS-AGUARD-SOLIC
+                               PIC    S9(03) COMP-3  VALUE ZEROS.
+           03      FD-CKPT-STATUS-CONCLUIDO
+                               PIC    S9(03) COMP-3  VALUE ZEROS.
+           03      FD-CKPT-STATUS-CANCELADO
+                               PIC    S9(03) COMP-3  VALUE ZEROS.
+      *
+       SD          SYS030
+                              DATA RECORD SD-SYS030.
+      *
+       01          SD-SYS030.
+      *
+           COPY WATV01                 REPLACING ==::== BY ==SD==.
+      *
+      ******************************************************************
+       WORKING-STORAGE                 SECTION.
+      ******************************************************************
+      *
+       77          FILLER          PIC     X(32)         VALUE
+                                   'III WORKING-STORAGE SECTION III'.
+      *
+       01          WS-WORKING.
+      *
+      ******************************************************************
+      *    AREA DE ACUMULADORES                                        *
+      ******************************************************************
+           03      WS-ACUMULADORES.
+             05    FILLER          PIC     X(14)         VALUE
+                                   '=ACUMULADORES='.
+             05    AC-LIDOS-SYS011 PIC    S9(03) COMP-3  VALUE ZEROS.
+             05    AC-GRAVA-SYS020 PIC    S9(03) COMP-3  VALUE ZEROS.
+             05    AC-TOT-PAGINA   PIC    S9(05) COMP-3  VALUE ZEROS.
+             05    AC-TOT-GERAL    PIC    S9(07) COMP-3  VALUE ZEROS.
+             05    AC-STATUS-ABERTO
+                                   PIC    S9(03) COMP-3  VALUE ZEROS.
+             05    AC-STATUS-ANDAMENTO
+                                   PIC    S9(03) COMP-3  VALUE ZEROS.
+             05    AC-STATUS-AGUARD-SOLIC
+                                   PIC    S9(03) COMP-3  VALUE ZEROS.
+             05    AC-STATUS-CONCLUIDO
+                                   PIC    S9(03) COMP-3  VALUE ZEROS.
+             05    AC-STATUS-CANCELADO
+                                   PIC    S9(03) COMP-3  VALUE ZEROS.
+      *
+      ******************************************************************
+      *    AREA DE AUXILIARES                                          *
+      ******************************************************************
+           03      WS-AUXILIARES.
+             05    FILLER          PIC     X(12)         VALUE
+                                   '=AUXILIARES='.
+             05    WS-MASCARA      PIC     ZZZ.ZZZ.ZZ9   VALUE ZEROS.
+             05    WS-CT-LINHA     PIC     9(02) COMP-3  VALUE ZEROS.
+             05    WS-NR-PAGINA    PIC     9(03) COMP-3  VALUE ZEROS.
+             05    WS-NR-PAGINA-ED PIC     ZZ9           VALUE ZEROS.
+             05    WS-TOT-PAGINA-ED
+                                   PIC     ZZZZZ9        VALUE ZEROS.
+             05    WS-TOT-GERAL-ED PIC     ZZZZZZ9       VALUE ZEROS.
+             05    WS-MSG          PIC     X(73)         VALUE SPACES.
+             05    WS-OPT          PIC     X(01)         VALUE SPACES.
+             05    WS-TECLA        PIC     X(02).
+               88  CN-ESC                                VALUE '01'.
+               88  CN-PF12                               VALUE '93'.
+             05    WS-MES-INI      PIC     9(02)         VALUE ZEROS.
+             05    WS-ANO-INI      PIC     X(04)         VALUE SPACES.
+             05    WS-STATUS-MES   PIC     X(01).
+               88  CN-MES-INI                            VALUE 'I'.
+               88  CN-MES-FIM                            VALUE 'F'.
+             05    WS-STATUS-ANO   PIC     X(01).
+               88  CN-ANO-FIM                            VALUE 'F'.
+             05    WS-DATA-CORR.
+               07  WS-ANO          PIC     X(04)         VALUE SPACES.
+               07  WS-MES          PIC     X(02)         VALUE SPACES.
+               07  WS-DIA          PIC     X(02)         VALUE SPACES.
+             05    WS-MES-INI-TXT  PIC     X(05)         VALUE SPACES.
+      *
+      ******************************************************************
+      *    AREA DE FILE STATUS                                         *
+      ******************************************************************
+           03      WS-FILE-STATUS.
+             05    FILLER          PIC     X(13)         VALUE
+                                   '=FILE STATUS='.
+             05    WS-STATUS-SYS010
+                                   PIC     X(02).
+               88  CN-SYS010-OK                          VALUE '00'.
+               88  CN-SYS010-DPL                         VALUE '02'.
+               88  CN-SYS010-NOK                         VALUE '23'.
+               88  CN-SYS010-EOF                         VALUE '10'.
+      *
+             05    WS-STATUS-SYS011
+                                   PIC     X(02).
+               88  CN-SYS011-OK                          VALUE '00'.
+               88  CN-SYS011-DPL                         VALUE '02'.
+               88  CN-SYS011-NOK                         VALUE '23'.
+               88  CN-SYS011-EOF                         VALUE '10'.
+      *
+             05    WS-STATUS-SYS020
+                                   PIC     X(02).
+               88  CN-SYS020-OK                          VALUE '00'.
+               88  CN-SYS020-NOK                         VALUE '23'.
+               88  CN-SYS020-EOF                         VALUE '10'.
+      *
+             05    WS-STATUS-SYS030
+                                   PIC     X(02).
+               88  CN-SYS030-OK                          VALUE '00'.
+               88  CN-SYS030-NOK                         VALUE '23'.
+               88  CN-SYS030-EOF                         VALUE '10'.
+      *
+             05    WS-STATUS-SYS021
+                                   PIC     X(02).
+               88  CN-SYS021-OK                          VALUE '00'.
+               88  CN-SYS021-NOK                         VALUE '23'.
+      *
+             05    WS-STATUS-SYS023
+                                   PIC     X(02).
+               88  CN-SYS023-OK                          VALUE '00'.
+               88  CN-SYS023-NOK                         VALUE '23'.
+      *
+             05    WS-STATUS-SYS024
+                                   PIC     X(02).
+               88  CN-SYS024-OK                          VALUE '00'.
+               88  CN-SYS024-NOK                         VALUE '23'.
+      *
+             05    WS-STATUS-SYS018
+                                   PIC     X(02).
+               88  CN-SYS018-OK                          VALUE '00'.
+               88  CN-SYS018-NOK                         VALUE '23'.
+               88  CN-SYS018-EOF                         VALUE '10'.
+               88  CN-SYS018-INEXISTENTE                 VALUE '35'.
+      *
+      ******************************************************************
+      *    AREA DE MENSAGENS                                           *
+      ******************************************************************
+           03      WS-MENSAGENS.
+             05    FILLER          PIC     X(11)         VALUE
+                                   '=MENSAGENS='.
+             05    WS-MSGARQ-901.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.901I - ERRO NO OPEN ARQ. SYS011    STATUS: '.
+               07  WS-RETCOD-901   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-902.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.902I - ERRO NO OPEN ARQ. SYS020    STATUS: '.
+               07  WS-RETCOD-902   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-903.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.903I - ERRO NO READ ARQ. SYS011    STATUS: '.
+               07  WS-RETCOD-903   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-904.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.904I - ARQUIVO SYS011 VAZIO                '.
+      *
+             05    WS-MSGARQ-905.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.905I - NAO ENCONTROU REGISTROS     STATUS: '.
+               07  WS-RETCOD-905   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-906.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.906I - ERRO NO WRITE ARQ. SYS020   STATUS: '.
+               07  WS-RETCOD-906   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-907.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.907I - ERRO NO CLOSE ARQ. SYS011   STATUS: '.
+               07  WS-RETCOD-907   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-908.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.908I - ERRO NO CLOSE ARQ. SYS020   STATUS: '.
+               07  WS-RETCOD-908   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-909.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.909I - MES SEM MOVIMENTO                   '.
+               07  WS-RETCOD-909   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-910.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.910I - ERRO NO OPEN ARQ. SYS021    STATUS: '.
+               07  WS-RETCOD-910   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-911.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.911I - ERRO NO WRITE ARQ. SYS021   STATUS: '.
+               07  WS-RETCOD-911   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-912.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.912I - ERRO NO CLOSE ARQ. SYS021   STATUS: '.
+               07  WS-RETCOD-912   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-913.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.913I - ERRO NO OPEN ARQ. SYS023    STATUS: '.
+               07  WS-RETCOD-913   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-914.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.914I - ERRO NO WRITE ARQ. SYS023   STATUS: '.
+               07  WS-RETCOD-914   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-915.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.915I - ERRO NO CLOSE ARQ. SYS023   STATUS: '.
+               07  WS-RETCOD-915   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-916.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.916I - ERRO NO OPEN ARQ. SYS024    STATUS: '.
+               07  WS-RETCOD-916   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-917.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.917I - ERRO NO WRITE ARQ. SYS024   STATUS: '.
+               07  WS-RETCOD-917   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-918.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.918I - ERRO NO CLOSE ARQ. SYS024   STATUS: '.
+               07  WS-RETCOD-918   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-919.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.919I - ERRO NO OPEN ARQ. SYS018    STATUS: '.
+               07  WS-RETCOD-919   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-920.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.920I - ERRO NO WRITE ARQ. SYS018   STATUS: '.
+               07  WS-RETCOD-920   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-921.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.921I - ERRO NO CLOSE ARQ. SYS018   STATUS: '.
+               07  WS-RETCOD-921   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-922.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.922I - ERRO NO READ ARQ. SYS018    STATUS: '.
+               07  WS-RETCOD-922   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-923.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV04.923I - ESCOPO DO CHECKPOINT DIVERGENTE     '.
+               07  FILLER          PIC     X(02)         VALUE SPACES.
+      *
+             05    WS-MSGARQ-999.
+               07  FILLER          PIC     X(35)         VALUE
+                   '#ATV04.999I - TOTAL DE ATIVIDADES: '.
+               07  WS-MASCAR-999   PIC     ZZZ.ZZZ.ZZ9   VALUE ZEROS.
+      *
+      ******************************************************************
+      *    AREA DE SUBROTINAS                                          *
+      ******************************************************************
+           03      WS-SUBROTINAS.
+             05    FILLER          PIC     X(12)         VALUE
+                                   '=SUBROTINAS='.
+      *
+      ******************************************************************
+      *    AREA DE COPYBOOKS                                           *
+      ******************************************************************
+      *
+       01          WS-SYS011.
+      *
+           COPY WATV01                 REPLACING ==::== BY ==WS==.
+      *
+       01          WS-SYS020.
+      *
+           COPY WATV02                 REPLACING ==::== BY ==WS==.
+      *
+      ******************************************************************
+      *    AREA DO RELATORIO IMPRESSO (SYS021)                         *
+      ******************************************************************
+       01          WS-CAB-REL1     PIC     X(132)        VALUE SPACES.
+       01          WS-CAB-REL2     PIC     X(132)        VALUE SPACES.
+       01          WS-LINHA-REL    PIC     X(132)        VALUE SPACES.
+       01          WS-RODAPE-REL   PIC     X(132)        VALUE SPACES.
+      *
+      ******************************************************************
+      *    AREA DO EXPORT EM CSV (SYS023)                               *
+      ******************************************************************
+       01          WS-LINHA-CSV    PIC     X(400)        VALUE SPACES.
+      *
+      ******************************************************************
+      *    AREA DO RESUMO POR SISTEMA/LINGUAGEM (SYS024)                *
+      ******************************************************************
+       01          WS-TAB-RESUMO.
+           03      WS-CT-TAB-SISTEMA
+                                   PIC     9(02) COMP-3  VALUE ZEROS.
+           03      WS-SW-OVERFL-SISTEMA
+                                   PIC     X(01)         VALUE 'N'.
+             88    CN-OVERFL-SISTEMA                     VALUE 'S'.
+           03      WS-TAB-SISTEMA  OCCURS  30 TIMES
+                                   INDEXED BY WS-IDX-SISTEMA.
+             05    TS-SIGL-SIST    PIC     X(02)         VALUE SPACES.
+             05    TS-QTDE         PIC    S9(05) COMP-3  VALUE ZEROS.
+             05    TS-HR-ESFORCO   PIC    S9(07) COMP-3  VALUE ZEROS.
+           03      WS-CT-TAB-LINGUAGEM
+                                   PIC     9(02) COMP-3  VALUE ZEROS.
+           03      WS-SW-OVERFL-LINGUAGEM
+                                   PIC     X(01)         VALUE 'N'.
+             88    CN-OVERFL-LINGUAGEM                   VALUE 'S'.
+           03      WS-TAB-LINGUAGEM
+                                   OCCURS  30 TIMES
+                                   INDEXED BY WS-IDX-LINGUAGEM.
+             05    TL-LINGUAGEM    PIC     X(60)         VALUE SPACES.
+             05    TL-QTDE         PIC    S9(05) COMP-3  VALUE ZEROS.
+             05    TL-HR-ESFORCO   PIC    S9(07) COMP-3  VALUE ZEROS.
+       01          WS-LINHA-RESUMO PIC     X(132)        VALUE SPACES.
+       01          WS-RESUMO-QTDE-ED
+                                   PIC     ZZZZ9         VALUE ZEROS.
+       01          WS-RESUMO-HORAS-ED
+                                   PIC     ZZZZZZ9       VALUE ZEROS.
+      *
+      ******************************************************************
+      *    AREA DE CHECKPOINT PARA REINICIO DO MOVIMENTO (SYS018)      *
+      ******************************************************************
+       01          WS-AREA-CKPT.
+           03      WS-STATUS-CKPT  PIC     X(01)         VALUE 'N'.
+             88    CN-CKPT-PENDENTE                      VALUE 'S'.
+             88    CN-CKPT-AUSENTE                       VALUE 'N'.
+           03      WS-CKPT-DT-CONCL
+                                   PIC     X(08)         VALUE SPACES.
+           03      WS-CKPT-SS      PIC     9(06)         VALUE ZEROS.
+           03      WS-CKPT-ST      PIC     9(06)         VALUE ZEROS.
+           03      WS-CKPT-MES     PIC     9(02)         VALUE ZEROS.
+           03      WS-CKPT-ANO     PIC     X(04)         VALUE SPACES.
+           03      WS-CT-CKPT      PIC     9(02) COMP-3  VALUE ZEROS.
+      *
+      ******************************************************************
+      *    AREA DE CABECALHO/RODAPE DE CONTROLE DO ARQUIVO SYS020       *
+      ******************************************************************
+       01          WS-SYS020-CAB   PIC     X(320)        VALUE SPACES.
+       01          WS-SYS020-RODAPE PIC    X(320)        VALUE SPACES.
+      *
+       01          FILLER          PIC     X(32)         VALUE
+                                   'FFF FIM DA WORKING-STORAGE FFF'.
+      *
+      ******************************************************************
+       LINKAGE                         SECTION.
+      ******************************************************************
+      *
+       01          LK-MSG          PIC     X(73).
+      *
+      ******************************************************************
+       SCREEN                          SECTION.
+      ******************************************************************
+      *
+       01          SC-SCREEN.
+           03      SC-CONFIG.
+             05    BLANK SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+      *
+      ******************************************************************
+      *    BORDA SUPERIOR                                              *
+      ******************************************************************
+           03      SC-SUPERIOR.
+             05    LINE 02 COLUMN 02                     VALUE
+                   '
+      -            'ͻ'.
+      *
+      ******************************************************************
+      *    BORDA ESQUERDA                                              *
+      ******************************************************************
+           03      SC-ESQUERDA.
+             05    LINE 03 COLUMN 02                     VALUE ''.
+             05    LINE 04 COLUMN 02                     VALUE ''.
+             05    LINE 05 COLUMN 02                     VALUE ''.
+             05    LINE 06 COLUMN 02                     VALUE ''.
+             05    LINE 07 COLUMN 02                     VALUE ''.
+             05    LINE 08 COLUMN 02                     VALUE ''.
+             05    LINE 09 COLUMN 02                     VALUE ''.
+             05    LINE 10 COLUMN 02                     VALUE ''.
+             05    LINE 11 COLUMN 02                     VALUE ''.
+             05    LINE 12 COLUMN 02                     VALUE ''.
+             05    LINE 13 COLUMN 02                     VALUE ''.
+             05    LINE 14 COLUMN 02                     VALUE ''.
+             05    LINE 15 COLUMN 02                     VALUE ''.
+             05    LINE 16 COLUMN 02                     VALUE ''.
+             05    LINE 17 COLUMN 02                     VALUE ''.
+             05    LINE 18 COLUMN 02                     VALUE ''.
+             05    LINE 19 COLUMN 02                     VALUE ''.
+             05    LINE 20 COLUMN 02                     VALUE ''.
+             05    LINE 21 COLUMN 02                     VALUE ''.
+             05    LINE 22 COLUMN 02                     VALUE ''.
+             05    LINE 23 COLUMN 02                     VALUE ''.
+      *
+      ******************************************************************
+      *    BORDA DIREITA                                               *
+      ******************************************************************
+           03      SC-DIREITA.
+             05    LINE 03 COLUMN 79                     VALUE ''.
+             05    LINE 04 COLUMN 79                     VALUE ''.
+             05    LINE 05 COLUMN 79                     VALUE ''.
+             05    LINE 06 COLUMN 79                     VALUE ''.
+             05    LINE 07 COLUMN 79                     VALUE ''.
+             05    LINE 08 COLUMN 79                     VALUE ''.
+             05    LINE 09 COLUMN 79                     VALUE ''.
+             05    LINE 10 COLUMN 79                     VALUE ''.
+             05    LINE 11 COLUMN 79                     VALUE ''.
+             05    LINE 12 COLUMN 79                     VALUE ''.
+             05    LINE 13 COLUMN 79                     VALUE ''.
+             05    LINE 14 COLUMN 79                     VALUE ''.
+             05    LINE 15 COLUMN 79                     VALUE ''.
+             05    LINE 16 COLUMN 79                     VALUE ''.
+             05    LINE 17 COLUMN 79                     VALUE ''.
+             05    LINE 18 COLUMN 79                     VALUE ''.
+             05    LINE 19 COLUMN 79                     VALUE ''.
+             05    LINE 20 COLUMN 79                     VALUE ''.
+             05    LINE 21 COLUMN 79                     VALUE ''.
+             05    LINE 22 COLUMN 79                     VALUE ''.
+             05    LINE 23 COLUMN 79                     VALUE ''.
+      *
+      ******************************************************************
+      *    BORDA INFERIOR                                              *
+      ******************************************************************
+           03      SC-INFERIOR.
+             05    LINE 24 COLUMN 02                     VALUE
+                   '
+      -            'ͼ'.
+      *
+      ******************************************************************
+      *    CAMPOS                                                      *
+      ******************************************************************
+           03      SC-TITULO.
+             05    LINE 04 COLUMN 18                     VALUE
+                   '      *** GERAR MOVIMENTO DAS ATIVIDADES ***      '
+                                   HIGHLIGHT FOREGROUND-COLOR 6.
+           03      SC-MES.
+             05    LINE 07 COLUMN 24                     VALUE
+                   'DIGITE O ANO.: '.
+             05    LINE 07 COLUMN 39
+                                   PIC     X(04) USING WS-ANO-INI
+                                   AUTO.
+             05    LINE 08 COLUMN 24                     VALUE
+                   'DIGITE O MES.: '.
+             05    LINE 08 COLUMN 39
+                                   PIC     9(02) USING WS-MES-INI
+                                   AUTO.
+           03      SC-MESES.
+             05    LINE 07 COLUMN 44                     VALUE
+                   '                  '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+             05    LINE 08 COLUMN 44                     VALUE
+                   '  01 - JANEIRO    '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+             05    LINE 09 COLUMN 44                     VALUE
+                   '  02 - FEVEREIRO  '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+             05    LINE 10 COLUMN 44                     VALUE
+                   '  03 - MARCO      '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+             05    LINE 11 COLUMN 44                     VALUE
+                   '  04 - ABRIL      '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+             05    LINE 12 COLUMN 44                     VALUE
+                   '  05 - MAIO       '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+             05    LINE 13 COLUMN 44                     VALUE
+                   '  06 - JUNHO      '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+             05    LINE 14 COLUMN 44                     VALUE
+                   '  07 - JULHO      '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+             05    LINE 15 COLUMN 44                     VALUE
+                   '  08 - AGOSTO     '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+             05    LINE 16 COLUMN 44                     VALUE
+                   '  09 - SETEMRO    '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+             05    LINE 17 COLUMN 44                     VALUE
+                   '  10 - OUTUBRO    '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+             05    LINE 18 COLUMN 44                     VALUE
+                   '  11 - NOVEMBRO   '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+             05    LINE 19 COLUMN 44                     VALUE
+                   '  12 - DEZEMBRO   '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+             05    LINE 20 COLUMN 44                     VALUE
+                   '  99 - TODOS      '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+             05    LINE 21 COLUMN 44                     VALUE
+                   '  98 - RESUMO     '
+                                   HIGHLIGHT BACKGROUND-COLOR 3.
+      *
+      ******************************************************************
+       PROCEDURE                       DIVISION USING LK-MSG.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PRINCIPAL                                            *
+      ******************************************************************
+       RTPRINCIPAL                     SECTION.
+      ******************************************************************
+      *
+           PERFORM RTINICIAR.
+      *
+           PERFORM RTPROCESSAR.
+      *
+           PERFORM RTFINALIZAR.
+      *
+      ******************************************************************
+       RTPRINCIPAL-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA INICIAL                                              *
+      ******************************************************************
+       RTINICIAR                       SECTION.
+      ******************************************************************
+      *
+           INITIALIZE WS-ACUMULADORES
+                      WS-AUXILIARES
+                      WS-FILE-STATUS
+                      WS-AREA-CKPT
+                      WS-SYS011.
+      *
+           SET CN-MES-INI              TO TRUE.
+           SET CN-CKPT-AUSENTE         TO TRUE.
+      *
+           PERFORM RTVERIFICAR-CKPT.
+      *
+      *    SYS011.DAT JA FOI GERADO PELA SORT DA EXECUCAO ANTERIOR
+      *    QUANDO HA CHECKPOINT PENDENTE, DISPENSANDO NOVA ORDENACAO.
+           IF NOT CN-CKPT-PENDENTE
+               SORT  SYS030  ON ASCENDING  KEY SD-DT-CONCL
+                                           USING  SYS010
+                                           GIVING SYS011
+           END-IF.
+      *
+           IF CN-CKPT-PENDENTE
+               OPEN INPUT  SYS011
+                    EXTEND SYS020
+                    EXTEND SYS021
+                    EXTEND SYS023
+                    EXTEND SYS024
+           ELSE
+               OPEN INPUT  SYS011
+                    OUTPUT SYS020
+                    OUTPUT SYS021
+                    OUTPUT SYS023
+                    OUTPUT SYS024
+           END-IF.
+      *
+           IF CN-SYS011-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS011   TO WS-RETCOD-901
+               MOVE WS-MSGARQ-901      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           IF CN-SYS020-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS020   TO WS-RETCOD-902
+               MOVE WS-MSGARQ-902      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           IF CN-SYS021-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS021   TO WS-RETCOD-910
+               MOVE WS-MSGARQ-910      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           IF CN-SYS023-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS023   TO WS-RETCOD-913
+               MOVE WS-MSGARQ-913      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           IF CN-SYS024-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS024   TO WS-RETCOD-916
+               MOVE WS-MSGARQ-916      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           PERFORM RTLER-SYS011.
+      *
+           IF CN-SYS011-EOF
+               MOVE WS-MSGARQ-904      TO WS-MSG
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+           MOVE ZEROS                  TO AC-LIDOS-SYS011.
+      *
+           PERFORM RTIMPRIMIR-CABECALHO.
+      *
+           DISPLAY SC-SCREEN.
+      *
+      ******************************************************************
+       RTINICAR-EXIT.                  EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA VERIFICAR CHECKPOINT DE REINICIO (SYS018)       *
+      ******************************************************************
+       RTVERIFICAR-CKPT                SECTION.
+      ******************************************************************
+      *
+           OPEN INPUT SYS018.
+      *
+           EVALUATE TRUE
+               WHEN CN-SYS018-OK
+                   READ SYS018
+                   EVALUATE TRUE
+                       WHEN CN-SYS018-OK
+                           IF FD-CKPT-SS       GREATER ZEROS
+                               MOVE FD-CKPT-DT-CONCL
+                                                   TO WS-CKPT-DT-CONCL
+                               MOVE FD-CKPT-SS     TO WS-CKPT-SS
+                               MOVE FD-CKPT-ST     TO WS-CKPT-ST
+                               MOVE FD-CKPT-MES    TO WS-CKPT-MES
+                               MOVE FD-CKPT-ANO    TO WS-CKPT-ANO
+                               MOVE FD-CKPT-GRAVA-SYS020
+                                   TO AC-GRAVA-SYS020
+                               MOVE FD-CKPT-STATUS-ABERTO
+                                   TO AC-STATUS-ABERTO
+                               MOVE FD-CKPT-STATUS-ANDAMENTO
+                                   TO AC-STATUS-ANDAMENTO
+                               MOVE FD-CKPT-STATUS-AGUARD-SOLIC
+                                   TO AC-STATUS-AGUARD-SOLIC
+                               MOVE FD-CKPT-STATUS-CONCLUIDO
+                                   TO AC-STATUS-CONCLUIDO
+                               MOVE FD-CKPT-STATUS-CANCELADO
+                                   TO AC-STATUS-CANCELADO
+                               SET CN-CKPT-PENDENTE
+                                                   TO TRUE
+                           END-IF
+                       WHEN CN-SYS018-EOF
+                           CONTINUE
+                       WHEN OTHER
+                           MOVE WS-STATUS-SYS018
+                                               TO WS-RETCOD-922
+                           MOVE WS-MSGARQ-922  TO WS-MSG
+                           PERFORM RTFINALIZAR
+                   END-EVALUATE
+                   CLOSE SYS018
+               WHEN CN-SYS018-INEXISTENTE
+                   CONTINUE
+               WHEN OTHER
+                   MOVE WS-STATUS-SYS018   TO WS-RETCOD-919
+                   MOVE WS-MSGARQ-919      TO WS-MSG
+                   PERFORM RTFINALIZAR
+           END-EVALUATE.
+      *
+      ******************************************************************
+       RTVERIFICAR-CKPT-EXIT.          EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA DE PROCESSAMENTO                                     *
+      ******************************************************************
+       RTPROCESSAR                     SECTION.
+      ******************************************************************
+      *
+           ACCEPT WS-DATA-CORR         FROM DATE YYYYMMDD.
+      *
+           MOVE WS-ANO                 TO WS-ANO-INI.
+      *
+           PERFORM                     UNTIL
+                      (WS-MES-INI      GREATER 00 AND
+                       WS-MES-INI      LESS    13 OR
+                       WS-MES-INI      EQUAL   99 OR
+                       WS-MES-INI      EQUAL   98) AND
+                       WS-ANO-INI      NUMERIC OR
+                       CN-ESC
+               ACCEPT SC-MES
+               ACCEPT WS-TECLA         FROM ESCAPE KEY
+           END-PERFORM.
+      *
+           PERFORM RTVERIFICAR-ESCOPO-CKPT.
+      *
+           IF NOT CN-CKPT-PENDENTE
+               PERFORM RTGRAVAR-SYS020-CABECALHO
+           END-IF.
+      *
+           EVALUATE TRUE
+               WHEN CN-ESC
+                   CONTINUE
+               WHEN WS-MES-INI         EQUAL 99
+               WHEN WS-MES-INI         EQUAL 98
+                   STRING WS-ANO-INI   '0101'
+                                       DELIMITED BY SIZE
+                                       INTO FD-DT-CONCL
+                   IF CN-CKPT-PENDENTE
+                       MOVE WS-CKPT-DT-CONCL
+                                       TO FD-DT-CONCL
+                   END-IF
+                   PERFORM RTSTART-SYS011
+                   IF NOT CN-CKPT-PENDENTE
+                       PERFORM RTLER-SYS011
+                   END-IF
+                   PERFORM             UNTIL CN-ANO-FIM OR
+                                             CN-SYS011-EOF
+                       PERFORM RTVERIFICAR-ANO
+                   END-PERFORM
+               WHEN OTHER
+                   STRING WS-ANO-INI   WS-MES-INI '01'
+                                       DELIMITED BY SIZE
+                                       INTO FD-DT-CONCL
+                   IF CN-CKPT-PENDENTE
+                       MOVE WS-CKPT-DT-CONCL
+                                       TO FD-DT-CONCL
+                   END-IF
+                   PERFORM RTSTART-SYS011
+                   IF NOT CN-CKPT-PENDENTE
+                       PERFORM RTLER-SYS011
+                   END-IF
+                   PERFORM             UNTIL CN-MES-FIM OR
+                                             CN-SYS011-EOF
+                       PERFORM RTVERIFICAR
+                   END-PERFORM
+           END-EVALUATE.
+      *
+           PERFORM RTTOTALIZAR.
+      *
+           PERFORM RTFECHAR.
+      *
+           PERFORM RTLIMPAR-CKPT.
+      *
+      ******************************************************************
+       RTPROCESSAR-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA VALIDAR O ESCOPO DO CHECKPOINT DE REINICIO      *
+      ******************************************************************
+       RTVERIFICAR-ESCOPO-CKPT          SECTION.
+      ******************************************************************
+      *
+           IF CN-CKPT-PENDENTE          AND
+             (WS-MES-INI         NOT EQUAL WS-CKPT-MES OR
+              WS-ANO-INI         NOT EQUAL WS-CKPT-ANO)
+      *
+               MOVE WS-MSGARQ-923      TO WS-MSG
+      *
+               DISPLAY SC-SCREEN
+      *
+               CLOSE SYS020
+                     SYS021
+                     SYS023
+                     SYS024
+      *
+               IF CN-SYS020-OK
+                   CONTINUE
+               ELSE
+                   MOVE WS-STATUS-SYS020
+                                       TO WS-RETCOD-908
+                   MOVE WS-MSGARQ-908  TO WS-MSG
+                   PERFORM RTFINALIZAR
+               END-IF
+      *
+               IF CN-SYS021-OK
+                   CONTINUE
+               ELSE
+                   MOVE WS-STATUS-SYS021
+                                       TO WS-RETCOD-912
+                   MOVE WS-MSGARQ-912  TO WS-MSG
+                   PERFORM RTFINALIZAR
+               END-IF
+      *
+               IF CN-SYS023-OK
+                   CONTINUE
+               ELSE
+                   MOVE WS-STATUS-SYS023
+                                       TO WS-RETCOD-915
+                   MOVE WS-MSGARQ-915  TO WS-MSG
+                   PERFORM RTFINALIZAR
+               END-IF
+      *
+               IF CN-SYS024-OK
+                   CONTINUE
+               ELSE
+                   MOVE WS-STATUS-SYS024
+                                       TO WS-RETCOD-918
+                   MOVE WS-MSGARQ-918  TO WS-MSG
+                   PERFORM RTFINALIZAR
+               END-IF
+      *
+               OPEN OUTPUT SYS020
+                           SYS021
+                           SYS023
+                           SYS024
+      *
+               IF CN-SYS020-OK
+                   CONTINUE
+               ELSE
+                   MOVE WS-STATUS-SYS020
+                                       TO WS-RETCOD-902
+                   MOVE WS-MSGARQ-902  TO WS-MSG
+                   PERFORM RTFINALIZAR
+               END-IF
+      *
+               IF CN-SYS021-OK
+                   CONTINUE
+               ELSE
+                   MOVE WS-STATUS-SYS021
+                                       TO WS-RETCOD-910
+                   MOVE WS-MSGARQ-910  TO WS-MSG
+                   PERFORM RTFINALIZAR
+               END-IF
+      *
+               IF CN-SYS023-OK
+                   CONTINUE
+               ELSE
+                   MOVE WS-STATUS-SYS023
+                                       TO WS-RETCOD-913
+                   MOVE WS-MSGARQ-913  TO WS-MSG
+                   PERFORM RTFINALIZAR
+               END-IF
+      *
+               IF CN-SYS024-OK
+                   CONTINUE
+               ELSE
+                   MOVE WS-STATUS-SYS024
+                                       TO WS-RETCOD-916
+                   MOVE WS-MSGARQ-916  TO WS-MSG
+                   PERFORM RTFINALIZAR
+               END-IF
+      *
+               INITIALIZE WS-ACUMULADORES
+      *
+               SET CN-CKPT-AUSENTE      TO TRUE
+      *
+           END-IF.
+      *
+      ******************************************************************
+       RTVERIFICAR-ESCOPO-CKPT-EXIT.    EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA LIMPAR O CHECKPOINT DE REINICIO (SYS018)        *
+      ******************************************************************
+       RTLIMPAR-CKPT                    SECTION.
+      ******************************************************************
+      *
+           OPEN OUTPUT SYS018.
+      *
+           IF CN-SYS018-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS018   TO WS-RETCOD-919
+               MOVE WS-MSGARQ-919      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           CLOSE SYS018.
+      *
+           IF CN-SYS018-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS018   TO WS-RETCOD-921
+               MOVE WS-MSGARQ-921      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+      ******************************************************************
+       RTLIMPAR-CKPT-EXIT.              EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA LEITURA DO ARQUIVO SYS011                       *
+      ******************************************************************
+       RTLER-SYS011                    SECTION.
+      ******************************************************************
+      *
+           READ SYS011 NEXT            INTO WS-SYS011.
+      *
+           EVALUATE TRUE
+               WHEN CN-SYS011-OK
+               WHEN CN-SYS011-DPL
+                   ADD 1               TO AC-LIDOS-SYS011
+               WHEN CN-SYS011-EOF
+                   CONTINUE
+               WHEN OTHER
+                   MOVE WS-STATUS-SYS011
+                                       TO WS-RETCOD-903
+                   MOVE WS-MSGARQ-903  TO WS-MSG
+                   PERFORM RTCANCELAR
+           END-EVALUATE.
+      *
+      ******************************************************************
+       RTLER-SYS011-EXIT.              EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA STARTAR O ARQUIVO SYS011                        *
+      ******************************************************************
+       RTSTART-SYS011                  SECTION.
+      ******************************************************************
+      *
+           IF CN-CKPT-PENDENTE
+               START SYS011     KEY IS GREATER THAN OR
+                                       EQUAL FD-DT-CONCL
+                   INVALID KEY
+                       MOVE WS-STATUS-SYS011
+                                       TO WS-RETCOD-905
+                       MOVE WS-MSGARQ-905  TO WS-MSG
+                       PERFORM RTCANCELAR
+               END-START
+               PERFORM RTLER-SYS011
+               PERFORM UNTIL CN-SYS011-EOF OR
+                             WS-DT-CONCL   OF WS-SYS011 NOT EQUAL
+                                             WS-CKPT-DT-CONCL OR
+                             WS-SS         OF WS-SYS011 GREATER
+                                             WS-CKPT-SS OR
+                            (WS-SS         OF WS-SYS011 EQUAL
+                                             WS-CKPT-SS AND
+                             WS-ST         OF WS-SYS011 GREATER
+                                             WS-CKPT-ST)
+                   PERFORM RTLER-SYS011
+               END-PERFORM
+           ELSE
+               START SYS011         KEY IS GREATER THAN OR
+                                       EQUAL FD-DT-CONCL
+                   INVALID KEY
+                       MOVE WS-STATUS-SYS011
+                                       TO WS-RETCOD-905
+                       MOVE WS-MSGARQ-905  TO WS-MSG
+                       PERFORM RTCANCELAR
+               END-START
+           END-IF.
+      *
+      ******************************************************************
+       RTSTART-SYS011-EXIT.            EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA MONTAR ARQUIVO SYS020                           *
+      ******************************************************************
+       RTMONTAR-SYS020                 SECTION.
+      ******************************************************************
+      *
+           MOVE WS-SS                  OF WS-SYS011
+                                       TO WS-SS            OF WS-SYS020.
+           MOVE WS-ST                  OF WS-SYS011
+                                       TO WS-ST            OF WS-SYS020.
+           MOVE WS-ANO-RECEB           OF WS-SYS011
+                                       TO WS-ANO-RECEB     OF WS-SYS020.
+           MOVE WS-MES-RECEB           OF WS-SYS011
+                                       TO WS-MES-RECEB     OF WS-SYS020.
+           MOVE WS-DIA-RECEB           OF WS-SYS011
+                                       TO WS-DIA-RECEB     OF WS-SYS020.
+           MOVE WS-ANO-TERM            OF WS-SYS011
+                                       TO WS-ANO-TERM      OF WS-SYS020.
+           MOVE WS-MES-TERM            OF WS-SYS011
+                                       TO WS-MES-TERM      OF WS-SYS020.
+           MOVE WS-DIA-TERM            OF WS-SYS011
+                                       TO WS-DIA-TERM      OF WS-SYS020.
+           MOVE WS-HOR-TERM            OF WS-SYS011
+                                       TO WS-HOR-TERM      OF WS-SYS020.
+           MOVE WS-MIN-TERM            OF WS-SYS011
+                                       TO WS-MIN-TERM      OF WS-SYS020.
+           MOVE WS-SEG-TERM            OF WS-SYS011
+                                       TO WS-SEG-TERM      OF WS-SYS020.
+           MOVE WS-HR-ESFORCO          OF WS-SYS011
+                                       TO WS-HR-ESFORCO    OF WS-SYS020.
+           MOVE WS-NM-SOLIC            OF WS-SYS011
+                                       TO WS-NM-SOLIC      OF WS-SYS020.
+           MOVE WS-TEL-SOLIC           OF WS-SYS011
+                                       TO WS-TEL-SOLIC     OF WS-SYS020.
+           MOVE WS-RAMAL-SOLIC         OF WS-SYS011
+                                       TO WS-RAMAL-SOLIC   OF WS-SYS020.
+           MOVE WS-LINGUAGEM           OF WS-SYS011
+                                       TO WS-LINGUAGEM     OF WS-SYS020.
+           MOVE WS-NM-MOD              OF WS-SYS011
+                                       TO WS-NM-MOD        OF WS-SYS020.
+           MOVE WS-SIGL-SIST           OF WS-SYS011
+                                       TO WS-SIGL-SIST     OF WS-SYS020.
+           MOVE WS-NM-PGM              OF WS-SYS011
+                                       TO WS-NM-PGM        OF WS-SYS020.
+           MOVE WS-VERS-PGM            OF WS-SYS011
+                                       TO WS-VERS-PGM      OF WS-SYS020.
+           MOVE WS-OBS                 OF WS-SYS011
+                                       TO WS-OBS           OF WS-SYS020.
+           MOVE WS-ANO-CONCL           OF WS-SYS011
+                                       TO WS-ANO-CONCL     OF WS-SYS020.
+           MOVE WS-MES-CONCL           OF WS-SYS011
+                                       TO WS-MES-CONCL     OF WS-SYS020.
+           MOVE WS-DIA-CONCL           OF WS-SYS011
+                                       TO WS-DIA-CONCL     OF WS-SYS020.
+           MOVE WS-HOR-CONCL           OF WS-SYS011
+                                       TO WS-HOR-CONCL     OF WS-SYS020.
+           MOVE WS-MIN-CONCL           OF WS-SYS011
+                                       TO WS-MIN-CONCL     OF WS-SYS020.
+           MOVE WS-SEG-CONCL           OF WS-SYS011
+                                       TO WS-SEG-CONCL     OF WS-SYS020.
+           MOVE WS-NR-DUVID            OF WS-SYS011
+                                       TO WS-NR-DUVID      OF WS-SYS020.
+      *
+           IF NOT WS-STATUS-ABERTO     OF WS-SYS011        AND
+              NOT WS-STATUS-ANDAMENTO  OF WS-SYS011        AND
+              NOT WS-STATUS-AGUARD-SOLIC OF WS-SYS011      AND
+              NOT WS-STATUS-CONCLUIDO  OF WS-SYS011        AND
+              NOT WS-STATUS-CANCELADO  OF WS-SYS011
+               SET WS-STATUS-ABERTO    OF WS-SYS011        TO TRUE
+           END-IF.
+      *
+           MOVE WS-STATUS              OF WS-SYS011
+                                       TO WS-STATUS        OF WS-SYS020.
+      *
+      ******************************************************************
+       RTMONTAR-SYS020-EXIT.           EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA GRAVAR ARQUIVO SYS020                           *
+      ******************************************************************
+       RTGRAVAR-SYS020                 SECTION.
+      ******************************************************************
+      *
+           WRITE FD-SYS020             FROM WS-SYS020.
+      *
+           IF CN-SYS020-OK
+               ADD 1                   TO AC-GRAVA-SYS020
+               EVALUATE TRUE
+                   WHEN WS-STATUS-ABERTO OF WS-SYS020
+                       ADD 1           TO AC-STATUS-ABERTO
+                   WHEN WS-STATUS-ANDAMENTO OF WS-SYS020
+                       ADD 1           TO AC-STATUS-ANDAMENTO
+                   WHEN WS-STATUS-AGUARD-SOLIC OF WS-SYS020
+                       ADD 1           TO AC-STATUS-AGUARD-SOLIC
+                   WHEN WS-STATUS-CONCLUIDO OF WS-SYS020
+                       ADD 1           TO AC-STATUS-CONCLUIDO
+                   WHEN WS-STATUS-CANCELADO OF WS-SYS020
+                       ADD 1           TO AC-STATUS-CANCELADO
+               END-EVALUATE
+               PERFORM RTGRAVAR-SYS021
+               PERFORM RTGRAVAR-SYS023
+               ADD 1               TO WS-CT-CKPT
+               IF WS-CT-CKPT       GREATER OR EQUAL 50
+                   PERFORM RTGRAVAR-SYS018
+                   MOVE ZEROS      TO WS-CT-CKPT
+               END-IF
+           ELSE
+               MOVE WS-STATUS-SYS020   TO WS-RETCOD-906
+               MOVE WS-MSGARQ-906      TO WS-MSG
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+      ******************************************************************
+       RTGRAVAR-SYS020-EXIT.           EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA GRAVAR LINHA DO ARQ. CSV (SYS023)                *
+      ******************************************************************
+       RTGRAVAR-SYS023                 SECTION.
+      ******************************************************************
+      *
+           MOVE SPACES                 TO WS-LINHA-CSV.
+      *
+           STRING WS-SS               OF WS-SYS020 ','
+                  WS-ST               OF WS-SYS020 ','
+                  WS-DIA-RECEB        OF WS-SYS020 '/'
+                  WS-MES-RECEB        OF WS-SYS020 '/'
+                  WS-ANO-RECEB        OF WS-SYS020 ','
+                  WS-DIA-TERM         OF WS-SYS020 '/'
+                  WS-MES-TERM         OF WS-SYS020 '/'
+                  WS-ANO-TERM         OF WS-SYS020 ','
+                  WS-HOR-TERM         OF WS-SYS020 ':'
+                  WS-MIN-TERM         OF WS-SYS020 ':'
+                  WS-SEG-TERM         OF WS-SYS020 ','
+                  WS-HR-ESFORCO       OF WS-SYS020 ','
+                  '"' WS-NM-SOLIC     OF WS-SYS020 '",'
+                  WS-DDD-SOLIC        OF WS-SYS020 '-'
+                  WS-NUM1-SOLIC       OF WS-SYS020 '-'
+                  WS-NUM2-SOLIC       OF WS-SYS020 ','
+                  WS-RAMAL-SOLIC      OF WS-SYS020 ','
+                  '"' WS-LINGUAGEM    OF WS-SYS020 '",'
+                  '"' WS-NM-MOD       OF WS-SYS020 '",'
+                  WS-SIGL-SIST        OF WS-SYS020 ','
+                  WS-NM-PGM           OF WS-SYS020 ','
+                  WS-VERS-PGM         OF WS-SYS020 ','
+                  '"' WS-OBS          OF WS-SYS020 '",'
+                  WS-DIA-CONCL        OF WS-SYS020 '/'
+                  WS-MES-CONCL        OF WS-SYS020 '/'
+                  WS-ANO-CONCL        OF WS-SYS020 ','
+                  WS-HOR-CONCL        OF WS-SYS020 ':'
+                  WS-MIN-CONCL        OF WS-SYS020 ':'
+                  WS-SEG-CONCL        OF WS-SYS020 ','
+                  WS-NR-DUVID         OF WS-SYS020 ','
+                  WS-HR-REALIZADO     OF WS-SYS020 ','
+                  WS-OPERADOR         OF WS-SYS020 ','
+                  WS-STATUS           OF WS-SYS020
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-CSV.
+      *
+           WRITE FD-SYS023             FROM WS-LINHA-CSV.
+      *
+           IF CN-SYS023-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS023   TO WS-RETCOD-914
+               MOVE WS-MSGARQ-914      TO WS-MSG
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+      ******************************************************************
+       RTGRAVAR-SYS023-EXIT.           EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA GRAVAR O CHECKPOINT DE REINICIO (SYS018)        *
+      ******************************************************************
+       RTGRAVAR-SYS018                 SECTION.
+      ******************************************************************
+      *
+           MOVE SPACES                 TO FD-SYS018.
+      *
+           STRING WS-ANO-CONCL         OF WS-SYS020
+                  WS-MES-CONCL         OF WS-SYS020
+                  WS-DIA-CONCL         OF WS-SYS020
+                                       DELIMITED BY SIZE
+                                       INTO FD-CKPT-DT-CONCL.
+      *
+           MOVE WS-SS                  OF WS-SYS020
+                                       TO FD-CKPT-SS.
+           MOVE WS-ST                  OF WS-SYS020
+                                       TO FD-CKPT-ST.
+           MOVE WS-MES-INI              TO FD-CKPT-MES.
+           MOVE WS-ANO-INI              TO FD-CKPT-ANO.
+      *
+           MOVE AC-GRAVA-SYS020         TO FD-CKPT-GRAVA-SYS020.
+           MOVE AC-STATUS-ABERTO        TO FD-CKPT-STATUS-ABERTO.
+           MOVE AC-STATUS-ANDAMENTO     TO FD-CKPT-STATUS-ANDAMENTO.
+           MOVE AC-STATUS-AGUARD-SOLIC  TO FD-CKPT-STATUS-AGUARD-SOLIC.
+           MOVE AC-STATUS-CONCLUIDO     TO FD-CKPT-STATUS-CONCLUIDO.
+           MOVE AC-STATUS-CANCELADO     TO FD-CKPT-STATUS-CANCELADO.
+      *
+           OPEN OUTPUT SYS018.
+      *
+           IF CN-SYS018-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS018   TO WS-RETCOD-919
+               MOVE WS-MSGARQ-919      TO WS-MSG
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+           WRITE FD-SYS018.
+      *
+           IF CN-SYS018-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS018   TO WS-RETCOD-920
+               MOVE WS-MSGARQ-920      TO WS-MSG
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+           CLOSE SYS018.
+      *
+           IF CN-SYS018-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS018   TO WS-RETCOD-921
+               MOVE WS-MSGARQ-921      TO WS-MSG
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+      ******************************************************************
+       RTGRAVAR-SYS018-EXIT.           EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA ACUMULAR O RESUMO POR SISTEMA/LINGUAGEM         *
+      ******************************************************************
+       RTACUMULAR-RESUMO               SECTION.
+      ******************************************************************
+      *
+           ADD 1                       TO AC-GRAVA-SYS020.
+      *
+           SET WS-IDX-SISTEMA          TO 1.
+      *
+           PERFORM                     UNTIL
+                      WS-IDX-SISTEMA   GREATER WS-CT-TAB-SISTEMA OR
+                      TS-SIGL-SIST (WS-IDX-SISTEMA)
+                                       EQUAL WS-SIGL-SIST OF WS-SYS011
+               SET WS-IDX-SISTEMA      UP BY 1
+           END-PERFORM.
+      *
+           IF WS-IDX-SISTEMA           GREATER WS-CT-TAB-SISTEMA
+               IF WS-CT-TAB-SISTEMA    LESS 30
+                   ADD 1               TO WS-CT-TAB-SISTEMA
+                   SET WS-IDX-SISTEMA  TO WS-CT-TAB-SISTEMA
+                   MOVE WS-SIGL-SIST OF WS-SYS011
+                                       TO TS-SIGL-SIST (WS-IDX-SISTEMA)
+               ELSE
+                   SET CN-OVERFL-SISTEMA
+                                       TO TRUE
+               END-IF
+           END-IF.
+      *
+           IF WS-IDX-SISTEMA           LESS OR EQUAL WS-CT-TAB-SISTEMA
+               ADD 1                   TO TS-QTDE (WS-IDX-SISTEMA)
+               ADD WS-HR-ESFORCO OF WS-SYS011
+                                       TO TS-HR-ESFORCO (WS-IDX-SISTEMA)
+           END-IF.
+      *
+           SET WS-IDX-LINGUAGEM        TO 1.
+      *
+           PERFORM                     UNTIL
+                      WS-IDX-LINGUAGEM GREATER WS-CT-TAB-LINGUAGEM OR
+                      TL-LINGUAGEM (WS-IDX-LINGUAGEM)
+                                       EQUAL WS-LINGUAGEM OF WS-SYS011
+               SET WS-IDX-LINGUAGEM    UP BY 1
+           END-PERFORM.
+      *
+           IF WS-IDX-LINGUAGEM         GREATER WS-CT-TAB-LINGUAGEM
+               IF WS-CT-TAB-LINGUAGEM  LESS 30
+                   ADD 1               TO WS-CT-TAB-LINGUAGEM
+                   SET WS-IDX-LINGUAGEM
+                                       TO WS-CT-TAB-LINGUAGEM
+                   MOVE WS-LINGUAGEM OF WS-SYS011
+                                       TO TL-LINGUAGEM
+                                          (WS-IDX-LINGUAGEM)
+               ELSE
+                   SET CN-OVERFL-LINGUAGEM
+                                       TO TRUE
+               END-IF
+           END-IF.
+      *
+           IF WS-IDX-LINGUAGEM         LESS OR EQUAL
+                                       WS-CT-TAB-LINGUAGEM
+               ADD 1                   TO TL-QTDE (WS-IDX-LINGUAGEM)
+               ADD WS-HR-ESFORCO OF WS-SYS011
+                                       TO TL-HR-ESFORCO
+                                          (WS-IDX-LINGUAGEM)
+           END-IF.
+      *
+      ******************************************************************
+       RTACUMULAR-RESUMO-EXIT.         EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA GRAVAR CABECALHO DE CONTROLE DO ARQ. SYS020     *
+      ******************************************************************
+       RTGRAVAR-SYS020-CABECALHO       SECTION.
+      ******************************************************************
+      *
+           MOVE SPACES                 TO WS-SYS020-CAB.
+      *
+           EVALUATE TRUE
+               WHEN WS-MES-INI          EQUAL 99
+                   MOVE 'TODOS'        TO WS-MES-INI-TXT
+               WHEN WS-MES-INI          EQUAL 98
+                   MOVE 'RESUM'        TO WS-MES-INI-TXT
+               WHEN OTHER
+                   MOVE WS-MES-INI     TO WS-MES-INI-TXT
+           END-EVALUATE.
+      *
+           STRING '*** CABECALHO DE CONTROLE - ARQ. SYS020 ***'
+                  '   DATA EMISSAO: ' WS-DIA '/' WS-MES '/' WS-ANO
+                  '   MES/ANO REF.: ' WS-MES-INI-TXT '/' WS-ANO-INI
+                                       DELIMITED BY SIZE
+                                       INTO WS-SYS020-CAB.
+      *
+           WRITE FD-SYS020             FROM WS-SYS020-CAB.
+      *
+           IF CN-SYS020-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS020   TO WS-RETCOD-906
+               MOVE WS-MSGARQ-906      TO WS-MSG
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+           PERFORM RTGRAVAR-SYS023-CABECALHO.
+      *
+      ******************************************************************
+       RTGRAVAR-SYS020-CABECALHO-EXIT. EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA GRAVAR CABECALHO DO ARQ. CSV (SYS023)            *
+      ******************************************************************
+       RTGRAVAR-SYS023-CABECALHO       SECTION.
+      ******************************************************************
+      *
+           MOVE SPACES                 TO WS-LINHA-CSV.
+      *
+           STRING 'SS,ST,DT-RECEB,DT-TERM,HR-TERM,HR-ESFORCO,NM-SOLIC,'
+                  'TEL-SOLIC,RAMAL-SOLIC,LINGUAGEM,NM-MOD,SIGL-SIST,'
+                  'NM-PGM,VERS-PGM,OBS,DT-CONCL,HR-CONCL,NR-DUVID,'
+                  'HR-REALIZADO,OPERADOR,STATUS'
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-CSV.
+      *
+           WRITE FD-SYS023             FROM WS-LINHA-CSV.
+      *
+           IF CN-SYS023-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS023   TO WS-RETCOD-914
+               MOVE WS-MSGARQ-914      TO WS-MSG
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+      ******************************************************************
+       RTGRAVAR-SYS023-CABECALHO-EXIT. EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA GRAVAR RODAPE DE CONTROLE DO ARQ. SYS020        *
+      ******************************************************************
+       RTGRAVAR-SYS020-RODAPE          SECTION.
+      ******************************************************************
+      *
+           MOVE SPACES                 TO WS-SYS020-RODAPE.
+      *
+           MOVE AC-GRAVA-SYS020        TO WS-MASCARA.
+      *
+           STRING '*** RODAPE DE CONTROLE - ARQ. SYS020 ***'
+                  '   TOTAL DE REGISTROS GRAVADOS: ' WS-MASCARA
+                                       DELIMITED BY SIZE
+                                       INTO WS-SYS020-RODAPE.
+      *
+           WRITE FD-SYS020             FROM WS-SYS020-RODAPE.
+      *
+           IF CN-SYS020-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS020   TO WS-RETCOD-906
+               MOVE WS-MSGARQ-906      TO WS-MSG
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+      ******************************************************************
+       RTGRAVAR-SYS020-RODAPE-EXIT.    EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA GRAVAR LINHA DO RELATORIO IMPRESSO (SYS021)     *
+      ******************************************************************
+       RTGRAVAR-SYS021                 SECTION.
+      ******************************************************************
+      *
+           MOVE SPACES                 TO WS-LINHA-REL.
+      *
+           STRING '   SS: '            WS-SS          OF WS-SYS020
+                  '   ST: '            WS-ST          OF WS-SYS020
+                  '   CONCLUSAO: '     WS-DIA-CONCL   OF WS-SYS020 '/'
+                                       WS-MES-CONCL   OF WS-SYS020 '/'
+                                       WS-ANO-CONCL   OF WS-SYS020
+                  '   ESFORCO(H): '    WS-HR-ESFORCO  OF WS-SYS020
+                  '   SOLICITANTE: '   WS-NM-SOLIC    OF WS-SYS020
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-REL.
+      *
+           WRITE FD-SYS021             FROM WS-LINHA-REL.
+      *
+           IF CN-SYS021-OK
+               ADD WS-HR-ESFORCO       OF WS-SYS020
+                                       TO AC-TOT-PAGINA
+                                          AC-TOT-GERAL
+               ADD 1                   TO WS-CT-LINHA
+               IF WS-CT-LINHA          GREATER OR EQUAL 60
+                   PERFORM RTIMPRIMIR-RODAPE-PAGINA
+                   PERFORM RTIMPRIMIR-CABECALHO
+               END-IF
+           ELSE
+               MOVE WS-STATUS-SYS021   TO WS-RETCOD-911
+               MOVE WS-MSGARQ-911      TO WS-MSG
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+      ******************************************************************
+       RTGRAVAR-SYS021-EXIT.           EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA IMPRIMIR CABECALHO DE PAGINA DO RELATORIO       *
+      ******************************************************************
+       RTIMPRIMIR-CABECALHO            SECTION.
+      ******************************************************************
+      *
+           ACCEPT WS-DATA-CORR         FROM DATE YYYYMMDD.
+      *
+           ADD 1                       TO WS-NR-PAGINA.
+      *
+           MOVE ZEROS                  TO WS-CT-LINHA
+                                          AC-TOT-PAGINA.
+      *
+           MOVE WS-NR-PAGINA           TO WS-NR-PAGINA-ED.
+      *
+           MOVE SPACES                 TO WS-CAB-REL1
+                                          WS-CAB-REL2.
+      *
+           STRING '               RELATORIO DE MOVIMENTO DE ATIVIDADES'
+                  ' - SYS020'         DELIMITED BY SIZE
+                                       INTO WS-CAB-REL1.
+      *
+           STRING 'DATA EMISSAO: '    WS-DIA '/' WS-MES '/' WS-ANO
+                  '     MES/ANO REF.: ' WS-MES-INI '/' WS-ANO-INI
+                  '     PAGINA: '     WS-NR-PAGINA-ED
+                                       DELIMITED BY SIZE
+                                       INTO WS-CAB-REL2.
+      *
+           WRITE FD-SYS021             FROM WS-CAB-REL1.
+      *
+           WRITE FD-SYS021             FROM WS-CAB-REL2.
+      *
+           MOVE SPACES                 TO FD-SYS021.
+      *
+           WRITE FD-SYS021.
+      *
+           IF CN-SYS021-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS021   TO WS-RETCOD-911
+               MOVE WS-MSGARQ-911      TO WS-MSG
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+      ******************************************************************
+       RTIMPRIMIR-CABECALHO-EXIT.      EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA IMPRIMIR TOTAL DA PAGINA DO RELATORIO           *
+      ******************************************************************
+       RTIMPRIMIR-RODAPE-PAGINA        SECTION.
+      ******************************************************************
+      *
+           MOVE AC-TOT-PAGINA           TO WS-TOT-PAGINA-ED.
+      *
+           MOVE SPACES                 TO WS-RODAPE-REL.
+      *
+           STRING '          TOTAL DA PAGINA (HORAS ESFORCO): '
+                  WS-TOT-PAGINA-ED     DELIMITED BY SIZE
+                                       INTO WS-RODAPE-REL.
+      *
+           WRITE FD-SYS021             FROM WS-RODAPE-REL.
+      *
+           MOVE SPACES                 TO FD-SYS021.
+      *
+           WRITE FD-SYS021.
+      *
+      ******************************************************************
+       RTIMPRIMIR-RODAPE-PAGINA-EXIT.  EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA IMPRIMIR TOTAL GERAL DO RELATORIO               *
+      ******************************************************************
+       RTIMPRIMIR-RODAPE-GERAL         SECTION.
+      ******************************************************************
+      *
+           MOVE AC-TOT-GERAL            TO WS-TOT-GERAL-ED.
+      *
+           MOVE SPACES                 TO WS-RODAPE-REL.
+      *
+           STRING '          TOTAL GERAL  (HORAS ESFORCO): '
+                  WS-TOT-GERAL-ED      DELIMITED BY SIZE
+                                       INTO WS-RODAPE-REL.
+      *
+           WRITE FD-SYS021             FROM WS-RODAPE-REL.
+      *
+      ******************************************************************
+       RTIMPRIMIR-RODAPE-GERAL-EXIT.   EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA IMPRIMIR TOTAL GERAL POR STATUS                 *
+      ******************************************************************
+       RTIMPRIMIR-RODAPE-STATUS        SECTION.
+      ******************************************************************
+      *
+           MOVE SPACES                 TO WS-RODAPE-REL.
+      *
+           STRING '          TOTAL GERAL POR STATUS:'
+                                       DELIMITED BY SIZE
+                                       INTO WS-RODAPE-REL.
+      *
+           WRITE FD-SYS021             FROM WS-RODAPE-REL.
+      *
+           MOVE AC-STATUS-ABERTO        TO WS-MASCARA.
+      *
+           MOVE SPACES                 TO WS-RODAPE-REL.
+      *
+           STRING '            ABERTO..........: '
+                  WS-MASCARA           DELIMITED BY SIZE
+                                       INTO WS-RODAPE-REL.
+      *
+           WRITE FD-SYS021             FROM WS-RODAPE-REL.
+      *
+           MOVE AC-STATUS-ANDAMENTO     TO WS-MASCARA.
+      *
+           MOVE SPACES                 TO WS-RODAPE-REL.
+      *
+           STRING '            EM ANDAMENTO....: '
+                  WS-MASCARA           DELIMITED BY SIZE
+                                       INTO WS-RODAPE-REL.
+      *
+           WRITE FD-SYS021             FROM WS-RODAPE-REL.
+      *
+           MOVE AC-STATUS-AGUARD-SOLIC  TO WS-MASCARA.
+      *
+           MOVE SPACES                 TO WS-RODAPE-REL.
+      *
+           STRING '            AGUARD. SOLICIT..: '
+                  WS-MASCARA           DELIMITED BY SIZE
+                                       INTO WS-RODAPE-REL.
+      *
+           WRITE FD-SYS021             FROM WS-RODAPE-REL.
+      *
+           MOVE AC-STATUS-CONCLUIDO     TO WS-MASCARA.
+      *
+           MOVE SPACES                 TO WS-RODAPE-REL.
+      *
+           STRING '            CONCLUIDO.......: '
+                  WS-MASCARA           DELIMITED BY SIZE
+                                       INTO WS-RODAPE-REL.
+      *
+           WRITE FD-SYS021             FROM WS-RODAPE-REL.
+      *
+           MOVE AC-STATUS-CANCELADO     TO WS-MASCARA.
+      *
+           MOVE SPACES                 TO WS-RODAPE-REL.
+      *
+           STRING '            CANCELADO.......: '
+                  WS-MASCARA           DELIMITED BY SIZE
+                                       INTO WS-RODAPE-REL.
+      *
+           WRITE FD-SYS021             FROM WS-RODAPE-REL.
+      *
+      ******************************************************************
+       RTIMPRIMIR-RODAPE-STATUS-EXIT.  EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA IMPRIMIR O RESUMO POR SISTEMA/LINGUAGEM (SYS024)*
+      ******************************************************************
+       RTIMPRIMIR-RESUMO               SECTION.
+      ******************************************************************
+      *
+           MOVE SPACES                 TO WS-LINHA-RESUMO.
+      *
+           STRING '     RESUMO GERENCIAL POR SISTEMA E POR LINGUAGEM'
+                  ' - SYS024'          DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO.
+      *
+           WRITE FD-SYS024             FROM WS-LINHA-RESUMO.
+      *
+           MOVE SPACES                 TO WS-LINHA-RESUMO.
+      *
+           STRING 'DATA EMISSAO: '     WS-DIA '/' WS-MES '/' WS-ANO
+                  '     ANO REF.: '    WS-ANO-INI
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO.
+      *
+           WRITE FD-SYS024             FROM WS-LINHA-RESUMO.
+      *
+           MOVE SPACES                 TO FD-SYS024.
+      *
+           WRITE FD-SYS024.
+      *
+           MOVE SPACES                 TO WS-LINHA-RESUMO.
+      *
+           STRING '     POR SIGLA DE SISTEMA'
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO.
+      *
+           WRITE FD-SYS024             FROM WS-LINHA-RESUMO.
+      *
+           SET WS-IDX-SISTEMA          TO 1.
+      *
+           PERFORM                     UNTIL
+                      WS-IDX-SISTEMA   GREATER WS-CT-TAB-SISTEMA
+               MOVE TS-QTDE (WS-IDX-SISTEMA)
+                                       TO WS-RESUMO-QTDE-ED
+               MOVE TS-HR-ESFORCO (WS-IDX-SISTEMA)
+                                       TO WS-RESUMO-HORAS-ED
+               MOVE SPACES             TO WS-LINHA-RESUMO
+               STRING '     SISTEMA: '
+                      TS-SIGL-SIST (WS-IDX-SISTEMA)
+                      '     ATIVIDADES: '
+                      WS-RESUMO-QTDE-ED
+                      '     HORAS ESFORCO: '
+                      WS-RESUMO-HORAS-ED
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+               WRITE FD-SYS024         FROM WS-LINHA-RESUMO
+               SET WS-IDX-SISTEMA      UP BY 1
+           END-PERFORM.
+      *
+           IF CN-OVERFL-SISTEMA
+               MOVE SPACES             TO WS-LINHA-RESUMO
+               STRING '     *** RESUMO INCOMPLETO - LIMITE DE TABELA'
+                      ' DE SISTEMAS EXCEDIDO ***'
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+               WRITE FD-SYS024         FROM WS-LINHA-RESUMO
+           END-IF.
+      *
+           MOVE SPACES                 TO FD-SYS024.
+      *
+           WRITE FD-SYS024.
+      *
+           MOVE SPACES                 TO WS-LINHA-RESUMO.
+      *
+           STRING '     POR LINGUAGEM'
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO.
+      *
+           WRITE FD-SYS024             FROM WS-LINHA-RESUMO.
+      *
+           SET WS-IDX-LINGUAGEM        TO 1.
+      *
+           PERFORM                     UNTIL
+                      WS-IDX-LINGUAGEM GREATER WS-CT-TAB-LINGUAGEM
+               MOVE TL-QTDE (WS-IDX-LINGUAGEM)
+                                       TO WS-RESUMO-QTDE-ED
+               MOVE TL-HR-ESFORCO (WS-IDX-LINGUAGEM)
+                                       TO WS-RESUMO-HORAS-ED
+               MOVE SPACES             TO WS-LINHA-RESUMO
+               STRING '     LINGUAGEM: '
+                      TL-LINGUAGEM (WS-IDX-LINGUAGEM)
+                      '     ATIVIDADES: '
+                      WS-RESUMO-QTDE-ED
+                      '     HORAS ESFORCO: '
+                      WS-RESUMO-HORAS-ED
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+               WRITE FD-SYS024         FROM WS-LINHA-RESUMO
+               SET WS-IDX-LINGUAGEM    UP BY 1
+           END-PERFORM.
+      *
+           IF CN-OVERFL-LINGUAGEM
+               MOVE SPACES             TO WS-LINHA-RESUMO
+               STRING '     *** RESUMO INCOMPLETO - LIMITE DE TABELA'
+                      ' DE LINGUAGENS EXCEDIDO ***'
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+               WRITE FD-SYS024         FROM WS-LINHA-RESUMO
+           END-IF.
+      *
+           IF CN-SYS024-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS024   TO WS-RETCOD-917
+               MOVE WS-MSGARQ-917      TO WS-MSG
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+      ******************************************************************
+       RTIMPRIMIR-RESUMO-EXIT.         EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA VERIFICAR O FIM DO MOVIMENTO                    *
+      ******************************************************************
+       RTVERIFICAR                     SECTION.
+      ******************************************************************
+      *
+           EVALUATE TRUE
+               WHEN WS-ANO-CONCL OF WS-SYS011
+                                       LESS    WS-ANO-INI
+                   PERFORM RTLER-SYS011
+               WHEN WS-ANO-CONCL OF WS-SYS011
+                                       GREATER WS-ANO-INI
+                   SET CN-MES-FIM      TO TRUE
+               WHEN WS-MES-CONCL OF WS-SYS011
+                                       LESS    WS-MES-INI
+                   PERFORM RTLER-SYS011
+               WHEN WS-MES-CONCL OF WS-SYS011
+                                       EQUAL   WS-MES-INI
+                   PERFORM RTMONTAR-SYS020
+                   PERFORM RTGRAVAR-SYS020
+                   PERFORM RTLER-SYS011
+               WHEN WS-MES-CONCL OF WS-SYS011
+                                       GREATER WS-MES-INI
+                   SET CN-MES-FIM      TO TRUE
+           END-EVALUATE.
+      *
+      ******************************************************************
+       RTVERIFICAR-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA VERIFICAR O FIM DO ANO (MES = 99 - TODOS)       *
+      ******************************************************************
+       RTVERIFICAR-ANO                 SECTION.
+      ******************************************************************
+      *
+           IF WS-ANO-CONCL OF WS-SYS011
+                                       GREATER WS-ANO-INI
+               SET CN-ANO-FIM          TO TRUE
+           ELSE
+               IF WS-MES-CONCL OF WS-SYS011
+                                       EQUAL SPACES
+                   CONTINUE
+               ELSE
+                   EVALUATE TRUE
+                       WHEN WS-MES-INI EQUAL 98
+                           PERFORM RTACUMULAR-RESUMO
+                       WHEN OTHER
+                           PERFORM RTMONTAR-SYS020
+                           PERFORM RTGRAVAR-SYS020
+                   END-EVALUATE
+               END-IF
+               PERFORM RTLER-SYS011
+           END-IF.
+      *
+      ******************************************************************
+       RTVERIFICAR-ANO-EXIT.           EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA FECHAMENTO DE ARQUIVOS                          *
+      ******************************************************************
+       RTFECHAR                        SECTION.
+      ******************************************************************
+      *
+           IF WS-CT-LINHA              GREATER ZEROS
+               PERFORM RTIMPRIMIR-RODAPE-PAGINA
+           END-IF.
+      *
+           PERFORM RTIMPRIMIR-RODAPE-GERAL.
+      *
+           PERFORM RTIMPRIMIR-RODAPE-STATUS.
+      *
+           CLOSE SYS011
+                 SYS020
+                 SYS021
+                 SYS023
+                 SYS024.
+      *
+           IF CN-SYS011-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS011   TO WS-RETCOD-907
+               MOVE WS-MSGARQ-907      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           IF CN-SYS020-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS020   TO WS-RETCOD-908
+               MOVE WS-MSGARQ-908      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           IF CN-SYS021-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS021   TO WS-RETCOD-912
+               MOVE WS-MSGARQ-912      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           IF CN-SYS023-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS023   TO WS-RETCOD-915
+               MOVE WS-MSGARQ-915      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           IF CN-SYS024-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS024   TO WS-RETCOD-918
+               MOVE WS-MSGARQ-918      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+      ******************************************************************
+       RTFECHAR-EXIT.                  EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA TOTALIZAR                                       *
+      ******************************************************************
+       RTTOTALIZAR                     SECTION.
+      ******************************************************************
+      *
+           PERFORM RTGRAVAR-SYS020-RODAPE.
+      *
+           IF WS-MES-INI               EQUAL 98
+               PERFORM RTIMPRIMIR-RESUMO
+           END-IF.
+      *
+           IF AC-GRAVA-SYS020          LESS OR EQUAL ZEROS
+               MOVE WS-MSGARQ-909      TO WS-MSG
+           ELSE
+               MOVE AC-GRAVA-SYS020    TO WS-MASCAR-999
+               MOVE WS-MSGARQ-999      TO WS-MSG
+           END-IF.
+      *
+      ******************************************************************
+       RTTOTALIZAR-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA CANCELAMENTO DO PROGRAMA                        *
+      ******************************************************************
+       RTCANCELAR                      SECTION.
+      ******************************************************************
+      *
+           PERFORM RTFECHAR.
+      *
+           PERFORM RTFINALIZAR.
+      *
+      ******************************************************************
+       RTCANCELAR-EXIT.                EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA FINAL                                                *
+      ******************************************************************
+       RTFINALIZAR                     SECTION.
+      ******************************************************************
+      *
+           MOVE WS-MSG                 TO LK-MSG.
+      *
+           MOVE ZEROS                  TO RETURN-CODE.
+      *
+           GOBACK.
+      *
+      ******************************************************************
+       RTFINALIZAR-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *                        FIM DO PROGRAMA                         *
+      ******************************************************************
