@@ -0,0 +1,710 @@
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+       PROGRAM-ID. ATV05.
+       AUTHOR. NEUCLAIR J ANGELE JUNIOR.
+       DATE-WRITTEN. 09 AGO 2026.
+       DATE-COMPILED.
+      *REMARKS. *******************************************************
+      *         *#NOME:# ATV05                                        *
+      *         *******************************************************
+      *         *#TIPO:# BATCH - COBOL-LE                             *
+      *         *******************************************************
+      *         *#FUNC:# CONSULTA (SOMENTE LEITURA) DE ATIVIDADES      *
+      *         *******************************************************
+      *         *#ANALISTA:# NEUCLAIR J. ANGELE JUNIOR                *
+      *         *******************************************************
+      *----------------------------------------------------------------
+      *    HISTORICO DE ALTERACOES                                    *
+      *    DATA       AUTOR   DESCRICAO                                *
+      *    09AGO2026  NJA     CRIACAO DO PROGRAMA - CONSULTA SEM       *
+      *                       RISCO DE EXCLUSAO OU ALTERACAO           *
+      *    09AGO2026  NJA     INCLUIDA CONSULTA POR SOLICITANTE, VIA   *
+      *                       NOVA ALTERNATE KEY FD-NM-SOLIC DO SYS010 *
+      ******************************************************************
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      ******************************************************************
+       CONFIGURATION                   SECTION.
+      ******************************************************************
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      ******************************************************************
+       INPUT-OUTPUT                    SECTION.
+      ******************************************************************
+      *
+       FILE-CONTROL.
+           SELECT  SYS010    ASSIGN    TO 'SYS010.DAT'
+                     ORGANIZATION INDEXED
+                     ACCESS MODE DYNAMIC
+                     RECORD KEY FD-CHAVE
+                     ALTERNATE KEY FD-DT-CONCL WITH DUPLICATES
+                     ALTERNATE KEY FD-NM-SOLIC WITH DUPLICATES
+                     FILE STATUS IS WS-STATUS-SYS010.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      ******************************************************************
+       FILE                            SECTION.
+      ******************************************************************
+      *
+       FD          SYS010
+                              DATA RECORD FD-SYS010.
+      *
+       01          FD-SYS010.
+      *
+           COPY WATV01                 REPLACING ==::== BY ==FD==.
+      *
+      ******************************************************************
+       WORKING-STORAGE                 SECTION.
+      ******************************************************************
+      *
+       77          FILLER          PIC     X(32)         VALUE
+                                   'III WORKING-STORAGE SECTION III'.
+      *
+       01          WS-WORKING.
+      *
+      ******************************************************************
+      *    AREA DE ACUMULADORES                                        *
+      ******************************************************************
+           03      WS-ACUMULADORES.
+             05    FILLER          PIC     X(14)         VALUE
+                                   '=ACUMULADORES='.
+             05    AC-CAMPO        PIC    S9(03) COMP-3  VALUE ZEROS.
+      *
+      ******************************************************************
+      *    AREA DE AUXILIARES                                          *
+      ******************************************************************
+           03      WS-AUXILIARES.
+             05    FILLER          PIC     X(12)         VALUE
+                                   '=AUXILIARES='.
+             05    WS-MENSAG.
+               07  FILLER          PIC     X(08)         VALUE
+                                   ' MSG..: '.
+               07  WS-MSG          PIC     X(72)         VALUE SPACES.
+             05    WS-TECLA        PIC     X(02).
+               88  CN-ESC                                VALUE '01'.
+               88  CN-PF12                               VALUE '93'.
+             05    WS-STATUS-FLAG  PIC     X(01)         VALUE 'N'.
+               88  CN-CONSULTAR-OK                       VALUE 'S'.
+               88  CN-CONSULTAR-NOK                      VALUE 'N'.
+             05    WS-MODO-CONS    PIC     X(01)         VALUE '1'.
+               88  CN-CONS-CHAVE                         VALUE '1'.
+               88  CN-CONS-NOME                          VALUE '2'.
+             05    WS-NM-BUSCA     PIC     X(60)         VALUE SPACES.
+      *
+      ******************************************************************
+      *    AREA DE FILE STATUS                                         *
+      ******************************************************************
+           03      WS-FILE-STATUS.
+             05    FILLER          PIC     X(13)         VALUE
+                                   '=FILE STATUS='.
+             05    WS-STATUS-SYS010
+                                   PIC     X(02).
+               88  CN-SYS010-OK                          VALUE '00'.
+               88  CN-SYS010-DPL                         VALUE '02'.
+               88  CN-SYS010-NOK                         VALUE '23'.
+               88  CN-SYS010-EOF                         VALUE '10'.
+      *
+      ******************************************************************
+      *    AREA DE MENSAGENS                                           *
+      ******************************************************************
+           03      WS-MENSAGENS.
+             05    FILLER          PIC     X(11)         VALUE
+                                   '=MENSAGENS='.
+             05    WS-MSGARQ-901.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV05.901I - ERRO NO OPEN ARQ. SYS010    STATUS: '.
+               07  WS-RETCOD-901   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-902.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV05.902I - ERRO NO READ ARQ. SYS010    STATUS: '.
+               07  WS-RETCOD-902   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-903.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV05.903I - ATIVIDADE NAO ENCONTRADA            '.
+      *
+             05    WS-MSGARQ-904.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV05.904I - ERRO NO CLOSE ARQ. SYS010   STATUS: '.
+               07  WS-RETCOD-904   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-999.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV05.999I - EXECUTADO COM SUCESSO               '.
+      *
+      ******************************************************************
+      *    AREA DE SUBROTINAS                                          *
+      ******************************************************************
+           03      WS-SUBROTINAS.
+             05    FILLER          PIC     X(12)         VALUE
+                                   '=SUBROTINAS='.
+      *
+      ******************************************************************
+      *    AREA DE COPYBOOKS                                           *
+      ******************************************************************
+      *
+       01          WS-SYS010.
+      *
+           COPY WATV01                 REPLACING ==::== BY ==WS==.
+      *
+       01          FILLER          PIC     X(32)         VALUE
+                                   'FFF FIM DA WORKING-STORAGE FFF'.
+      *
+      ******************************************************************
+       LINKAGE                         SECTION.
+      ******************************************************************
+      *
+       01          LK-MSG          PIC     X(73).
+      *
+      ******************************************************************
+       SCREEN                          SECTION.
+      ******************************************************************
+      *
+       01          SC-SCREEN.
+           03      SC-CONFIG.
+             05    BLANK SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+      *
+      ******************************************************************
+      *    BORDA SUPERIOR                                              *
+      ******************************************************************
+           03      SC-SUPERIOR.
+             05    LINE 02 COLUMN 02                     VALUE
+                   '
+      -            'ͻ'.
+      *
+      ******************************************************************
+      *    BORDA ESQUERDA                                              *
+      ******************************************************************
+           03      SC-ESQUERDA.
+             05    LINE 03 COLUMN 02                     VALUE ''.
+             05    LINE 04 COLUMN 02                     VALUE ''.
+             05    LINE 05 COLUMN 02                     VALUE ''.
+             05    LINE 06 COLUMN 02                     VALUE ''.
+             05    LINE 07 COLUMN 02                     VALUE ''.
+             05    LINE 08 COLUMN 02                     VALUE ''.
+             05    LINE 09 COLUMN 02                     VALUE ''.
+             05    LINE 10 COLUMN 02                     VALUE ''.
+             05    LINE 11 COLUMN 02                     VALUE ''.
+             05    LINE 12 COLUMN 02                     VALUE ''.
+             05    LINE 13 COLUMN 02                     VALUE ''.
+             05    LINE 14 COLUMN 02                     VALUE ''.
+             05    LINE 15 COLUMN 02                     VALUE ''.
+             05    LINE 16 COLUMN 02                     VALUE ''.
+             05    LINE 17 COLUMN 02                     VALUE ''.
+             05    LINE 18 COLUMN 02                     VALUE ''.
+             05    LINE 19 COLUMN 02                     VALUE ''.
+             05    LINE 20 COLUMN 02                     VALUE ''.
+             05    LINE 21 COLUMN 02                     VALUE ''.
+             05    LINE 22 COLUMN 02                     VALUE ''.
+             05    LINE 23 COLUMN 02                     VALUE ''.
+      *
+      ******************************************************************
+      *    BORDA DIREITA                                               *
+      ******************************************************************
+           03      SC-DIREITA.
+             05    LINE 03 COLUMN 79                     VALUE ''.
+             05    LINE 04 COLUMN 79                     VALUE ''.
+             05    LINE 05 COLUMN 79                     VALUE ''.
+             05    LINE 06 COLUMN 79                     VALUE ''.
+             05    LINE 07 COLUMN 79                     VALUE ''.
+             05    LINE 08 COLUMN 79                     VALUE ''.
+             05    LINE 09 COLUMN 79                     VALUE ''.
+             05    LINE 10 COLUMN 79                     VALUE ''.
+             05    LINE 11 COLUMN 79                     VALUE ''.
+             05    LINE 12 COLUMN 79                     VALUE ''.
+             05    LINE 13 COLUMN 79                     VALUE ''.
+             05    LINE 14 COLUMN 79                     VALUE ''.
+             05    LINE 15 COLUMN 79                     VALUE ''.
+             05    LINE 16 COLUMN 79                     VALUE ''.
+             05    LINE 17 COLUMN 79                     VALUE ''.
+             05    LINE 18 COLUMN 79                     VALUE ''.
+             05    LINE 19 COLUMN 79                     VALUE ''.
+             05    LINE 20 COLUMN 79                     VALUE ''.
+             05    LINE 21 COLUMN 79                     VALUE ''.
+             05    LINE 22 COLUMN 79                     VALUE ''.
+             05    LINE 23 COLUMN 79                     VALUE ''.
+      *
+      ******************************************************************
+      *    BORDA INFERIOR                                              *
+      ******************************************************************
+           03      SC-INFERIOR.
+             05    LINE 24 COLUMN 02                     VALUE
+                   '
+      -            'ͼ'.
+      *
+      ******************************************************************
+      *    CAMPOS                                                      *
+      ******************************************************************
+           03      SC-TITULO.
+             05    LINE 04 COLUMN 18                     VALUE
+                   '         *** CONSULTA DE ATIVIDADES ***           '
+                                   HIGHLIGHT FOREGROUND-COLOR 6.
+           03      SC-MODO.
+             05    LINE 05 COLUMN 04                     VALUE
+                   'TIPO DE CONSULTA (1-CHAVE SS/ST  2-SOLICITANTE): '
+                                   HIGHLIGHT.
+             05    LINE 05 COLUMN 54
+                                   PIC     X(01) USING WS-MODO-CONS
+                                   AUTO REQUIRED.
+           03      SC-SS.
+             05    LINE 06 COLUMN 04                     VALUE
+                   'SS..: '        HIGHLIGHT.
+             05    LINE 06 COLUMN 10
+                                   PIC     9(06) USING WS-SS
+                                   AUTO REQUIRED.
+           03      SC-ST.
+             05    LINE 06 COLUMN 18                     VALUE
+                   'ST..: '        HIGHLIGHT.
+             05    LINE 06 COLUMN 24
+                                   PIC     9(06) USING WS-ST
+                                   AUTO REQUIRED.
+           03      SC-DT-RECEB.
+             05    LINE 07 COLUMN 04                     VALUE
+                   'DT. RECEBIM..: '.
+             05    LINE 07 COLUMN 19
+                                   PIC     X(02) FROM WS-DIA-RECEB.
+             05    LINE 07 COLUMN 21                     VALUE '/'.
+             05    LINE 07 COLUMN 22
+                                   PIC     X(02) FROM WS-MES-RECEB.
+             05    LINE 07 COLUMN 24                     VALUE '/'.
+             05    LINE 07 COLUMN 25
+                                   PIC     X(04) FROM WS-ANO-RECEB.
+           03      SC-DT-TERM.
+             05    LINE 08 COLUMN 04                     VALUE
+                   'PREV. TERM..: '.
+             05    LINE 08 COLUMN 18
+                                   PIC     X(02) FROM WS-DIA-TERM.
+             05    LINE 08 COLUMN 20                     VALUE '/'.
+             05    LINE 08 COLUMN 21
+                                   PIC     X(02) FROM WS-MES-TERM.
+             05    LINE 08 COLUMN 23                     VALUE '/'.
+             05    LINE 08 COLUMN 24
+                                   PIC     X(04) FROM WS-ANO-TERM.
+           03      SC-HR-TERM.
+             05    LINE 08 COLUMN 29
+                                   PIC     X(02) FROM WS-HOR-TERM.
+             05    LINE 08 COLUMN 31                     VALUE ':'.
+             05    LINE 08 COLUMN 32
+                                   PIC     X(02) FROM WS-MIN-TERM.
+             05    LINE 08 COLUMN 34                     VALUE ':'.
+             05    LINE 08 COLUMN 35
+                                   PIC     X(02) FROM WS-SEG-TERM.
+           03      SC-HR-ESFORCO.
+             05    LINE 08 COLUMN 40                     VALUE
+                   'ESFORCO (H)..: '.
+             05    LINE 08 COLUMN 55
+                                   PIC     9(03) FROM WS-HR-ESFORCO.
+           03      SC-HR-REALIZADO.
+             05    LINE 08 COLUMN 60                     VALUE
+                   'REAL(H): '.
+             05    LINE 08 COLUMN 69
+                                   PIC     9(03) FROM WS-HR-REALIZADO.
+           03      SC-NM-SOLIC.
+             05    LINE 09 COLUMN 04                     VALUE
+                   'SOLICITANTE.: '.
+             05    LINE 09 COLUMN 18
+                                   PIC     X(60) FROM WS-NM-SOLIC.
+           03      SC-TEL-SOLIC.
+             05    LINE 10 COLUMN 04                     VALUE
+                   'TELEFONE....: '.
+             05    LINE 10 COLUMN 18                     VALUE '('.
+             05    LINE 10 COLUMN 19
+                                   PIC     X(03) FROM WS-DDD-SOLIC.
+             05    LINE 10 COLUMN 22                     VALUE ') '.
+             05    LINE 10 COLUMN 24
+                                   PIC     X(04) FROM WS-NUM1-SOLIC.
+             05    LINE 10 COLUMN 28                     VALUE '-'.
+             05    LINE 10 COLUMN 29
+                                   PIC     X(04) FROM WS-NUM2-SOLIC.
+           03      SC-RAMAL-SOLIC.
+             05    LINE 10 COLUMN 40                     VALUE
+                   'RAMAL........: '.
+             05    LINE 10 COLUMN 55
+                                   PIC     X(05) FROM WS-RAMAL-SOLIC.
+           03      SC-LINGUAGEM.
+             05    LINE 11 COLUMN 04                     VALUE
+                   'LINGUAGEM...: '.
+             05    LINE 11 COLUMN 18
+                                   PIC     X(60) FROM WS-LINGUAGEM.
+           03      SC-NM-MOD.
+             05    LINE 12 COLUMN 04                     VALUE
+                   'NM. MODULO..: '.
+             05    LINE 12 COLUMN 18
+                                   PIC     X(20) FROM WS-NM-MOD.
+           03      SC-SIGL-SIST.
+             05    LINE 12 COLUMN 40                     VALUE
+                   'SIGLA SIST...: '.
+             05    LINE 12 COLUMN 55
+                                   PIC     X(02) FROM WS-SIGL-SIST.
+           03      SC-NM-PGM.
+             05    LINE 13 COLUMN 04                     VALUE
+                   'NOME PGM....: '.
+             05    LINE 13 COLUMN 18
+                                   PIC     X(08) FROM WS-NM-PGM.
+           03      SC-VERS-PGM.
+             05    LINE 13 COLUMN 40                     VALUE
+                   'VERSAO.......: '.
+             05    LINE 13 COLUMN 55
+                                   PIC     X(04) FROM WS-VERS-PGM.
+           03      SC-OBS.
+             05    LINE 14 COLUMN 04                     VALUE
+                   'OBS.........: '.
+             05    LINE 14 COLUMN 18
+                                   PIC     X(60) FROM WS-OBS.
+           03      SC-DT-CONCL.
+             05    LINE 16 COLUMN 04                     VALUE
+                   'DT. CONCLUSAO: '.
+             05    LINE 16 COLUMN 19
+                                   PIC     X(02) FROM WS-DIA-CONCL.
+             05    LINE 16 COLUMN 21                     VALUE '/'.
+             05    LINE 16 COLUMN 22
+                                   PIC     X(02) FROM WS-MES-CONCL.
+             05    LINE 16 COLUMN 24                     VALUE '/'.
+             05    LINE 16 COLUMN 25
+                                   PIC     X(04) FROM WS-ANO-CONCL.
+           03      SC-HR-CONCL.
+             05    LINE 16 COLUMN 30
+                                   PIC     9(02) FROM WS-HOR-CONCL.
+             05    LINE 16 COLUMN 32                     VALUE ':'.
+             05    LINE 16 COLUMN 33
+                                   PIC     9(02) FROM WS-MIN-CONCL.
+             05    LINE 16 COLUMN 35                     VALUE ':'.
+             05    LINE 16 COLUMN 36
+                                   PIC     9(02) FROM WS-SEG-CONCL.
+           03      SC-NR-DUVID.
+             05    LINE 16 COLUMN 40                     VALUE
+                   'DUVIDAS: '.
+             05    LINE 16 COLUMN 49
+                                   PIC     9(02) FROM WS-NR-DUVID.
+           03      SC-OPERADOR.
+             05    LINE 17 COLUMN 04                     VALUE
+                   'OPERADOR....: '.
+             05    LINE 17 COLUMN 18
+                                   PIC     X(08) FROM WS-OPERADOR.
+           03      SC-STATUS.
+             05    LINE 17 COLUMN 40                     VALUE
+                   'SITUACAO.....: '.
+             05    LINE 17 COLUMN 55
+                                   PIC     X(01) FROM WS-STATUS.
+           03      SC-NM-BUSCA.
+             05    LINE 19 COLUMN 04                     VALUE
+                   'SOLICITANTE.: '        HIGHLIGHT.
+             05    LINE 19 COLUMN 18
+                                   PIC     X(60) USING WS-NM-BUSCA
+                                   AUTO REQUIRED.
+      *
+      ******************************************************************
+       PROCEDURE                       DIVISION USING LK-MSG.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PRINCIPAL                                            *
+      ******************************************************************
+       RTPRINCIPAL                     SECTION.
+      ******************************************************************
+      *
+           PERFORM RTINICIAR.
+      *
+           PERFORM RTPROCESSAR.
+      *
+           PERFORM RTFINALIZAR.
+      *
+      ******************************************************************
+       RTPRINCIPAL-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA INICIAL                                              *
+      ******************************************************************
+       RTINICIAR                       SECTION.
+      ******************************************************************
+      *
+           INITIALIZE WS-ACUMULADORES
+                      WS-AUXILIARES
+                      WS-FILE-STATUS
+                      WS-SYS010.
+      *
+           OPEN INPUT SYS010.
+      *
+           IF CN-SYS010-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS010   TO WS-RETCOD-901
+               MOVE WS-MSGARQ-901      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+      ******************************************************************
+       RTINICIAR-EXIT.                 EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA DE PROCESSAMENTO                                     *
+      ******************************************************************
+       RTPROCESSAR                     SECTION.
+      ******************************************************************
+      *
+           PERFORM                     UNTIL CN-ESC
+               PERFORM RTINICIALIZAR-TELA
+               PERFORM RTOBTER-CHAVE
+               IF AC-CAMPO             LESS OR EQUAL ZEROS
+                   SET CN-ESC          TO TRUE
+               ELSE
+                   PERFORM RTLER-SYS010
+                   IF CN-CONSULTAR-OK
+                       PERFORM RTEXIBIR
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+           PERFORM RTFECHAR.
+      *
+      ******************************************************************
+       RTPROCESSAR-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA INICIALIZAR TELA                                *
+      ******************************************************************
+       RTINICIALIZAR-TELA              SECTION.
+      ******************************************************************
+      *
+           INITIALIZE WS-ACUMULADORES
+                      WS-AUXILIARES
+                      WS-FILE-STATUS
+                      WS-SYS010.
+      *
+           MOVE WS-MSGARQ-999          TO WS-MSG.
+      *
+           DISPLAY SC-SCREEN.
+      *
+           DISPLAY 'ESC - SAI'         AT 2502.
+      *
+           MOVE 1                      TO AC-CAMPO.
+      *
+      ******************************************************************
+       RTINICIALIZAR-TELA-EXIT.        EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA OBTER CHAVE                                     *
+      ******************************************************************
+       RTOBTER-CHAVE                   SECTION.
+      ******************************************************************
+      *
+           PERFORM                     UNTIL AC-CAMPO EQUAL   0 OR
+                       (CN-CONS-CHAVE AND AC-CAMPO  GREATER 3) OR
+                       (CN-CONS-NOME  AND AC-CAMPO  GREATER 2)
+               EVALUATE AC-CAMPO
+                   WHEN 1
+                       ACCEPT SC-MODO
+                   WHEN 2
+                       IF CN-CONS-CHAVE
+                           ACCEPT SC-SS
+                       ELSE
+                           ACCEPT SC-NM-BUSCA
+                       END-IF
+                   WHEN 3
+                       ACCEPT SC-ST
+               END-EVALUATE
+               PERFORM RTPOSICIONAR
+           END-PERFORM.
+      *
+      ******************************************************************
+       RTOBTER-CHAVE-EXIT.             EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA LEITURA DO ARQUIVO SYS010                       *
+      ******************************************************************
+       RTLER-SYS010                    SECTION.
+      ******************************************************************
+      *
+           EVALUATE TRUE
+               WHEN CN-CONS-CHAVE
+                   MOVE WS-CHAVE           TO FD-CHAVE
+                   READ SYS010             INTO WS-SYS010
+                   EVALUATE TRUE
+                       WHEN CN-SYS010-OK
+                       WHEN CN-SYS010-DPL
+                           SET CN-CONSULTAR-OK
+                                               TO TRUE
+                       WHEN CN-SYS010-NOK
+                           SET CN-CONSULTAR-NOK
+                                               TO TRUE
+                           MOVE WS-MSGARQ-903  TO WS-MSG
+                       WHEN OTHER
+                           MOVE WS-STATUS-SYS010
+                                               TO WS-RETCOD-902
+                           MOVE WS-MSGARQ-902  TO WS-MSG
+                           PERFORM RTCANCELAR
+                   END-EVALUATE
+               WHEN CN-CONS-NOME
+                   PERFORM RTLER-SYS010-NOME
+           END-EVALUATE.
+      *
+      ******************************************************************
+       RTLER-SYS010-EXIT.              EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA LOCALIZAR A 1A ATIVIDADE DO SOLICITANTE          *
+      ******************************************************************
+       RTLER-SYS010-NOME               SECTION.
+      ******************************************************************
+      *
+           MOVE WS-NM-BUSCA             TO FD-NM-SOLIC.
+      *
+           SET CN-CONSULTAR-OK          TO TRUE.
+      *
+           START SYS010     KEY IS EQUAL FD-NM-SOLIC
+               INVALID KEY
+                   SET CN-CONSULTAR-NOK TO TRUE
+                   MOVE WS-MSGARQ-903   TO WS-MSG
+           END-START.
+      *
+           IF CN-CONSULTAR-OK
+               PERFORM RTLER-SYS010-PROX-NOME
+           END-IF.
+      *
+      ******************************************************************
+       RTLER-SYS010-NOME-EXIT.         EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA LOCALIZAR A PROXIMA ATIVIDADE DO SOLICITANTE     *
+      ******************************************************************
+       RTLER-SYS010-PROX-NOME          SECTION.
+      ******************************************************************
+      *
+           READ SYS010 NEXT             INTO WS-SYS010.
+      *
+           EVALUATE TRUE
+               WHEN CN-SYS010-EOF
+                   SET CN-CONSULTAR-NOK TO TRUE
+                   MOVE WS-MSGARQ-903   TO WS-MSG
+               WHEN CN-SYS010-OK
+               WHEN CN-SYS010-DPL
+                   IF WS-NM-SOLIC OF WS-SYS010
+                                        EQUAL WS-NM-BUSCA
+                       SET CN-CONSULTAR-OK
+                                        TO TRUE
+                   ELSE
+                       SET CN-CONSULTAR-NOK
+                                        TO TRUE
+                       MOVE WS-MSGARQ-903
+                                        TO WS-MSG
+                   END-IF
+               WHEN OTHER
+                   MOVE WS-STATUS-SYS010
+                                        TO WS-RETCOD-902
+                   MOVE WS-MSGARQ-902   TO WS-MSG
+                   PERFORM RTCANCELAR
+           END-EVALUATE.
+      *
+      ******************************************************************
+       RTLER-SYS010-PROX-NOME-EXIT.    EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA POSICIONAR O CURSOR                             *
+      ******************************************************************
+       RTPOSICIONAR                    SECTION.
+      ******************************************************************
+      *
+           ACCEPT WS-TECLA             FROM ESCAPE KEY.
+      *
+           IF CN-ESC
+               SUBTRACT 1              FROM AC-CAMPO
+           ELSE
+               ADD      1              TO   AC-CAMPO
+           END-IF.
+      *
+      ******************************************************************
+       RTPOSICIONAR-EXIT.              EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA EXIBIR O REGISTRO CONSULTADO                    *
+      ******************************************************************
+       RTEXIBIR                        SECTION.
+      ******************************************************************
+      *
+           DISPLAY SC-SCREEN.
+      *
+           IF CN-CONS-NOME
+               DISPLAY 'ESC-VOLTAR  OUTRA TECLA-PROXIMA'
+                                       AT 2502
+           ELSE
+               DISPLAY 'ESC - VOLTAR'   AT 2502
+           END-IF.
+      *
+           PERFORM                     UNTIL CN-ESC
+               ACCEPT WS-TECLA          FROM ESCAPE KEY
+               IF CN-ESC
+                   CONTINUE
+               ELSE
+                   IF CN-CONS-NOME
+                       PERFORM RTLER-SYS010-PROX-NOME
+                       IF CN-CONSULTAR-OK
+                           DISPLAY SC-SCREEN
+                       ELSE
+                           SET CN-ESC   TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+      ******************************************************************
+       RTEXIBIR-EXIT.                  EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA FECHAMENTO DE ARQUIVO                           *
+      ******************************************************************
+       RTFECHAR                        SECTION.
+      ******************************************************************
+      *
+           CLOSE SYS010.
+      *
+           IF CN-SYS010-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS010   TO WS-RETCOD-904
+               MOVE WS-MSGARQ-904      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+      ******************************************************************
+       RTFECHAR-EXIT.                  EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA CANCELAMENTO DO PROGRAMA                        *
+      ******************************************************************
+       RTCANCELAR                      SECTION.
+      ******************************************************************
+      *
+           PERFORM RTFECHAR.
+      *
+           PERFORM RTFINALIZAR.
+      *
+      ******************************************************************
+       RTCANCELAR-EXIT.                EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA FINAL                                                *
+      ******************************************************************
+       RTFINALIZAR                     SECTION.
+      ******************************************************************
+      *
+           MOVE WS-MSG                 TO LK-MSG.
+      *
+           MOVE ZEROS                  TO RETURN-CODE.
+      *
+           GOBACK.
+      *
+      ******************************************************************
+       RTFINALIZAR-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *                        FIM DO PROGRAMA                         *
+      ******************************************************************
