@@ -0,0 +1,589 @@
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+       PROGRAM-ID. ATV06.
+       AUTHOR. NEUCLAIR J ANGELE JUNIOR.
+       DATE-WRITTEN. 09 AGO 2026.
+       DATE-COMPILED.
+      *REMARKS. *******************************************************
+      *         *#NOME:# ATV06                                        *
+      *         *******************************************************
+      *         *#TIPO:# BATCH - COBOL-LE                             *
+      *         *******************************************************
+      *         *#FUNC:# ARQUIVAMENTO DE ATIVIDADES CONCLUIDAS         *
+      *         *******************************************************
+      *         *#ANALISTA:# NEUCLAIR J. ANGELE JUNIOR                *
+      *         *******************************************************
+      *----------------------------------------------------------------
+      *    HISTORICO DE ALTERACOES                                    *
+      *    DATA       AUTOR   DESCRICAO                                *
+      *    09AGO2026  NJA     CRIACAO DO PROGRAMA - PURGA/ARQUIVA      *
+      *                       ATIVIDADES CONCLUIDAS ATE A DATA LIMITE  *
+      *                       INFORMADA, MOVENDO-AS DE SYS010 PARA     *
+      *                       O HISTORICO SYS012                      *
+      ******************************************************************
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      ******************************************************************
+       CONFIGURATION                   SECTION.
+      ******************************************************************
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      ******************************************************************
+       INPUT-OUTPUT                    SECTION.
+      ******************************************************************
+      *
+       FILE-CONTROL.
+           SELECT  SYS010    ASSIGN    TO 'SYS010.DAT'
+                     ORGANIZATION INDEXED
+                     ACCESS MODE DYNAMIC
+                     RECORD KEY FS-CHAVE
+                     ALTERNATE KEY FS-DT-CONCL WITH DUPLICATES
+                     ALTERNATE KEY FS-NM-SOLIC WITH DUPLICATES
+                     FILE STATUS IS WS-STATUS-SYS010.
+      *
+           SELECT  SYS012    ASSIGN    TO 'SYS012.DAT'
+                     ORGANIZATION INDEXED
+                     ACCESS MODE DYNAMIC
+                     RECORD KEY FD-CHAVE
+                     ALTERNATE KEY FD-DT-CONCL WITH DUPLICATES
+                     FILE STATUS IS WS-STATUS-SYS012.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      ******************************************************************
+       FILE                            SECTION.
+      ******************************************************************
+      *
+       FD          SYS010
+                              DATA RECORD FS-SYS010.
+      *
+       01          FS-SYS010.
+      *
+           COPY WATV01                 REPLACING ==::== BY ==FS==.
+      *
+       FD          SYS012
+                              DATA RECORD FD-SYS012.
+      *
+       01          FD-SYS012.
+      *
+           COPY WATV01                 REPLACING ==::== BY ==FD==.
+      *
+      ******************************************************************
+       WORKING-STORAGE                 SECTION.
+      ******************************************************************
+      *
+       77          FILLER          PIC     X(32)         VALUE
+                                   'III WORKING-STORAGE SECTION III'.
+      *
+       01          WS-WORKING.
+      *
+      ******************************************************************
+      *    AREA DE ACUMULADORES                                        *
+      ******************************************************************
+           03      WS-ACUMULADORES.
+             05    FILLER          PIC     X(14)         VALUE
+                                   '=ACUMULADORES='.
+             05    AC-ARQUIVADOS   PIC    S9(05) COMP-3  VALUE ZEROS.
+      *
+      ******************************************************************
+      *    AREA DE AUXILIARES                                          *
+      ******************************************************************
+           03      WS-AUXILIARES.
+             05    FILLER          PIC     X(12)         VALUE
+                                   '=AUXILIARES='.
+             05    WS-MENSAG.
+               07  FILLER          PIC     X(08)         VALUE
+                                   ' MSG..: '.
+               07  WS-MSG          PIC     X(72)         VALUE SPACES.
+             05    WS-TECLA        PIC     X(02).
+               88  CN-ESC                                VALUE '01'.
+               88  CN-PF12                               VALUE '93'.
+             05    WS-DT-LIMITE.
+               07  WS-DIA-LIMITE   PIC     X(02)         VALUE SPACES.
+               07  WS-MES-LIMITE   PIC     X(02)         VALUE SPACES.
+               07  WS-ANO-LIMITE   PIC     X(04)         VALUE SPACES.
+             05    WS-DT-LIMITE-8  PIC     X(08)         VALUE SPACES.
+             05    WS-CT-ARQ-ED    PIC     ZZZZ9         VALUE ZEROS.
+      *
+      ******************************************************************
+      *    AREA DE FILE STATUS                                         *
+      ******************************************************************
+           03      WS-FILE-STATUS.
+             05    FILLER          PIC     X(13)         VALUE
+                                   '=FILE STATUS='.
+             05    WS-STATUS-SYS010
+                                   PIC     X(02).
+               88  CN-SYS010-OK                          VALUE '00'.
+               88  CN-SYS010-DPL                         VALUE '02'.
+               88  CN-SYS010-NOK                         VALUE '23'.
+               88  CN-SYS010-EOF                         VALUE '10'.
+      *
+             05    WS-STATUS-SYS012
+                                   PIC     X(02).
+               88  CN-SYS012-OK                          VALUE '00'.
+               88  CN-SYS012-DPL                         VALUE '02'.
+               88  CN-SYS012-NOK                         VALUE '23'.
+      *
+      ******************************************************************
+      *    AREA DE MENSAGENS                                           *
+      ******************************************************************
+           03      WS-MENSAGENS.
+             05    FILLER          PIC     X(11)         VALUE
+                                   '=MENSAGENS='.
+             05    WS-MSGARQ-901.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV06.901I - ERRO NO OPEN ARQ. SYS010    STATUS: '.
+               07  WS-RETCOD-901   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-902.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV06.902I - ERRO NO OPEN ARQ. SYS012    STATUS: '.
+               07  WS-RETCOD-902   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-903.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV06.903I - ERRO NO READ ARQ. SYS010    STATUS: '.
+               07  WS-RETCOD-903   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-904.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV06.904I - ERRO NO WRITE ARQ. SYS012   STATUS: '.
+               07  WS-RETCOD-904   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-905.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV06.905I - ERRO NO DELETE ARQ. SYS010  STATUS: '.
+               07  WS-RETCOD-905   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-906.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV06.906I - ERRO NO CLOSE ARQ. SYS010   STATUS: '.
+               07  WS-RETCOD-906   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-907.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV06.907I - ERRO NO CLOSE ARQ. SYS012   STATUS: '.
+               07  WS-RETCOD-907   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-999.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV06.999I - EXECUTADO COM SUCESSO               '.
+      *
+      ******************************************************************
+      *    AREA DE SUBROTINAS                                          *
+      ******************************************************************
+           03      WS-SUBROTINAS.
+             05    FILLER          PIC     X(12)         VALUE
+                                   '=SUBROTINAS='.
+      *
+      ******************************************************************
+      *    AREA DE COPYBOOKS                                           *
+      ******************************************************************
+      *
+       01          WS-SYS010.
+      *
+           COPY WATV01                 REPLACING ==::== BY ==WS==.
+      *
+       01          FILLER          PIC     X(32)         VALUE
+                                   'FFF FIM DA WORKING-STORAGE FFF'.
+      *
+      ******************************************************************
+       LINKAGE                         SECTION.
+      ******************************************************************
+      *
+       01          LK-MSG          PIC     X(73).
+      *
+      ******************************************************************
+       SCREEN                          SECTION.
+      ******************************************************************
+      *
+       01          SC-SCREEN.
+           03      SC-CONFIG.
+             05    BLANK SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+      *
+      ******************************************************************
+      *    BORDA SUPERIOR                                              *
+      ******************************************************************
+           03      SC-SUPERIOR.
+             05    LINE 02 COLUMN 02                     VALUE
+                   '
+      -            'ͻ'.
+      *
+      ******************************************************************
+      *    BORDA ESQUERDA                                              *
+      ******************************************************************
+           03      SC-ESQUERDA.
+             05    LINE 03 COLUMN 02                     VALUE ''.
+             05    LINE 04 COLUMN 02                     VALUE ''.
+             05    LINE 05 COLUMN 02                     VALUE ''.
+             05    LINE 06 COLUMN 02                     VALUE ''.
+             05    LINE 07 COLUMN 02                     VALUE ''.
+             05    LINE 08 COLUMN 02                     VALUE ''.
+             05    LINE 09 COLUMN 02                     VALUE ''.
+             05    LINE 10 COLUMN 02                     VALUE ''.
+             05    LINE 11 COLUMN 02                     VALUE ''.
+             05    LINE 12 COLUMN 02                     VALUE ''.
+             05    LINE 13 COLUMN 02                     VALUE ''.
+             05    LINE 14 COLUMN 02                     VALUE ''.
+             05    LINE 15 COLUMN 02                     VALUE ''.
+             05    LINE 16 COLUMN 02                     VALUE ''.
+             05    LINE 17 COLUMN 02                     VALUE ''.
+             05    LINE 18 COLUMN 02                     VALUE ''.
+             05    LINE 19 COLUMN 02                     VALUE ''.
+             05    LINE 20 COLUMN 02                     VALUE ''.
+             05    LINE 21 COLUMN 02                     VALUE ''.
+             05    LINE 22 COLUMN 02                     VALUE ''.
+             05    LINE 23 COLUMN 02                     VALUE ''.
+      *
+      ******************************************************************
+      *    BORDA DIREITA                                               *
+      ******************************************************************
+           03      SC-DIREITA.
+             05    LINE 03 COLUMN 79                     VALUE ''.
+             05    LINE 04 COLUMN 79                     VALUE ''.
+             05    LINE 05 COLUMN 79                     VALUE ''.
+             05    LINE 06 COLUMN 79                     VALUE ''.
+             05    LINE 07 COLUMN 79                     VALUE ''.
+             05    LINE 08 COLUMN 79                     VALUE ''.
+             05    LINE 09 COLUMN 79                     VALUE ''.
+             05    LINE 10 COLUMN 79                     VALUE ''.
+             05    LINE 11 COLUMN 79                     VALUE ''.
+             05    LINE 12 COLUMN 79                     VALUE ''.
+             05    LINE 13 COLUMN 79                     VALUE ''.
+             05    LINE 14 COLUMN 79                     VALUE ''.
+             05    LINE 15 COLUMN 79                     VALUE ''.
+             05    LINE 16 COLUMN 79                     VALUE ''.
+             05    LINE 17 COLUMN 79                     VALUE ''.
+             05    LINE 18 COLUMN 79                     VALUE ''.
+             05    LINE 19 COLUMN 79                     VALUE ''.
+             05    LINE 20 COLUMN 79                     VALUE ''.
+             05    LINE 21 COLUMN 79                     VALUE ''.
+             05    LINE 22 COLUMN 79                     VALUE ''.
+             05    LINE 23 COLUMN 79                     VALUE ''.
+      *
+      ******************************************************************
+      *    BORDA INFERIOR                                              *
+      ******************************************************************
+           03      SC-INFERIOR.
+             05    LINE 24 COLUMN 02                     VALUE
+                   '
+      -            'ͼ'.
+      *
+      ******************************************************************
+      *    CAMPOS                                                      *
+      ******************************************************************
+           03      SC-TITULO.
+             05    LINE 04 COLUMN 14                     VALUE
+                   '   *** ARQUIVAMENTO DE ATIVIDADES CONCLUIDAS ***  '
+                                   HIGHLIGHT FOREGROUND-COLOR 6.
+           03      SC-DT-LIMITE.
+             05    LINE 08 COLUMN 08                     VALUE
+                   'ARQUIVAR ATIVIDADES CONCLUIDAS ATE: '.
+             05    LINE 08 COLUMN 46
+                                   PIC     X(02) USING WS-DIA-LIMITE
+                                   AUTO PROMPT 'D'.
+             05    LINE 08 COLUMN 48                     VALUE '/'.
+             05    LINE 08 COLUMN 49
+                                   PIC     X(02) USING WS-MES-LIMITE
+                                   AUTO PROMPT 'M'.
+             05    LINE 08 COLUMN 51                     VALUE '/'.
+             05    LINE 08 COLUMN 52
+                                   PIC     X(04) USING WS-ANO-LIMITE
+                                   AUTO PROMPT 'A'.
+           03      SC-RESULTADO.
+             05    LINE 12 COLUMN 08                     VALUE
+                   'ATIVIDADES ARQUIVADAS PARA SYS012..: '.
+             05    LINE 12 COLUMN 46
+                                   PIC     ZZZZ9 FROM WS-CT-ARQ-ED.
+      *
+      ******************************************************************
+       PROCEDURE                       DIVISION USING LK-MSG.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PRINCIPAL                                            *
+      ******************************************************************
+       RTPRINCIPAL                     SECTION.
+      ******************************************************************
+      *
+           PERFORM RTINICIAR.
+      *
+           PERFORM RTPROCESSAR.
+      *
+           PERFORM RTFINALIZAR.
+      *
+      ******************************************************************
+       RTPRINCIPAL-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA INICIAL                                              *
+      ******************************************************************
+       RTINICIAR                       SECTION.
+      ******************************************************************
+      *
+           INITIALIZE WS-ACUMULADORES
+                      WS-AUXILIARES
+                      WS-FILE-STATUS
+                      WS-SYS010.
+      *
+           MOVE WS-MSGARQ-999          TO WS-MSG.
+      *
+           OPEN I-O    SYS010.
+      *
+           IF CN-SYS010-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS010   TO WS-RETCOD-901
+               MOVE WS-MSGARQ-901      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           OPEN I-O    SYS012.
+      *
+           IF CN-SYS012-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS012   TO WS-RETCOD-902
+               MOVE WS-MSGARQ-902      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+      ******************************************************************
+       RTINICIAR-EXIT.                 EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA DE PROCESSAMENTO                                     *
+      ******************************************************************
+       RTPROCESSAR                     SECTION.
+      ******************************************************************
+      *
+           PERFORM RTOBTER-LIMITE.
+      *
+           IF CN-PF12
+               PERFORM RTARQUIVAR
+               PERFORM RTEXIBIR-RESULTADO
+           END-IF.
+      *
+           PERFORM RTFECHAR.
+      *
+      ******************************************************************
+       RTPROCESSAR-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA OBTER A DATA LIMITE DE ARQUIVAMENTO             *
+      ******************************************************************
+       RTOBTER-LIMITE                  SECTION.
+      ******************************************************************
+      *
+           DISPLAY SC-SCREEN.
+      *
+           DISPLAY 'ESC - CANCELA / F12 - CONFIRMA'
+                                       AT 2502.
+      *
+           PERFORM                     UNTIL CN-ESC OR
+                                             CN-PF12
+               ACCEPT SC-DT-LIMITE
+               ACCEPT WS-TECLA         FROM ESCAPE KEY
+           END-PERFORM.
+      *
+           IF CN-PF12
+               STRING WS-ANO-LIMITE    WS-MES-LIMITE
+                      WS-DIA-LIMITE    DELIMITED BY SIZE
+                                       INTO WS-DT-LIMITE-8
+           END-IF.
+      *
+      ******************************************************************
+       RTOBTER-LIMITE-EXIT.            EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA ARQUIVAR AS ATIVIDADES CONCLUIDAS               *
+      ******************************************************************
+       RTARQUIVAR                      SECTION.
+      ******************************************************************
+      *
+           MOVE SPACES                 TO FS-CHAVE.
+      *
+           PERFORM RTSTART-SYS010.
+      *
+           PERFORM RTLER-SYS010.
+      *
+           PERFORM                     UNTIL CN-SYS010-EOF
+               IF WS-DT-CONCL          NOT EQUAL SPACES AND
+                  WS-DT-CONCL          LESS OR EQUAL WS-DT-LIMITE-8
+                   PERFORM RTGRAVAR-SYS012
+                   PERFORM RTEXCLUIR-SYS010
+                   ADD 1               TO AC-ARQUIVADOS
+               END-IF
+               PERFORM RTLER-SYS010
+           END-PERFORM.
+      *
+      ******************************************************************
+       RTARQUIVAR-EXIT.                EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA STARTAR O ARQUIVO SYS010                        *
+      ******************************************************************
+       RTSTART-SYS010                  SECTION.
+      ******************************************************************
+      *
+           START SYS010         KEY IS GREATER THAN OR
+                                       EQUAL FS-CHAVE
+               INVALID KEY
+                   SET CN-SYS010-EOF   TO TRUE
+           END-START.
+      *
+      ******************************************************************
+       RTSTART-SYS010-EXIT.            EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA LEITURA DO ARQUIVO SYS010                       *
+      ******************************************************************
+       RTLER-SYS010                    SECTION.
+      ******************************************************************
+      *
+           IF CN-SYS010-EOF
+               CONTINUE
+           ELSE
+               READ SYS010 NEXT        INTO WS-SYS010
+      *
+               EVALUATE TRUE
+                   WHEN CN-SYS010-OK
+                   WHEN CN-SYS010-DPL
+                   WHEN CN-SYS010-EOF
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE WS-STATUS-SYS010
+                                       TO WS-RETCOD-903
+                       MOVE WS-MSGARQ-903
+                                       TO WS-MSG
+                       PERFORM RTCANCELAR
+               END-EVALUATE
+           END-IF.
+      *
+      ******************************************************************
+       RTLER-SYS010-EXIT.              EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA GRAVAR O HISTORICO SYS012                       *
+      ******************************************************************
+       RTGRAVAR-SYS012                 SECTION.
+      ******************************************************************
+      *
+           WRITE FD-SYS012             FROM WS-SYS010.
+      *
+           IF CN-SYS012-OK             OR CN-SYS012-DPL
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS012   TO WS-RETCOD-904
+               MOVE WS-MSGARQ-904      TO WS-MSG
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+      ******************************************************************
+       RTGRAVAR-SYS012-EXIT.           EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA EXCLUIR DE SYS010 O REGISTRO ARQUIVADO          *
+      ******************************************************************
+       RTEXCLUIR-SYS010                SECTION.
+      ******************************************************************
+      *
+           DELETE SYS010 RECORD.
+      *
+           IF CN-SYS010-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS010   TO WS-RETCOD-905
+               MOVE WS-MSGARQ-905      TO WS-MSG
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+      ******************************************************************
+       RTEXCLUIR-SYS010-EXIT.          EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA EXIBIR O RESULTADO DO ARQUIVAMENTO              *
+      ******************************************************************
+       RTEXIBIR-RESULTADO              SECTION.
+      ******************************************************************
+      *
+           MOVE AC-ARQUIVADOS          TO WS-CT-ARQ-ED.
+      *
+           DISPLAY SC-SCREEN.
+      *
+           DISPLAY 'ESC - SAI'         AT 2502.
+      *
+           PERFORM                     UNTIL CN-ESC
+               ACCEPT WS-TECLA          FROM ESCAPE KEY
+           END-PERFORM.
+      *
+      ******************************************************************
+       RTEXIBIR-RESULTADO-EXIT.        EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA FECHAMENTO DE ARQUIVOS                          *
+      ******************************************************************
+       RTFECHAR                        SECTION.
+      ******************************************************************
+      *
+           CLOSE SYS010.
+      *
+           IF CN-SYS010-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS010   TO WS-RETCOD-906
+               MOVE WS-MSGARQ-906      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           CLOSE SYS012.
+      *
+           IF CN-SYS012-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS012   TO WS-RETCOD-907
+               MOVE WS-MSGARQ-907      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+      ******************************************************************
+       RTFECHAR-EXIT.                  EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA CANCELAMENTO DO PROGRAMA                        *
+      ******************************************************************
+       RTCANCELAR                      SECTION.
+      ******************************************************************
+      *
+           PERFORM RTFECHAR.
+      *
+           PERFORM RTFINALIZAR.
+      *
+      ******************************************************************
+       RTCANCELAR-EXIT.                EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA FINAL                                                *
+      ******************************************************************
+       RTFINALIZAR                     SECTION.
+      ******************************************************************
+      *
+           MOVE WS-MSG                 TO LK-MSG.
+      *
+           MOVE ZEROS                  TO RETURN-CODE.
+      *
+           GOBACK.
+      *
+      ******************************************************************
+       RTFINALIZAR-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *                        FIM DO PROGRAMA                         *
+      ******************************************************************
