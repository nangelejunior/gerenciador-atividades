@@ -0,0 +1,901 @@
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+       PROGRAM-ID. ATV07.
+       AUTHOR. NEUCLAIR J ANGELE JUNIOR.
+       DATE-WRITTEN. 09 AGO 2026.
+       DATE-COMPILED.
+      *REMARKS. *******************************************************
+      *         *#NOME:# ATV07                                        *
+      *         *******************************************************
+      *         *#TIPO:# BATCH - COBOL-LE                             *
+      *         *******************************************************
+      *         *#FUNC:# RELATORIO DE ATIVIDADES EM ATRASO             *
+      *         *******************************************************
+      *         *#ANALISTA:# NEUCLAIR J. ANGELE JUNIOR                *
+      *         *******************************************************
+      *----------------------------------------------------------------
+      *    HISTORICO DE ALTERACOES                                    *
+      *    DATA       AUTOR   DESCRICAO                                *
+      *    09AGO2026  NJA     CRIACAO DO PROGRAMA - LISTA AS           *
+      *                       ATIVIDADES AINDA ABERTAS CUJA DATA DE    *
+      *                       TERMINO PREVISTA JA PASSOU, ORDENADAS    *
+      *                       DA MAIS ATRASADA PARA A MENOS ATRASADA   *
+      ******************************************************************
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      ******************************************************************
+       CONFIGURATION                   SECTION.
+      ******************************************************************
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      ******************************************************************
+       INPUT-OUTPUT                    SECTION.
+      ******************************************************************
+      *
+       FILE-CONTROL.
+           SELECT  SYS010    ASSIGN    TO 'SYS010.DAT'
+                     ORGANIZATION INDEXED
+                     ACCESS MODE DYNAMIC
+                     RECORD KEY FS-CHAVE
+                     ALTERNATE KEY FS-DT-CONCL WITH DUPLICATES
+                     ALTERNATE KEY FS-NM-SOLIC WITH DUPLICATES
+                     FILE STATUS IS WS-STATUS-SYS010.
+      *
+           SELECT  SYS014    ASSIGN    TO 'SYS014.TMP'
+                     FILE STATUS IS WS-STATUS-SYS014.
+      *
+           SELECT  SYS030    ASSIGN    TO 'SYS030.TMP'
+                     FILE STATUS IS WS-STATUS-SYS030.
+      *
+           SELECT  SYS013    ASSIGN    TO 'SYS013.TMP'
+                     ORGANIZATION LINE SEQUENTIAL
+                     FILE STATUS IS WS-STATUS-SYS013.
+      *
+           SELECT  SYS022    ASSIGN    TO 'SYS022.LST'
+                     ORGANIZATION LINE SEQUENTIAL
+                     FILE STATUS IS WS-STATUS-SYS022.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      ******************************************************************
+       FILE                            SECTION.
+      ******************************************************************
+      *
+       FD          SYS010
+                              DATA RECORD FS-SYS010.
+      *
+       01          FS-SYS010.
+      *
+           COPY WATV01                 REPLACING ==::== BY ==FS==.
+      *
+       FD          SYS014
+                              DATA RECORD PS-SYS014.
+      *
+       01          PS-SYS014.
+      *
+           COPY WATV03                 REPLACING ==::== BY ==PS==.
+      *
+       SD          SYS030
+                              DATA RECORD SD-SYS030.
+      *
+       01          SD-SYS030.
+      *
+           COPY WATV03                 REPLACING ==::== BY ==SD==.
+      *
+       FD          SYS013
+                              RECORDING MODE IS F
+                              DATA RECORD FD-SYS013
+                              BLOCK CONTAINS 0 RECORDS
+                              LABEL RECORD IS STANDARD.
+      *
+       01          FD-SYS013.
+      *
+           COPY WATV03                 REPLACING ==::== BY ==FD==.
+      *
+       FD          SYS022
+                              RECORDING MODE IS F
+                              DATA RECORD FD-SYS022
+                              BLOCK CONTAINS 0 RECORDS
+                              LABEL RECORD IS STANDARD.
+      *
+       01          FD-SYS022.
+           03      FILLER          PIC     X(132)        VALUE SPACES.
+      *
+      ******************************************************************
+       WORKING-STORAGE                 SECTION.
+      ******************************************************************
+      *
+       77          FILLER          PIC     X(32)         VALUE
+                                   'III WORKING-STORAGE SECTION III'.
+      *
+       01          WS-WORKING.
+      *
+      ******************************************************************
+      *    AREA DE ACUMULADORES                                        *
+      ******************************************************************
+           03      WS-ACUMULADORES.
+             05    FILLER          PIC     X(14)         VALUE
+                                   '=ACUMULADORES='.
+             05    AC-ATRASADOS    PIC    S9(05) COMP-3  VALUE ZEROS.
+             05    AC-TOT-PAGINA   PIC    S9(05) COMP-3  VALUE ZEROS.
+             05    AC-TOT-GERAL    PIC    S9(07) COMP-3  VALUE ZEROS.
+      *
+      ******************************************************************
+      *    AREA DE AUXILIARES                                          *
+      ******************************************************************
+           03      WS-AUXILIARES.
+             05    FILLER          PIC     X(12)         VALUE
+                                   '=AUXILIARES='.
+             05    WS-MENSAG.
+               07  FILLER          PIC     X(08)         VALUE
+                                   ' MSG..: '.
+               07  WS-MSG          PIC     X(72)         VALUE SPACES.
+             05    WS-TECLA        PIC     X(02).
+               88  CN-ESC                                VALUE '01'.
+               88  CN-PF12                               VALUE '93'.
+             05    WS-DATA-CORR.
+               07  WS-ANO          PIC     X(04)         VALUE SPACES.
+               07  WS-MES          PIC     X(02)         VALUE SPACES.
+               07  WS-DIA          PIC     X(02)         VALUE SPACES.
+             05    WS-DIA-TERM-CALC
+                                   PIC     X(02)         VALUE SPACES.
+             05    WS-MES-TERM-CALC
+                                   PIC     X(02)         VALUE SPACES.
+             05    WS-ANO-TERM-CALC
+                                   PIC     X(04)         VALUE SPACES.
+             05    WS-ANO-N        PIC     9(04)         VALUE ZEROS.
+             05    WS-MES-N        PIC     9(02)         VALUE ZEROS.
+             05    WS-DIA-N        PIC     9(02)         VALUE ZEROS.
+             05    WS-JULIANO-HOJE PIC    S9(07) COMP-3  VALUE ZEROS.
+             05    WS-JULIANO-TERM PIC    S9(07) COMP-3  VALUE ZEROS.
+             05    WS-DIAS-ATRASO  PIC    S9(05) COMP-3  VALUE ZEROS.
+             05    WS-DIAS-ATRASO-ED
+                                   PIC     ZZZZ9         VALUE ZEROS.
+             05    WS-CT-LINHA     PIC     9(02) COMP-3  VALUE ZEROS.
+             05    WS-NR-PAGINA    PIC     9(03) COMP-3  VALUE ZEROS.
+             05    WS-NR-PAGINA-ED PIC     ZZ9           VALUE ZEROS.
+             05    WS-TOT-PAGINA-ED
+                                   PIC     ZZZZZ9        VALUE ZEROS.
+             05    WS-TOT-GERAL-ED PIC     ZZZZZZ9       VALUE ZEROS.
+             05    WS-CT-ATRASO-ED
+                                   PIC     ZZZZ9         VALUE ZEROS.
+      *
+      ******************************************************************
+      *    AREA DE FILE STATUS                                         *
+      ******************************************************************
+           03      WS-FILE-STATUS.
+             05    FILLER          PIC     X(13)         VALUE
+                                   '=FILE STATUS='.
+             05    WS-STATUS-SYS010
+                                   PIC     X(02).
+               88  CN-SYS010-OK                          VALUE '00'.
+               88  CN-SYS010-DPL                         VALUE '02'.
+               88  CN-SYS010-NOK                         VALUE '23'.
+               88  CN-SYS010-EOF                         VALUE '10'.
+      *
+             05    WS-STATUS-SYS014
+                                   PIC     X(02).
+               88  CN-SYS014-OK                          VALUE '00'.
+               88  CN-SYS014-NOK                         VALUE '23'.
+      *
+             05    WS-STATUS-SYS030
+                                   PIC     X(02).
+               88  CN-SYS030-OK                          VALUE '00'.
+               88  CN-SYS030-NOK                         VALUE '23'.
+      *
+             05    WS-STATUS-SYS013
+                                   PIC     X(02).
+               88  CN-SYS013-OK                          VALUE '00'.
+               88  CN-SYS013-NOK                         VALUE '23'.
+               88  CN-SYS013-EOF                         VALUE '10'.
+      *
+             05    WS-STATUS-SYS022
+                                   PIC     X(02).
+               88  CN-SYS022-OK                          VALUE '00'.
+               88  CN-SYS022-NOK                         VALUE '23'.
+      *
+      ******************************************************************
+      *    AREA DE MENSAGENS                                           *
+      ******************************************************************
+           03      WS-MENSAGENS.
+             05    FILLER          PIC     X(11)         VALUE
+                                   '=MENSAGENS='.
+             05    WS-MSGARQ-901.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV07.901I - ERRO NO OPEN ARQ. SYS010    STATUS: '.
+               07  WS-RETCOD-901   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-902.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV07.902I - ERRO NO OPEN ARQ. SYS014    STATUS: '.
+               07  WS-RETCOD-902   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-903.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV07.903I - ERRO NO READ ARQ. SYS010    STATUS: '.
+               07  WS-RETCOD-903   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-904.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV07.904I - ERRO NO WRITE ARQ. SYS014   STATUS: '.
+               07  WS-RETCOD-904   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-905.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV07.905I - ERRO NO CLOSE ARQ. SYS010/14 STATUS:'.
+               07  WS-RETCOD-905   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-906.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV07.906I - ERRO NO OPEN ARQ. SYS013/22 STATUS: '.
+               07  WS-RETCOD-906   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-907.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV07.907I - ERRO NO READ ARQ. SYS013    STATUS: '.
+               07  WS-RETCOD-907   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-908.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV07.908I - ERRO NO WRITE ARQ. SYS022   STATUS: '.
+               07  WS-RETCOD-908   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-909.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV07.909I - ERRO NO CLOSE ARQ. SYS013/22 STATUS:'.
+               07  WS-RETCOD-909   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-999.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV07.999I - EXECUTADO COM SUCESSO               '.
+      *
+      ******************************************************************
+      *    AREA DE SUBROTINAS                                          *
+      ******************************************************************
+           03      WS-SUBROTINAS.
+             05    FILLER          PIC     X(12)         VALUE
+                                   '=SUBROTINAS='.
+      *
+      ******************************************************************
+      *    AREA DE COPYBOOKS                                           *
+      ******************************************************************
+      *
+       01          WS-SYS010.
+      *
+           COPY WATV01                 REPLACING ==::== BY ==WS==.
+      *
+       01          WS-SYS013.
+      *
+           COPY WATV03                 REPLACING ==::== BY ==WS==.
+      *
+      ******************************************************************
+      *    AREA DO RELATORIO IMPRESSO (SYS022)                         *
+      ******************************************************************
+       01          WS-CAB-REL1     PIC     X(132)        VALUE SPACES.
+       01          WS-CAB-REL2     PIC     X(132)        VALUE SPACES.
+       01          WS-LINHA-REL    PIC     X(132)        VALUE SPACES.
+       01          WS-RODAPE-REL   PIC     X(132)        VALUE SPACES.
+      *
+       01          FILLER          PIC     X(32)         VALUE
+                                   'FFF FIM DA WORKING-STORAGE FFF'.
+      *
+      ******************************************************************
+       LINKAGE                         SECTION.
+      ******************************************************************
+      *
+       01          LK-MSG          PIC     X(73).
+      *
+      ******************************************************************
+       SCREEN                          SECTION.
+      ******************************************************************
+      *
+       01          SC-SCREEN.
+           03      SC-CONFIG.
+             05    BLANK SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+      *
+      ******************************************************************
+      *    BORDA SUPERIOR                                              *
+      ******************************************************************
+           03      SC-SUPERIOR.
+             05    LINE 02 COLUMN 02                     VALUE
+                   '
+      -            'ͻ'.
+      *
+      ******************************************************************
+      *    BORDA ESQUERDA                                              *
+      ******************************************************************
+           03      SC-ESQUERDA.
+             05    LINE 03 COLUMN 02                     VALUE ''.
+             05    LINE 04 COLUMN 02                     VALUE ''.
+             05    LINE 05 COLUMN 02                     VALUE ''.
+             05    LINE 06 COLUMN 02                     VALUE ''.
+             05    LINE 07 COLUMN 02                     VALUE ''.
+             05    LINE 08 COLUMN 02                     VALUE ''.
+             05    LINE 09 COLUMN 02                     VALUE ''.
+             05    LINE 10 COLUMN 02                     VALUE ''.
+             05    LINE 11 COLUMN 02                     VALUE ''.
+             05    LINE 12 COLUMN 02                     VALUE ''.
+             05    LINE 13 COLUMN 02                     VALUE ''.
+             05    LINE 14 COLUMN 02                     VALUE ''.
+             05    LINE 15 COLUMN 02                     VALUE ''.
+             05    LINE 16 COLUMN 02                     VALUE ''.
+             05    LINE 17 COLUMN 02                     VALUE ''.
+             05    LINE 18 COLUMN 02                     VALUE ''.
+             05    LINE 19 COLUMN 02                     VALUE ''.
+             05    LINE 20 COLUMN 02                     VALUE ''.
+             05    LINE 21 COLUMN 02                     VALUE ''.
+             05    LINE 22 COLUMN 02                     VALUE ''.
+             05    LINE 23 COLUMN 02                     VALUE ''.
+      *
+      ******************************************************************
+      *    BORDA DIREITA                                               *
+      ******************************************************************
+           03      SC-DIREITA.
+             05    LINE 03 COLUMN 79                     VALUE ''.
+             05    LINE 04 COLUMN 79                     VALUE ''.
+             05    LINE 05 COLUMN 79                     VALUE ''.
+             05    LINE 06 COLUMN 79                     VALUE ''.
+             05    LINE 07 COLUMN 79                     VALUE ''.
+             05    LINE 08 COLUMN 79                     VALUE ''.
+             05    LINE 09 COLUMN 79                     VALUE ''.
+             05    LINE 10 COLUMN 79                     VALUE ''.
+             05    LINE 11 COLUMN 79                     VALUE ''.
+             05    LINE 12 COLUMN 79                     VALUE ''.
+             05    LINE 13 COLUMN 79                     VALUE ''.
+             05    LINE 14 COLUMN 79                     VALUE ''.
+             05    LINE 15 COLUMN 79                     VALUE ''.
+             05    LINE 16 COLUMN 79                     VALUE ''.
+             05    LINE 17 COLUMN 79                     VALUE ''.
+             05    LINE 18 COLUMN 79                     VALUE ''.
+             05    LINE 19 COLUMN 79                     VALUE ''.
+             05    LINE 20 COLUMN 79                     VALUE ''.
+             05    LINE 21 COLUMN 79                     VALUE ''.
+             05    LINE 22 COLUMN 79                     VALUE ''.
+             05    LINE 23 COLUMN 79                     VALUE ''.
+      *
+      ******************************************************************
+      *    BORDA INFERIOR                                              *
+      ******************************************************************
+           03      SC-INFERIOR.
+             05    LINE 24 COLUMN 02                     VALUE
+                   '
+      -            'ͼ'.
+      *
+      ******************************************************************
+      *    CAMPOS                                                      *
+      ******************************************************************
+           03      SC-TITULO.
+             05    LINE 04 COLUMN 10                     VALUE
+                   ' *** RELATORIO DE ATIVIDADES EM ATRASO (SYS022) ***'
+                                   HIGHLIGHT FOREGROUND-COLOR 6.
+           03      SC-RESULTADO.
+             05    LINE 12 COLUMN 08                     VALUE
+                   'ATIVIDADES ATRASADAS ENCONTRADAS...: '.
+             05    LINE 12 COLUMN 46
+                                   PIC     ZZZZ9 FROM WS-CT-ATRASO-ED.
+      *
+       PROCEDURE                       DIVISION USING LK-MSG.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PRINCIPAL                                            *
+      ******************************************************************
+       RTPRINCIPAL                     SECTION.
+      ******************************************************************
+      *
+           PERFORM RTINICIAR.
+      *
+           PERFORM RTPROCESSAR.
+      *
+           PERFORM RTFINALIZAR.
+      *
+      ******************************************************************
+       RTPRINCIPAL-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA INICIAL                                              *
+      ******************************************************************
+       RTINICIAR                       SECTION.
+      ******************************************************************
+      *
+           INITIALIZE WS-ACUMULADORES
+                      WS-AUXILIARES
+                      WS-FILE-STATUS
+                      WS-SYS010
+                      WS-SYS013.
+      *
+           MOVE WS-MSGARQ-999          TO WS-MSG.
+      *
+           ACCEPT WS-DATA-CORR         FROM DATE YYYYMMDD.
+      *
+           MOVE WS-ANO                 TO WS-ANO-N.
+           MOVE WS-MES                 TO WS-MES-N.
+           MOVE WS-DIA                 TO WS-DIA-N.
+      *
+           COMPUTE WS-JULIANO-HOJE     = WS-ANO-N   * 360 +
+                                         WS-MES-N   * 30  +
+                                         WS-DIA-N.
+      *
+           OPEN INPUT  SYS010.
+      *
+           IF CN-SYS010-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS010   TO WS-RETCOD-901
+               MOVE WS-MSGARQ-901      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           OPEN OUTPUT SYS014.
+      *
+           IF CN-SYS014-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS014   TO WS-RETCOD-902
+               MOVE WS-MSGARQ-902      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+      ******************************************************************
+       RTINICIAR-EXIT.                 EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA DE PROCESSAMENTO                                     *
+      ******************************************************************
+       RTPROCESSAR                     SECTION.
+      ******************************************************************
+      *
+           PERFORM RTEXTRAIR.
+      *
+           PERFORM RTFECHAR-EXTRACAO.
+      *
+           SORT SYS030  ON ASCENDING  KEY SD-CHAVE-ORD
+                                       USING  SYS014
+                                       GIVING SYS013.
+      *
+           PERFORM RTIMPRIMIR.
+      *
+           PERFORM RTEXIBIR-RESULTADO.
+      *
+      ******************************************************************
+       RTPROCESSAR-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA EXTRAIR AS ATIVIDADES ABERTAS EM ATRASO         *
+      ******************************************************************
+       RTEXTRAIR                       SECTION.
+      ******************************************************************
+      *
+           MOVE SPACES                 TO FS-CHAVE.
+      *
+           PERFORM RTSTART-SYS010.
+      *
+           PERFORM RTLER-SYS010.
+      *
+           PERFORM                     UNTIL CN-SYS010-EOF
+               IF WS-DT-CONCL          EQUAL SPACES
+                   PERFORM RTVERIFICAR-ATRASO
+               END-IF
+               PERFORM RTLER-SYS010
+           END-PERFORM.
+      *
+      ******************************************************************
+       RTEXTRAIR-EXIT.                 EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA STARTAR O ARQUIVO SYS010                        *
+      ******************************************************************
+       RTSTART-SYS010                  SECTION.
+      ******************************************************************
+      *
+           START SYS010         KEY IS GREATER THAN OR
+                                       EQUAL FS-CHAVE
+               INVALID KEY
+                   SET CN-SYS010-EOF   TO TRUE
+           END-START.
+      *
+      ******************************************************************
+       RTSTART-SYS010-EXIT.            EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA LEITURA DO ARQUIVO SYS010                       *
+      ******************************************************************
+       RTLER-SYS010                    SECTION.
+      ******************************************************************
+      *
+           IF CN-SYS010-EOF
+               CONTINUE
+           ELSE
+               READ SYS010 NEXT        INTO WS-SYS010
+      *
+               EVALUATE TRUE
+                   WHEN CN-SYS010-OK
+                   WHEN CN-SYS010-DPL
+                   WHEN CN-SYS010-EOF
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE WS-STATUS-SYS010
+                                       TO WS-RETCOD-903
+                       MOVE WS-MSGARQ-903
+                                       TO WS-MSG
+                       PERFORM RTCANCELAR-EXTRACAO
+               END-EVALUATE
+           END-IF.
+      *
+      ******************************************************************
+       RTLER-SYS010-EXIT.              EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA VERIFICAR O ATRASO DA ATIVIDADE                 *
+      ******************************************************************
+       RTVERIFICAR-ATRASO              SECTION.
+      ******************************************************************
+      *
+           MOVE WS-DIA-TERM OF WS-SYS010
+                                       TO WS-DIA-TERM-CALC.
+           MOVE WS-MES-TERM OF WS-SYS010
+                                       TO WS-MES-TERM-CALC.
+           MOVE WS-ANO-TERM OF WS-SYS010
+                                       TO WS-ANO-TERM-CALC.
+      *
+           PERFORM RTCALC-DIAS-ATRASO.
+      *
+           IF WS-DIAS-ATRASO           GREATER ZEROS
+               PERFORM RTGRAVAR-SYS014
+           END-IF.
+      *
+      ******************************************************************
+       RTVERIFICAR-ATRASO-EXIT.        EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA CALCULAR OS DIAS DE ATRASO                      *
+      ******************************************************************
+       RTCALC-DIAS-ATRASO              SECTION.
+      ******************************************************************
+      *
+           MOVE WS-ANO-TERM-CALC       TO WS-ANO-N.
+           MOVE WS-MES-TERM-CALC       TO WS-MES-N.
+           MOVE WS-DIA-TERM-CALC       TO WS-DIA-N.
+      *
+           COMPUTE WS-JULIANO-TERM     = WS-ANO-N   * 360 +
+                                         WS-MES-N   * 30  +
+                                         WS-DIA-N.
+      *
+           COMPUTE WS-DIAS-ATRASO      = WS-JULIANO-HOJE -
+                                         WS-JULIANO-TERM.
+      *
+      ******************************************************************
+       RTCALC-DIAS-ATRASO-EXIT.        EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA GRAVAR O EXTRATO SYS014                         *
+      ******************************************************************
+       RTGRAVAR-SYS014                 SECTION.
+      ******************************************************************
+      *
+           MOVE SPACES                 TO PS-SYS014.
+      *
+           STRING WS-ANO-TERM OF WS-SYS010
+                  WS-MES-TERM OF WS-SYS010
+                  WS-DIA-TERM OF WS-SYS010
+                                       DELIMITED BY SIZE
+                                       INTO PS-CHAVE-ORD.
+      *
+           MOVE WS-SS   OF WS-SYS010   TO PS-SS.
+           MOVE WS-ST   OF WS-SYS010   TO PS-ST.
+           MOVE WS-NM-SOLIC OF WS-SYS010
+                                       TO PS-NM-SOLIC.
+           MOVE WS-SIGL-SIST OF WS-SYS010
+                                       TO PS-SIGL-SIST.
+           MOVE WS-DIA-TERM OF WS-SYS010
+                                       TO PS-DIA-TERM.
+           MOVE WS-MES-TERM OF WS-SYS010
+                                       TO PS-MES-TERM.
+           MOVE WS-ANO-TERM OF WS-SYS010
+                                       TO PS-ANO-TERM.
+      *
+           WRITE PS-SYS014.
+      *
+           IF CN-SYS014-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS014   TO WS-RETCOD-904
+               MOVE WS-MSGARQ-904      TO WS-MSG
+               PERFORM RTCANCELAR-EXTRACAO
+           END-IF.
+      *
+      ******************************************************************
+       RTGRAVAR-SYS014-EXIT.           EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA FECHAR OS ARQUIVOS DA EXTRACAO                  *
+      ******************************************************************
+       RTFECHAR-EXTRACAO               SECTION.
+      ******************************************************************
+      *
+           CLOSE SYS010
+                 SYS014.
+      *
+           IF CN-SYS010-OK              AND
+              CN-SYS014-OK
+               CONTINUE
+           ELSE
+               MOVE WS-MSGARQ-905      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+      ******************************************************************
+       RTFECHAR-EXTRACAO-EXIT.         EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA CANCELAR A EXTRACAO                              *
+      ******************************************************************
+       RTCANCELAR-EXTRACAO             SECTION.
+      ******************************************************************
+      *
+           PERFORM RTFECHAR-EXTRACAO.
+      *
+           PERFORM RTFINALIZAR.
+      *
+      ******************************************************************
+       RTCANCELAR-EXTRACAO-EXIT.       EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA IMPRIMIR O RELATORIO ORDENADO (SYS013/SYS022)   *
+      ******************************************************************
+       RTIMPRIMIR                      SECTION.
+      ******************************************************************
+      *
+           OPEN INPUT  SYS013
+                OUTPUT SYS022.
+      *
+           IF CN-SYS013-OK              AND
+              CN-SYS022-OK
+               CONTINUE
+           ELSE
+               MOVE WS-MSGARQ-906      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           PERFORM RTIMPRIMIR-CABECALHO.
+      *
+           PERFORM RTLER-SYS013.
+      *
+           PERFORM                     UNTIL CN-SYS013-EOF
+               PERFORM RTGRAVAR-SYS022
+               PERFORM RTLER-SYS013
+           END-PERFORM.
+      *
+           PERFORM RTFECHAR-IMPRESSAO.
+      *
+      ******************************************************************
+       RTIMPRIMIR-EXIT.                EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA LEITURA DO ARQUIVO SYS013                       *
+      ******************************************************************
+       RTLER-SYS013                    SECTION.
+      ******************************************************************
+      *
+           READ SYS013                 INTO WS-SYS013.
+      *
+           EVALUATE TRUE
+               WHEN CN-SYS013-OK
+               WHEN CN-SYS013-EOF
+                   CONTINUE
+               WHEN OTHER
+                   MOVE WS-STATUS-SYS013
+                                       TO WS-RETCOD-907
+                   MOVE WS-MSGARQ-907  TO WS-MSG
+                   PERFORM RTFINALIZAR
+           END-EVALUATE.
+      *
+      ******************************************************************
+       RTLER-SYS013-EXIT.              EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA GRAVAR LINHA DO RELATORIO IMPRESSO (SYS022)     *
+      ******************************************************************
+       RTGRAVAR-SYS022                 SECTION.
+      ******************************************************************
+      *
+           MOVE WS-DIA-TERM OF WS-SYS013
+                                       TO WS-DIA-TERM-CALC.
+           MOVE WS-MES-TERM OF WS-SYS013
+                                       TO WS-MES-TERM-CALC.
+           MOVE WS-ANO-TERM OF WS-SYS013
+                                       TO WS-ANO-TERM-CALC.
+      *
+           PERFORM RTCALC-DIAS-ATRASO.
+      *
+           MOVE WS-DIAS-ATRASO         TO WS-DIAS-ATRASO-ED.
+      *
+           MOVE SPACES                 TO WS-LINHA-REL.
+      *
+           STRING '   SS: '            WS-SS          OF WS-SYS013
+                  '   ST: '            WS-ST          OF WS-SYS013
+                  '   TERMINO PREVISTO: '
+                                       WS-DIA-TERM     OF WS-SYS013 '/'
+                                       WS-MES-TERM     OF WS-SYS013 '/'
+                                       WS-ANO-TERM     OF WS-SYS013
+                  '   DIAS ATRASO: '   WS-DIAS-ATRASO-ED
+                  '   SOLICITANTE: '   WS-NM-SOLIC    OF WS-SYS013
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-REL.
+      *
+           WRITE FD-SYS022             FROM WS-LINHA-REL.
+      *
+           IF CN-SYS022-OK
+               ADD 1                   TO AC-ATRASADOS
+               ADD WS-DIAS-ATRASO      TO AC-TOT-PAGINA
+                                          AC-TOT-GERAL
+               ADD 1                   TO WS-CT-LINHA
+               IF WS-CT-LINHA          GREATER OR EQUAL 60
+                   PERFORM RTIMPRIMIR-RODAPE-PAGINA
+                   PERFORM RTIMPRIMIR-CABECALHO
+               END-IF
+           ELSE
+               MOVE WS-STATUS-SYS022   TO WS-RETCOD-908
+               MOVE WS-MSGARQ-908      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+      ******************************************************************
+       RTGRAVAR-SYS022-EXIT.           EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA IMPRIMIR CABECALHO DE PAGINA DO RELATORIO       *
+      ******************************************************************
+       RTIMPRIMIR-CABECALHO            SECTION.
+      ******************************************************************
+      *
+           ADD 1                       TO WS-NR-PAGINA.
+      *
+           MOVE ZEROS                  TO WS-CT-LINHA
+                                          AC-TOT-PAGINA.
+      *
+           MOVE WS-NR-PAGINA           TO WS-NR-PAGINA-ED.
+      *
+           MOVE SPACES                 TO WS-CAB-REL1
+                                          WS-CAB-REL2.
+      *
+           STRING '            RELATORIO DE ATIVIDADES EM ATRASO'
+                  ' - SYS022'         DELIMITED BY SIZE
+                                       INTO WS-CAB-REL1.
+      *
+           STRING 'DATA EMISSAO: '    WS-DIA '/' WS-MES '/' WS-ANO
+                  '     PAGINA: '     WS-NR-PAGINA-ED
+                                       DELIMITED BY SIZE
+                                       INTO WS-CAB-REL2.
+      *
+           WRITE FD-SYS022             FROM WS-CAB-REL1.
+      *
+           WRITE FD-SYS022             FROM WS-CAB-REL2.
+      *
+           MOVE SPACES                 TO FD-SYS022.
+      *
+           WRITE FD-SYS022.
+      *
+           IF CN-SYS022-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS022   TO WS-RETCOD-908
+               MOVE WS-MSGARQ-908      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+      ******************************************************************
+       RTIMPRIMIR-CABECALHO-EXIT.      EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA IMPRIMIR TOTAL DA PAGINA DO RELATORIO           *
+      ******************************************************************
+       RTIMPRIMIR-RODAPE-PAGINA        SECTION.
+      ******************************************************************
+      *
+           MOVE AC-TOT-PAGINA           TO WS-TOT-PAGINA-ED.
+      *
+           MOVE SPACES                 TO WS-RODAPE-REL.
+      *
+           STRING '          TOTAL DA PAGINA (DIAS ATRASO): '
+                  WS-TOT-PAGINA-ED     DELIMITED BY SIZE
+                                       INTO WS-RODAPE-REL.
+      *
+           WRITE FD-SYS022             FROM WS-RODAPE-REL.
+      *
+           MOVE SPACES                 TO FD-SYS022.
+      *
+           WRITE FD-SYS022.
+      *
+      ******************************************************************
+       RTIMPRIMIR-RODAPE-PAGINA-EXIT.  EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA IMPRIMIR TOTAL GERAL DO RELATORIO               *
+      ******************************************************************
+       RTIMPRIMIR-RODAPE-GERAL         SECTION.
+      ******************************************************************
+      *
+           MOVE AC-TOT-GERAL            TO WS-TOT-GERAL-ED.
+      *
+           MOVE SPACES                 TO WS-RODAPE-REL.
+      *
+           STRING '          TOTAL GERAL  (DIAS ATRASO): '
+                  WS-TOT-GERAL-ED      DELIMITED BY SIZE
+                                       INTO WS-RODAPE-REL.
+      *
+           WRITE FD-SYS022             FROM WS-RODAPE-REL.
+      *
+      ******************************************************************
+       RTIMPRIMIR-RODAPE-GERAL-EXIT.   EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA FECHAR OS ARQUIVOS DA IMPRESSAO                 *
+      ******************************************************************
+       RTFECHAR-IMPRESSAO              SECTION.
+      ******************************************************************
+      *
+           IF WS-CT-LINHA              GREATER ZEROS
+               PERFORM RTIMPRIMIR-RODAPE-PAGINA
+           END-IF.
+      *
+           PERFORM RTIMPRIMIR-RODAPE-GERAL.
+      *
+           CLOSE SYS013
+                 SYS022.
+      *
+           IF CN-SYS013-OK              AND
+              CN-SYS022-OK
+               CONTINUE
+           ELSE
+               MOVE WS-MSGARQ-909      TO WS-MSG
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+      ******************************************************************
+       RTFECHAR-IMPRESSAO-EXIT.        EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA EXIBIR O RESULTADO DO RELATORIO                 *
+      ******************************************************************
+       RTEXIBIR-RESULTADO              SECTION.
+      ******************************************************************
+      *
+           MOVE AC-ATRASADOS           TO WS-CT-ATRASO-ED.
+      *
+           DISPLAY SC-SCREEN.
+      *
+           DISPLAY 'ESC - SAI'         AT 2502.
+      *
+           PERFORM                     UNTIL CN-ESC
+               ACCEPT WS-TECLA          FROM ESCAPE KEY
+           END-PERFORM.
+      *
+      ******************************************************************
+       RTEXIBIR-RESULTADO-EXIT.        EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA FINAL                                                *
+      ******************************************************************
+       RTFINALIZAR                     SECTION.
+      ******************************************************************
+      *
+           MOVE WS-MSG                 TO LK-MSG.
+      *
+           MOVE ZEROS                  TO RETURN-CODE.
+      *
+           GOBACK.
+      *
+      ******************************************************************
+       RTFINALIZAR-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *                        FIM DO PROGRAMA                         *
+      ******************************************************************
