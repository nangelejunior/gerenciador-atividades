@@ -0,0 +1,612 @@
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+       PROGRAM-ID. ATV08.
+       AUTHOR. NEUCLAIR J ANGELE JUNIOR.
+       DATE-WRITTEN. 09 AGO 2026.
+       DATE-COMPILED.
+      *REMARKS. *******************************************************
+      *         *#NOME:# ATV08                                        *
+      *         *******************************************************
+      *         *#TIPO:# BATCH - COBOL-LE                             *
+      *         *******************************************************
+      *         *#FUNC:# EXPORTA AVISO DE PRAZOS PROXIMOS DO TERMINO   *
+      *         *******************************************************
+      *         *#ANALISTA:# NEUCLAIR J. ANGELE JUNIOR                *
+      *         *******************************************************
+      *----------------------------------------------------------------
+      *    HISTORICO DE ALTERACOES                                    *
+      *    DATA       AUTOR   DESCRICAO                                *
+      *    09AGO2026  NJA     CRIACAO DO PROGRAMA - RODADA ISOLADA,    *
+      *                       SEM LIGACAO COM O MENU DO ATV00 (A TELA  *
+      *                       DO ATV00 NAO TEM MAIS LINHA DISPONIVEL   *
+      *                       PARA UMA 8A OPCAO) - EXTRAI AS           *
+      *                       ATIVIDADES AINDA ABERTAS CUJO TERMINO    *
+      *                       PREVISTO CAI DENTRO DOS PROXIMOS N DIAS  *
+      *                       INFORMADOS PELO OPERADOR E GRAVA UM      *
+      *                       ARQUIVO SEQUENCIAL PARA O JOB DE AVISO   *
+      *                       POR E-MAIL DA OFICINA                   *
+      ******************************************************************
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      ******************************************************************
+       CONFIGURATION                   SECTION.
+      ******************************************************************
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      ******************************************************************
+       INPUT-OUTPUT                    SECTION.
+      ******************************************************************
+      *
+       FILE-CONTROL.
+           SELECT  SYS010    ASSIGN    TO 'SYS010.DAT'
+                     ORGANIZATION INDEXED
+                     ACCESS MODE DYNAMIC
+                     RECORD KEY FD-CHAVE
+                     ALTERNATE KEY FD-DT-CONCL WITH DUPLICATES
+                     ALTERNATE KEY FD-NM-SOLIC WITH DUPLICATES
+                     FILE STATUS IS WS-STATUS-SYS010.
+      *
+           SELECT  SYS025    ASSIGN    TO 'SYS025.CSV'
+                     ORGANIZATION LINE SEQUENTIAL
+                     FILE STATUS IS WS-STATUS-SYS025.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      ******************************************************************
+       FILE                            SECTION.
+      ******************************************************************
+      *
+       FD          SYS010
+                              DATA RECORD FD-SYS010.
+      *
+       01          FD-SYS010.
+      *
+           COPY WATV01                 REPLACING ==::== BY ==FD==.
+      *
+       FD          SYS025
+                              RECORDING MODE IS F
+                              DATA RECORD FD-SYS025
+                              BLOCK CONTAINS 0 RECORDS
+                              LABEL RECORD IS STANDARD.
+      *
+       01          FD-SYS025.
+           03      FILLER          PIC     X(200)        VALUE SPACES.
+      *
+      ******************************************************************
+       WORKING-STORAGE                 SECTION.
+      ******************************************************************
+      *
+       77          FILLER          PIC     X(32)         VALUE
+                                   'III WORKING-STORAGE SECTION III'.
+      *
+       01          WS-WORKING.
+      *
+      ******************************************************************
+      *    AREA DE ACUMULADORES                                        *
+      ******************************************************************
+           03      WS-ACUMULADORES.
+             05    FILLER          PIC     X(14)         VALUE
+                                   '=ACUMULADORES='.
+             05    AC-AVISADOS     PIC    S9(05) COMP-3  VALUE ZEROS.
+             05    AC-AVISADOS-ED  PIC     ZZZZ9         VALUE ZEROS.
+      *
+      ******************************************************************
+      *    AREA DE AUXILIARES                                          *
+      ******************************************************************
+           03      WS-AUXILIARES.
+             05    FILLER          PIC     X(12)         VALUE
+                                   '=AUXILIARES='.
+             05    WS-MENSAG.
+               07  FILLER          PIC     X(08)         VALUE
+                                   ' MSG..: '.
+               07  WS-MSG          PIC     X(72)         VALUE SPACES.
+             05    WS-COD-RETORNO  PIC     9(03)         VALUE ZEROS.
+             05    WS-TECLA        PIC     X(02).
+               88  CN-ESC                                VALUE '01'.
+               88  CN-PF12                               VALUE '93'.
+             05    WS-DATA-CORR.
+               07  WS-ANO          PIC     X(04)         VALUE SPACES.
+               07  WS-MES          PIC     X(02)         VALUE SPACES.
+               07  WS-DIA          PIC     X(02)         VALUE SPACES.
+             05    WS-ANO-N        PIC     9(04)         VALUE ZEROS.
+             05    WS-MES-N        PIC     9(02)         VALUE ZEROS.
+             05    WS-DIA-N        PIC     9(02)         VALUE ZEROS.
+             05    WS-JULIANO-HOJE PIC    S9(07) COMP-3  VALUE ZEROS.
+             05    WS-JULIANO-TERM PIC    S9(07) COMP-3  VALUE ZEROS.
+             05    WS-DIAS-RESTAM  PIC    S9(05) COMP-3  VALUE ZEROS.
+             05    WS-DIAS-RESTAM-ED
+                                   PIC     ZZZZ9         VALUE ZEROS.
+             05    WS-DIAS-ANTECED PIC     9(03)         VALUE ZEROS.
+             05    WS-DIAS-ANTECED-N
+                                   PIC    S9(05) COMP-3  VALUE ZEROS.
+      *
+      ******************************************************************
+      *    AREA DE FILE STATUS                                         *
+      ******************************************************************
+           03      WS-FILE-STATUS.
+             05    FILLER          PIC     X(13)         VALUE
+                                   '=FILE STATUS='.
+             05    WS-STATUS-SYS010
+                                   PIC     X(02).
+               88  CN-SYS010-OK                          VALUE '00'.
+               88  CN-SYS010-DPL                         VALUE '02'.
+               88  CN-SYS010-NOK                         VALUE '23'.
+               88  CN-SYS010-EOF                         VALUE '10'.
+      *
+             05    WS-STATUS-SYS025
+                                   PIC     X(02).
+               88  CN-SYS025-OK                          VALUE '00'.
+               88  CN-SYS025-NOK                         VALUE '23'.
+      *
+      ******************************************************************
+      *    AREA DE MENSAGENS                                           *
+      ******************************************************************
+           03      WS-MENSAGENS.
+             05    FILLER          PIC     X(11)         VALUE
+                                   '=MENSAGENS='.
+             05    WS-MSGARQ-901.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV08.901I - ERRO NO OPEN ARQ. SYS010    STATUS: '.
+               07  WS-RETCOD-901   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-902.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV08.902I - ERRO NO OPEN ARQ. SYS025    STATUS: '.
+               07  WS-RETCOD-902   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-903.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV08.903I - ERRO NO READ ARQ. SYS010    STATUS: '.
+               07  WS-RETCOD-903   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-904.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV08.904I - ERRO NO WRITE ARQ. SYS025   STATUS: '.
+               07  WS-RETCOD-904   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-905.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV08.905I - ERRO NO CLOSE ARQ. SYS010/25 STATUS:'.
+               07  WS-RETCOD-905   PIC     X(02)         VALUE ZEROS.
+      *
+             05    WS-MSGARQ-999.
+               07  FILLER          PIC     X(50)         VALUE
+                   '#ATV08.999I - EXECUTADO COM SUCESSO               '.
+      *
+      ******************************************************************
+      *    AREA DE COPYBOOKS                                           *
+      ******************************************************************
+      *
+       01          WS-SYS010.
+      *
+           COPY WATV01                 REPLACING ==::== BY ==WS==.
+      *
+      ******************************************************************
+      *    AREA DO ARQUIVO DE AVISO (SYS025)                          *
+      ******************************************************************
+       01          WS-LINHA-CSV    PIC     X(200)        VALUE SPACES.
+      *
+       01          FILLER          PIC     X(32)         VALUE
+                                   'FFF FIM DA WORKING-STORAGE FFF'.
+      *
+      ******************************************************************
+       SCREEN                          SECTION.
+      ******************************************************************
+      *
+       01          SC-SCREEN.
+           03      SC-CONFIG.
+             05    BLANK SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+      *
+      ******************************************************************
+      *    BORDA SUPERIOR                                              *
+      ******************************************************************
+           03      SC-SUPERIOR.
+             05    LINE 02 COLUMN 02                     VALUE
+                   '
+      -            'ͻ'.
+      *
+      ******************************************************************
+      *    BORDA ESQUERDA                                              *
+      ******************************************************************
+           03      SC-ESQUERDA.
+             05    LINE 03 COLUMN 02                     VALUE ''.
+             05    LINE 04 COLUMN 02                     VALUE ''.
+             05    LINE 05 COLUMN 02                     VALUE ''.
+             05    LINE 06 COLUMN 02                     VALUE ''.
+             05    LINE 07 COLUMN 02                     VALUE ''.
+             05    LINE 08 COLUMN 02                     VALUE ''.
+             05    LINE 09 COLUMN 02                     VALUE ''.
+             05    LINE 10 COLUMN 02                     VALUE ''.
+             05    LINE 11 COLUMN 02                     VALUE ''.
+             05    LINE 12 COLUMN 02                     VALUE ''.
+             05    LINE 13 COLUMN 02                     VALUE ''.
+             05    LINE 14 COLUMN 02                     VALUE ''.
+             05    LINE 15 COLUMN 02                     VALUE ''.
+             05    LINE 16 COLUMN 02                     VALUE ''.
+             05    LINE 17 COLUMN 02                     VALUE ''.
+             05    LINE 18 COLUMN 02                     VALUE ''.
+             05    LINE 19 COLUMN 02                     VALUE ''.
+             05    LINE 20 COLUMN 02                     VALUE ''.
+             05    LINE 21 COLUMN 02                     VALUE ''.
+             05    LINE 22 COLUMN 02                     VALUE ''.
+             05    LINE 23 COLUMN 02                     VALUE ''.
+      *
+      ******************************************************************
+      *    BORDA DIREITA                                               *
+      ******************************************************************
+           03      SC-DIREITA.
+             05    LINE 03 COLUMN 79                     VALUE ''.
+             05    LINE 04 COLUMN 79                     VALUE ''.
+             05    LINE 05 COLUMN 79                     VALUE ''.
+             05    LINE 06 COLUMN 79                     VALUE ''.
+             05    LINE 07 COLUMN 79                     VALUE ''.
+             05    LINE 08 COLUMN 79                     VALUE ''.
+             05    LINE 09 COLUMN 79                     VALUE ''.
+             05    LINE 10 COLUMN 79                     VALUE ''.
+             05    LINE 11 COLUMN 79                     VALUE ''.
+             05    LINE 12 COLUMN 79                     VALUE ''.
+             05    LINE 13 COLUMN 79                     VALUE ''.
+             05    LINE 14 COLUMN 79                     VALUE ''.
+             05    LINE 15 COLUMN 79                     VALUE ''.
+             05    LINE 16 COLUMN 79                     VALUE ''.
+             05    LINE 17 COLUMN 79                     VALUE ''.
+             05    LINE 18 COLUMN 79                     VALUE ''.
+             05    LINE 19 COLUMN 79                     VALUE ''.
+             05    LINE 20 COLUMN 79                     VALUE ''.
+             05    LINE 21 COLUMN 79                     VALUE ''.
+             05    LINE 22 COLUMN 79                     VALUE ''.
+             05    LINE 23 COLUMN 79                     VALUE ''.
+      *
+      ******************************************************************
+      *    BORDA INFERIOR                                              *
+      ******************************************************************
+           03      SC-INFERIOR.
+             05    LINE 24 COLUMN 02                     VALUE
+                   '
+      -            'ͼ'.
+      *
+      ******************************************************************
+      *    CAMPOS                                                      *
+      ******************************************************************
+           03      SC-TITULO.
+             05    LINE 04 COLUMN 06                     VALUE
+                   ' *** AVISO DE PRAZOS PROXIMOS DO TERMINO (SYS025) *'
+                                   HIGHLIGHT FOREGROUND-COLOR 6.
+           03      SC-DIAS-ANTECED.
+             05    LINE 08 COLUMN 08                     VALUE
+                   'AVISAR ATIVIDADES C/ TERMINO NOS PROX. ___ DIAS: '.
+             05    LINE 08 COLUMN 59
+                                   PIC     9(03) USING WS-DIAS-ANTECED
+                                   AUTO REQUIRED.
+           03      SC-RESULTADO.
+             05    LINE 12 COLUMN 08                     VALUE
+                   'ATIVIDADES AVISADAS (GRAVADAS EM SYS025)...: '.
+             05    LINE 12 COLUMN 55
+                                   PIC     ZZZZ9 FROM AC-AVISADOS-ED.
+      *
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PRINCIPAL                                            *
+      ******************************************************************
+       RTPRINCIPAL                     SECTION.
+      ******************************************************************
+      *
+           PERFORM RTINICIAR.
+      *
+           PERFORM RTOBTER-DIAS.
+      *
+           IF CN-PF12
+               PERFORM RTPROCESSAR
+           END-IF.
+      *
+           PERFORM RTFINALIZAR.
+      *
+      ******************************************************************
+       RTPRINCIPAL-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA INICIAL                                              *
+      ******************************************************************
+       RTINICIAR                       SECTION.
+      ******************************************************************
+      *
+           INITIALIZE WS-ACUMULADORES
+                      WS-AUXILIARES
+                      WS-FILE-STATUS
+                      WS-SYS010.
+      *
+           MOVE WS-MSGARQ-999          TO WS-MSG.
+      *
+           ACCEPT WS-DATA-CORR         FROM DATE YYYYMMDD.
+      *
+           MOVE WS-ANO                 TO WS-ANO-N.
+           MOVE WS-MES                 TO WS-MES-N.
+           MOVE WS-DIA                 TO WS-DIA-N.
+      *
+           COMPUTE WS-JULIANO-HOJE     = WS-ANO-N   * 360 +
+                                         WS-MES-N   * 30  +
+                                         WS-DIA-N.
+      *
+      ******************************************************************
+       RTINICIAR-EXIT.                 EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA OBTER OS DIAS DE ANTECEDENCIA                   *
+      ******************************************************************
+       RTOBTER-DIAS                    SECTION.
+      ******************************************************************
+      *
+           DISPLAY SC-SCREEN.
+      *
+           DISPLAY 'ESC - CANCELA / F12 - CONFIRMA'
+                                       AT 2502.
+      *
+           PERFORM                     UNTIL CN-ESC OR
+                                             CN-PF12
+               ACCEPT SC-DIAS-ANTECED
+               ACCEPT WS-TECLA         FROM ESCAPE KEY
+           END-PERFORM.
+      *
+           IF CN-PF12
+               MOVE WS-DIAS-ANTECED    TO WS-DIAS-ANTECED-N
+           END-IF.
+      *
+      ******************************************************************
+       RTOBTER-DIAS-EXIT.              EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA DE PROCESSAMENTO                                     *
+      ******************************************************************
+       RTPROCESSAR                     SECTION.
+      ******************************************************************
+      *
+           PERFORM RTABRIR.
+      *
+           PERFORM RTEXTRAIR.
+      *
+           PERFORM RTFECHAR.
+      *
+           PERFORM RTEXIBIR-RESULTADO.
+      *
+      ******************************************************************
+       RTPROCESSAR-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA ABRIR OS ARQUIVOS                              *
+      ******************************************************************
+       RTABRIR                         SECTION.
+      ******************************************************************
+      *
+           OPEN INPUT  SYS010.
+      *
+           IF CN-SYS010-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS010   TO WS-RETCOD-901
+               MOVE WS-MSGARQ-901      TO WS-MSG
+               MOVE 901                TO WS-COD-RETORNO
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+           OPEN OUTPUT SYS025.
+      *
+           IF CN-SYS025-OK
+               CONTINUE
+           ELSE
+               MOVE WS-STATUS-SYS025   TO WS-RETCOD-902
+               MOVE WS-MSGARQ-902      TO WS-MSG
+               MOVE 902                TO WS-COD-RETORNO
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+      ******************************************************************
+       RTABRIR-EXIT.                   EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA EXTRAIR ATIVIDADES COM TERMINO PROXIMO          *
+      ******************************************************************
+       RTEXTRAIR                       SECTION.
+      ******************************************************************
+      *
+           MOVE SPACES                 TO FD-CHAVE.
+      *
+           PERFORM RTSTART-SYS010.
+      *
+           PERFORM RTLER-SYS010.
+      *
+           PERFORM                     UNTIL CN-SYS010-EOF
+               IF WS-DT-CONCL          EQUAL SPACES
+                   PERFORM RTVERIFICAR-PRAZO
+               END-IF
+               PERFORM RTLER-SYS010
+           END-PERFORM.
+      *
+      ******************************************************************
+       RTEXTRAIR-EXIT.                 EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA STARTAR O ARQUIVO SYS010                        *
+      ******************************************************************
+       RTSTART-SYS010                  SECTION.
+      ******************************************************************
+      *
+           START SYS010         KEY IS GREATER THAN OR
+                                       EQUAL FD-CHAVE
+               INVALID KEY
+                   SET CN-SYS010-EOF   TO TRUE
+           END-START.
+      *
+      ******************************************************************
+       RTSTART-SYS010-EXIT.            EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA LEITURA DO ARQUIVO SYS010                       *
+      ******************************************************************
+       RTLER-SYS010                    SECTION.
+      ******************************************************************
+      *
+           IF CN-SYS010-EOF
+               CONTINUE
+           ELSE
+               READ SYS010 NEXT        INTO WS-SYS010
+      *
+               EVALUATE TRUE
+                   WHEN CN-SYS010-OK
+                   WHEN CN-SYS010-DPL
+                   WHEN CN-SYS010-EOF
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE WS-STATUS-SYS010
+                                       TO WS-RETCOD-903
+                       MOVE WS-MSGARQ-903
+                                       TO WS-MSG
+                       MOVE 903        TO WS-COD-RETORNO
+                       PERFORM RTCANCELAR
+               END-EVALUATE
+           END-IF.
+      *
+      ******************************************************************
+       RTLER-SYS010-EXIT.              EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA VERIFICAR O PRAZO DE TERMINO DA ATIVIDADE      *
+      ******************************************************************
+       RTVERIFICAR-PRAZO               SECTION.
+      ******************************************************************
+      *
+           MOVE WS-ANO-TERM OF WS-SYS010
+                                       TO WS-ANO-N.
+           MOVE WS-MES-TERM OF WS-SYS010
+                                       TO WS-MES-N.
+           MOVE WS-DIA-TERM OF WS-SYS010
+                                       TO WS-DIA-N.
+      *
+           COMPUTE WS-JULIANO-TERM     = WS-ANO-N   * 360 +
+                                         WS-MES-N   * 30  +
+                                         WS-DIA-N.
+      *
+           COMPUTE WS-DIAS-RESTAM      = WS-JULIANO-TERM -
+                                         WS-JULIANO-HOJE.
+      *
+           IF WS-DIAS-RESTAM          GREATER OR EQUAL ZEROS AND
+              WS-DIAS-RESTAM          LESS OR EQUAL WS-DIAS-ANTECED-N
+               PERFORM RTGRAVAR-SYS025
+           END-IF.
+      *
+      ******************************************************************
+       RTVERIFICAR-PRAZO-EXIT.         EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA GRAVAR O AVISO NO ARQUIVO SYS025                *
+      ******************************************************************
+       RTGRAVAR-SYS025                 SECTION.
+      ******************************************************************
+      *
+           MOVE WS-DIAS-RESTAM         TO WS-DIAS-RESTAM-ED.
+      *
+           MOVE SPACES                 TO WS-LINHA-CSV.
+      *
+           STRING WS-SS               OF WS-SYS010 ','
+                  WS-ST               OF WS-SYS010 ','
+                  '"' WS-NM-SOLIC     OF WS-SYS010 '",'
+                  WS-SIGL-SIST        OF WS-SYS010 ','
+                  WS-DIA-TERM         OF WS-SYS010 '/'
+                  WS-MES-TERM         OF WS-SYS010 '/'
+                  WS-ANO-TERM         OF WS-SYS010 ','
+                  WS-DIAS-RESTAM-ED   ','
+                  WS-OPERADOR         OF WS-SYS010
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-CSV.
+      *
+           WRITE FD-SYS025             FROM WS-LINHA-CSV.
+      *
+           IF CN-SYS025-OK
+               ADD 1                   TO AC-AVISADOS
+           ELSE
+               MOVE WS-STATUS-SYS025   TO WS-RETCOD-904
+               MOVE WS-MSGARQ-904      TO WS-MSG
+               MOVE 904                TO WS-COD-RETORNO
+               PERFORM RTCANCELAR
+           END-IF.
+      *
+      ******************************************************************
+       RTGRAVAR-SYS025-EXIT.           EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA FECHAR OS ARQUIVOS                             *
+      ******************************************************************
+       RTFECHAR                        SECTION.
+      ******************************************************************
+      *
+           CLOSE SYS010
+                 SYS025.
+      *
+           IF CN-SYS010-OK              AND
+              CN-SYS025-OK
+               CONTINUE
+           ELSE
+               MOVE WS-MSGARQ-905      TO WS-MSG
+               MOVE 905                TO WS-COD-RETORNO
+               PERFORM RTFINALIZAR
+           END-IF.
+      *
+      ******************************************************************
+       RTFECHAR-EXIT.                  EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA CANCELAR O PROCESSAMENTO                        *
+      ******************************************************************
+       RTCANCELAR                      SECTION.
+      ******************************************************************
+      *
+           PERFORM RTFECHAR.
+      *
+           PERFORM RTFINALIZAR.
+      *
+      ******************************************************************
+       RTCANCELAR-EXIT.                EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA PARA EXIBIR O RESULTADO DO PROCESSAMENTO             *
+      ******************************************************************
+       RTEXIBIR-RESULTADO              SECTION.
+      ******************************************************************
+      *
+           MOVE AC-AVISADOS            TO AC-AVISADOS-ED.
+      *
+           DISPLAY SC-SCREEN.
+      *
+           DISPLAY 'ESC - SAI'         AT 2502.
+      *
+           PERFORM                     UNTIL CN-ESC
+               ACCEPT WS-TECLA          FROM ESCAPE KEY
+           END-PERFORM.
+      *
+      ******************************************************************
+       RTEXIBIR-RESULTADO-EXIT.        EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    ROTINA FINAL                                                *
+      ******************************************************************
+       RTFINALIZAR                     SECTION.
+      ******************************************************************
+      *
+           MOVE WS-COD-RETORNO         TO RETURN-CODE.
+      *
+           GOBACK.
+      *
+      ******************************************************************
+       RTFINALIZAR-EXIT.               EXIT.
+      ******************************************************************
+      ******************************************************************
+      *                        FIM DO PROGRAMA                         *
+      ******************************************************************
