@@ -0,0 +1,73 @@
+      ******************************************************************
+      *    COPYBOOK....: WATV01                                       *
+      *    FUNCAO......: LAYOUT DO REGISTRO DE ATIVIDADES (SYS010)    *
+      *    USO.........: COPY WATV01 REPLACING ==::== BY ==prefixo==. *
+      *----------------------------------------------------------------
+      *    HISTORICO DE ALTERACOES                                    *
+      *    DATA       AUTOR   DESCRICAO                                *
+      *    22SET2011  NJA     CRIACAO DO LAYOUT ORIGINAL               *
+      *    09AGO2026  NJA     INCLUIDO ::-HR-REALIZADO (HORAS REAIS)   *
+      *    09AGO2026  NJA     INCLUIDO ::-OPERADOR (ID DO OPERADOR)    *
+      *    09AGO2026  NJA     INCLUIDO ::-STATUS (SITUACAO DA ATIV.)   *
+      ******************************************************************
+      *
+           03      ::-CHAVE.
+             05    ::-SS           PIC     9(06).
+             05    ::-ST           PIC     9(06).
+      *
+           03      ::-DT-RECEB.
+             05    ::-DIA-RECEB    PIC     X(02).
+             05    ::-MES-RECEB    PIC     X(02).
+             05    ::-ANO-RECEB    PIC     X(04).
+      *
+           03      ::-DT-TERM.
+             05    ::-DIA-TERM     PIC     X(02).
+             05    ::-MES-TERM     PIC     X(02).
+             05    ::-ANO-TERM     PIC     X(04).
+      *
+           03      ::-HR-TERM.
+             05    ::-HOR-TERM     PIC     X(02).
+             05    ::-MIN-TERM     PIC     X(02).
+             05    ::-SEG-TERM     PIC     X(02).
+      *
+           03      ::-HR-ESFORCO   PIC     9(03).
+           03      ::-HR-REALIZADO PIC     9(03).
+      *
+           03      ::-NM-SOLIC     PIC     X(60).
+      *
+           03      ::-TEL-SOLIC.
+             05    ::-DDD-SOLIC    PIC     X(03).
+             05    ::-NUM1-SOLIC   PIC     X(04).
+             05    ::-NUM2-SOLIC   PIC     X(04).
+      *
+           03      ::-RAMAL-SOLIC  PIC     X(05).
+           03      ::-LINGUAGEM    PIC     X(60).
+           03      ::-NM-MOD       PIC     X(20).
+           03      ::-SIGL-SIST    PIC     X(02).
+           03      ::-NM-PGM       PIC     X(08).
+           03      ::-VERS-PGM     PIC     X(04).
+           03      ::-OBS          PIC     X(60).
+      *
+           03      ::-DT-CONCL     PIC     X(08).
+           03      ::-HR-CONCL.
+             05    ::-HOR-CONCL    PIC     9(02).
+             05    ::-MIN-CONCL    PIC     9(02).
+             05    ::-SEG-CONCL    PIC     9(02).
+      *
+           03      ::-DIA-CONCL    PIC     X(02).
+           03      ::-MES-CONCL    PIC     X(02).
+           03      ::-ANO-CONCL    PIC     X(04).
+      *
+           03      ::-NR-DUVID     PIC     9(02).
+           03      ::-OPERADOR     PIC     X(08).
+      *
+           03      ::-STATUS       PIC     X(01).
+             88    ::-STATUS-ABERTO               VALUE '1'.
+             88    ::-STATUS-ANDAMENTO             VALUE '2'.
+             88    ::-STATUS-AGUARD-SOLIC           VALUE '3'.
+             88    ::-STATUS-CONCLUIDO             VALUE '4'.
+             88    ::-STATUS-CANCELADO             VALUE '5'.
+      *
+      ******************************************************************
+      *                     FIM DA COPYBOOK WATV01                     *
+      ******************************************************************
