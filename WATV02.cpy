@@ -0,0 +1,66 @@
+      ******************************************************************
+      *    COPYBOOK....: WATV02                                       *
+      *    FUNCAO......: LAYOUT DO REGISTRO DE MOVIMENTO (SYS020)     *
+      *    USO.........: COPY WATV02 REPLACING ==::== BY ==prefixo==. *
+      *----------------------------------------------------------------
+      *    HISTORICO DE ALTERACOES                                    *
+      *    DATA       AUTOR   DESCRICAO                                *
+      *    22SET2011  NJA     CRIACAO DO LAYOUT ORIGINAL               *
+      *    09AGO2026  NJA     INCLUIDO ::-HR-REALIZADO/::-OPERADOR/    *
+      *                       ::-STATUS PARA ACOMPANHAR O WATV01       *
+      *    09AGO2026  NJA     INCLUIDO 88s DE ::-STATUS (IDEM WATV01)  *
+      ******************************************************************
+      *
+           03      ::-SS           PIC     9(06).
+           03      ::-ST           PIC     9(06).
+      *
+           03      ::-DIA-RECEB    PIC     X(02).
+           03      ::-MES-RECEB    PIC     X(02).
+           03      ::-ANO-RECEB    PIC     X(04).
+      *
+           03      ::-DIA-TERM     PIC     X(02).
+           03      ::-MES-TERM     PIC     X(02).
+           03      ::-ANO-TERM     PIC     X(04).
+      *
+           03      ::-HOR-TERM     PIC     X(02).
+           03      ::-MIN-TERM     PIC     X(02).
+           03      ::-SEG-TERM     PIC     X(02).
+      *
+           03      ::-HR-ESFORCO   PIC     9(03).
+      *
+           03      ::-NM-SOLIC     PIC     X(60).
+      *
+           03      ::-TEL-SOLIC.
+             05    ::-DDD-SOLIC    PIC     X(03).
+             05    ::-NUM1-SOLIC   PIC     X(04).
+             05    ::-NUM2-SOLIC   PIC     X(04).
+      *
+           03      ::-RAMAL-SOLIC  PIC     X(05).
+           03      ::-LINGUAGEM    PIC     X(60).
+           03      ::-NM-MOD       PIC     X(20).
+           03      ::-SIGL-SIST    PIC     X(02).
+           03      ::-NM-PGM       PIC     X(08).
+           03      ::-VERS-PGM     PIC     X(04).
+           03      ::-OBS          PIC     X(60).
+      *
+           03      ::-DIA-CONCL    PIC     X(02).
+           03      ::-MES-CONCL    PIC     X(02).
+           03      ::-ANO-CONCL    PIC     X(04).
+      *
+           03      ::-HOR-CONCL    PIC     9(02).
+           03      ::-MIN-CONCL    PIC     9(02).
+           03      ::-SEG-CONCL    PIC     9(02).
+      *
+           03      ::-NR-DUVID     PIC     9(02).
+           03      ::-HR-REALIZADO PIC     9(03).
+           03      ::-OPERADOR     PIC     X(08).
+           03      ::-STATUS       PIC     X(01).
+             88    ::-STATUS-ABERTO               VALUE '1'.
+             88    ::-STATUS-ANDAMENTO             VALUE '2'.
+             88    ::-STATUS-AGUARD-SOLIC           VALUE '3'.
+             88    ::-STATUS-CONCLUIDO             VALUE '4'.
+             88    ::-STATUS-CANCELADO             VALUE '5'.
+      *
+      ******************************************************************
+      *                     FIM DA COPYBOOK WATV02                     *
+      ******************************************************************
