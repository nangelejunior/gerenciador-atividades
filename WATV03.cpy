@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    COPYBOOK....: WATV03                                       *
+      *    FUNCAO......: LAYOUT DO EXTRATO DE ATIVIDADES EM ATRASO     *
+      *                  (SYS014/SYS013 - SAIDA DO RELATORIO ATV07)    *
+      *    USO.........: COPY WATV03 REPLACING ==::== BY ==prefixo==. *
+      *----------------------------------------------------------------
+      *    HISTORICO DE ALTERACOES                                    *
+      *    DATA       AUTOR   DESCRICAO                                *
+      *    09AGO2026  NJA     CRIACAO DO LAYOUT ORIGINAL               *
+      ******************************************************************
+      *
+           03      ::-CHAVE-ORD    PIC     X(08).
+      *
+           03      ::-SS           PIC     9(06).
+           03      ::-ST           PIC     9(06).
+      *
+           03      ::-NM-SOLIC     PIC     X(60).
+           03      ::-SIGL-SIST    PIC     X(02).
+      *
+           03      ::-DIA-TERM     PIC     X(02).
+           03      ::-MES-TERM     PIC     X(02).
+           03      ::-ANO-TERM     PIC     X(04).
+      *
+      ******************************************************************
+      *                     FIM DA COPYBOOK WATV03                     *
+      ******************************************************************
